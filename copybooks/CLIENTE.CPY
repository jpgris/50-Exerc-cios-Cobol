@@ -0,0 +1,10 @@
+      *****************************************************
+      *  CLIENTE.CPY                                      *
+      *  Layout do registro de cliente de investimentos   *
+      *  compartilhado pelos programas de simulacao de     *
+      *  rendimento (Exerc-44).                            *
+      *****************************************************
+       01  CLIENTE-REG.
+           05  CLI-CODIGO          PIC 9(3).
+           05  CLI-TIPOCONTA       PIC 9(1).
+           05  CLI-SALDO           PIC 9(9)V99.
