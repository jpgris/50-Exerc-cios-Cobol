@@ -0,0 +1,14 @@
+      *****************************************************
+      *  PESSOA.CPY                                       *
+      *  Layout do registro de pessoa compartilhado pelos  *
+      *  programas de pesquisa demografica (Exerc-16,      *
+      *  Exerc-17, Exerc-18, Exerc-20, Exerc-21).          *
+      *****************************************************
+       01  PESSOA-REG.
+           05  PES-CODIGO          PIC 9(4).
+           05  PES-IDADE           PIC 9(3).
+           05  PES-ALTURA          PIC 9(3)V99.
+           05  PES-PESO            PIC 9(3)V99.
+           05  PES-SEXO            PIC X(01).
+           05  PES-OLHOS           PIC X(01).
+           05  PES-CABELOS         PIC X(01).
