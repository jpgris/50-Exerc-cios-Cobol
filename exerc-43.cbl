@@ -10,6 +10,32 @@
        01  NovoSalario         PIC 9(7)V99.
        01  Continuar           PIC X VALUE 'S'.
 
+       01  TABELA-FAIXAS-DESCONTO-INICIAL.
+           05  FILLER         PIC 9(7)V99 VALUE 0.
+           05  FILLER         PIC 9(7)V99 VALUE 1320.00.
+           05  FILLER         PIC 9V999   VALUE 0.075.
+           05  FILLER         PIC 9(7)V99 VALUE 1320.01.
+           05  FILLER         PIC 9(7)V99 VALUE 2571.29.
+           05  FILLER         PIC 9V999   VALUE 0.090.
+           05  FILLER         PIC 9(7)V99 VALUE 2571.30.
+           05  FILLER         PIC 9(7)V99 VALUE 3856.94.
+           05  FILLER         PIC 9V999   VALUE 0.120.
+           05  FILLER         PIC 9(7)V99 VALUE 3856.95.
+           05  FILLER         PIC 9(7)V99 VALUE 9999999.99.
+           05  FILLER         PIC 9V999   VALUE 0.140.
+       01  TABELA-FAIXAS-DESCONTO REDEFINES
+               TABELA-FAIXAS-DESCONTO-INICIAL.
+           05  FAIXA-DESCONTO OCCURS 4 TIMES.
+               10  FAIXA-DESCONTO-MINIMA     PIC 9(7)V99.
+               10  FAIXA-DESCONTO-MAXIMA     PIC 9(7)V99.
+               10  FAIXA-DESCONTO-PERCENTUAL PIC 9V999.
+
+       01  IndiceDesconto      PIC 9.
+       01  Desconto            PIC 9(7)V99.
+       01  Desconto-mask       PIC zzz9.99.
+       01  SalarioLiquido      PIC 9(7)V99.
+       01  SalarioLiquido-mask PIC zzz9.99.
+
        PROCEDURE DIVISION.
        Inicio.
            PERFORM UNTIL Continuar = 'N'
@@ -24,7 +50,7 @@
 
                 EVALUATE OpcaoMenu
                     WHEN 1
-                        PERFORM NovoSalario
+                        PERFORM CalcularNovoSalario
                     WHEN 2
                         PERFORM Ferias
                     WHEN 3
@@ -45,7 +71,7 @@
            EXIT PROGRAM.
            STOP RUN.
 
-       NovoSalario.
+       CalcularNovoSalario.
             DISPLAY "Digite o salario atual:"
             ACCEPT SalarioAtual
 
@@ -57,18 +83,45 @@
                 COMPUTE NovoSalario = SalarioAtual * 1.05
             END-IF
             MOVE NovoSalario TO NovoSalario-mask
-            DISPLAY "Novo Salario: ", NovoSalario-mask.
+            DISPLAY "Novo Salario (bruto): ", NovoSalario-mask.
+            PERFORM CalcularDescontoProgressivo
+            DISPLAY "Desconto (INSS/IRRF): ", Desconto-mask
+            DISPLAY "Novo Salario (liquido): ", SalarioLiquido-mask.
 
        Ferias.
             DISPLAY "Digite o salario atual:"
             ACCEPT SalarioAtual
             COMPUTE NovoSalario = SalarioAtual * 1.1
             move NovoSalario to NovoSalario-mask
-            DISPLAY "Valor das Ferias: ", NovoSalario-mask.
+            DISPLAY "Valor das Ferias (bruto): ", NovoSalario-mask.
+            PERFORM CalcularDescontoProgressivo
+            DISPLAY "Desconto (INSS/IRRF): ", Desconto-mask
+            DISPLAY "Valor das Ferias (liquido): ", SalarioLiquido-mask.
 
        DecimoTerceiro.
             DISPLAY "Digite o salario atual:"
             ACCEPT SalarioAtual
             COMPUTE NovoSalario = SalarioAtual / 12
             move NovoSalario to NovoSalario-mask
-            DISPLAY "Valor do Decimo Terceiro: ", NovoSalario-mask.
\ No newline at end of file
+            DISPLAY "Valor do Decimo Terceiro (bruto): ",
+                     NovoSalario-mask.
+            PERFORM CalcularDescontoProgressivo
+            DISPLAY "Desconto (INSS/IRRF): ", Desconto-mask
+            DISPLAY "Valor do Decimo Terceiro (liquido): ",
+                     SalarioLiquido-mask.
+
+       CalcularDescontoProgressivo.
+           MOVE ZEROS TO Desconto
+           PERFORM VARYING IndiceDesconto FROM 1 BY 1
+                   UNTIL IndiceDesconto > 4
+               IF NovoSalario >=
+                      FAIXA-DESCONTO-MINIMA (IndiceDesconto)
+                  AND NovoSalario <=
+                      FAIXA-DESCONTO-MAXIMA (IndiceDesconto)
+                   COMPUTE Desconto = NovoSalario *
+                       FAIXA-DESCONTO-PERCENTUAL (IndiceDesconto)
+               END-IF
+           END-PERFORM
+           COMPUTE SalarioLiquido = NovoSalario - Desconto
+           MOVE Desconto TO Desconto-mask
+           MOVE SalarioLiquido TO SalarioLiquido-mask.
\ No newline at end of file
