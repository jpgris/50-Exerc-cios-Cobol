@@ -1,38 +1,94 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EXERC-25.
-       AUTHOR. JOAO_PAULO.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  Numero         PIC 9(5).
-       01  Resultado      PIC 9(20) VALUE 1.
-       01  Contador         PIC 9(5).
-
-       PROCEDURE DIVISION.
-            DISPLAY "Informe um nUmero para calcular o fatorial: "
-            ACCEPT Numero at 0144
-
-            IF Numero < 0
-                DISPLAY "Nao e possivel calcular o fatorial"
-                        "de um numero negativo."
-            ELSE
-                PERFORM CalcularFatorial
-                DISPLAY "O fatorial de " Numero " eh: " Resultado
-            END-IF
-
-           ACCEPT OMITTED.
-           STOP RUN.
-
-           CalcularFatorial SECTION.
-           PERFORM VARYING Contador FROM 1 BY 1 UNTIL Contador > Numero
-                MULTIPLY Contador BY Resultado GIVING Resultado
-           END-PERFORM.
-           EXIT SECTION.
-
-           DISPLAY SPACE
-            display "Obrigado volte sempre!!! "
-           DISPLAY SPACE
-
-           ACCEPT OMITTED.
-           EXIT PROGRAM.
-           STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXERC-25.
+       AUTHOR. JOAO_PAULO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUMEROS-FILE ASSIGN TO "FATNUMS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WSS-FS-NUMEROS.
+           SELECT FATORIAIS-FILE ASSIGN TO "FATORIAIS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NUMEROS-FILE.
+       01  WSS-REG-NUMERO       PIC S9(5).
+
+       FD  FATORIAIS-FILE.
+       01  WSS-REG-FATORIAL     PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       77  WSS-fim-arquivo      PIC X(01) VALUE "N".
+           88  WSS-NAO-HA-MAIS-NUMEROS VALUE "S".
+       77  WSS-FS-NUMEROS       PIC X(02).
+       01  Numero               PIC S9(5).
+       01  Resultado            PIC 9(20).
+       01  Contador             PIC 9(5).
+       01  WSS-LIMITE-FATORIAL  PIC 9(2) VALUE 21.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT NUMEROS-FILE
+           OPEN OUTPUT FATORIAIS-FILE
+
+           IF WSS-FS-NUMEROS = "35"
+               DISPLAY "Arquivo FATNUMS nao encontrado."
+           ELSE
+               READ NUMEROS-FILE INTO Numero
+                   AT END MOVE "S" TO WSS-fim-arquivo
+               END-READ
+
+               PERFORM UNTIL WSS-NAO-HA-MAIS-NUMEROS
+                MOVE SPACES TO WSS-REG-FATORIAL
+
+                IF Numero < 0
+                    STRING "Nao e possivel calcular o fatorial de "
+                           Numero " (numero negativo)."
+                           DELIMITED BY SIZE
+                           INTO WSS-REG-FATORIAL
+                    END-STRING
+                ELSE
+                    IF Numero > WSS-LIMITE-FATORIAL
+                        STRING "Fatorial de " Numero
+                               " excede a capacidade de PIC 9(20);"
+                               " calculo nao realizado."
+                               DELIMITED BY SIZE
+                               INTO WSS-REG-FATORIAL
+                        END-STRING
+                    ELSE
+                        MOVE 1 TO Resultado
+                        PERFORM CalcularFatorial
+                        STRING "O fatorial de " Numero " eh: "
+                               Resultado
+                               DELIMITED BY SIZE
+                               INTO WSS-REG-FATORIAL
+                        END-STRING
+                    END-IF
+                END-IF
+
+                DISPLAY WSS-REG-FATORIAL
+                WRITE WSS-REG-FATORIAL
+
+                READ NUMEROS-FILE INTO Numero
+                    AT END MOVE "S" TO WSS-fim-arquivo
+                END-READ
+               END-PERFORM
+
+               CLOSE NUMEROS-FILE
+           END-IF.
+
+           CLOSE FATORIAIS-FILE
+
+           DISPLAY SPACE
+            display "Obrigado volte sempre!!! "
+           DISPLAY SPACE
+
+           ACCEPT OMITTED.
+           EXIT PROGRAM.
+           STOP RUN.
+
+           CalcularFatorial.
+           PERFORM VARYING Contador FROM 1 BY 1 UNTIL Contador > Numero
+                MULTIPLY Contador BY Resultado GIVING Resultado
+           END-PERFORM.
