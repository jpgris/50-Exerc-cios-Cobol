@@ -0,0 +1,48 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. menu-principal.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  OpcaoMenu      PIC 9.
+       01  Continuar      PIC X VALUE "S".
+
+       PROCEDURE DIVISION.
+       Inicio.
+           PERFORM UNTIL Continuar = "N"
+                DISPLAY "--- Menu Principal ---"
+                DISPLAY "1. Calculadora de notas (Exerc-38)"
+                DISPLAY "2. Calculadora aritmetica (Exerc-42)"
+                DISPLAY "3. Menu da folha de pagamento (Exerc-43)"
+                DISPLAY "4. Simulador de investimentos (Exerc-44)"
+                DISPLAY "5. Sair"
+                DISPLAY "Digite a opcao desejada:"
+                ACCEPT OpcaoMenu
+
+                EVALUATE OpcaoMenu
+                    WHEN 1
+                        CALL "exerc-38"
+                        CANCEL "exerc-38"
+                    WHEN 2
+                        CALL "exerc-42"
+                        CANCEL "exerc-42"
+                    WHEN 3
+                        CALL "exerc-43"
+                        CANCEL "exerc-43"
+                    WHEN 4
+                        CALL "exerc-44"
+                        CANCEL "exerc-44"
+                    WHEN 5
+                        DISPLAY "Saindo do programa."
+                        MOVE "N" TO Continuar
+                    WHEN OTHER
+                        DISPLAY "Opcao invalida. Digite novamente."
+                END-EVALUATE
+           END-PERFORM.
+
+           DISPLAY SPACE
+           display "Obrigado volte sempre!!! "
+           DISPLAY SPACE
+
+           ACCEPT OMITTED.
+           EXIT PROGRAM.
+           STOP RUN.
