@@ -1,72 +1,121 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EXERC-18.
-       AUTHOR. JOAO_PAULO.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  Idade                      PIC 99.
-       01  Peso                       PIC 999V99.
-       01  Altura                     PIC 9(3)V99.
-       01  Olhos                      PIC X.
-       01  Cabelos                    PIC X.
-       01  QtdPessoasMais50Menos60    PIC 99 VALUE ZEROS.
-       01  SomaIdadesMenor150         PIC 99 VALUE ZEROS.
-       01  QtdPessoasOlhosAzuis       PIC 99 VALUE ZEROS.
-       01  QtdPessoasRuivasSemOlhosAzuis PIC 99 VALUE ZEROS.
-       01  Contador                   PIC 99 VALUE 0.
-       01  MediaIdadesMenor150        PIC 99 VALUE 0.
-       01  PorcentagemOlhosAzuis      PIC 99 VALUE 0.
-
-       PROCEDURE DIVISION.
-       INICIO.
-           PERFORM 20 TIMES
-             DISPLAY "A idade da pessoa " Contador
-               ACCEPT Idade
-             DISPLAY "Informe o peso da pessoa " Contador
-               ACCEPT Peso
-             DISPLAY "A altura da pessoa " Contador
-               ACCEPT Altura
-             DISPLAY "A cor dos olhos (A/P/V/C) da pessoa " Contador
-               ACCEPT Olhos
-             DISPLAY "A cor dos cabelos (P/C/L/R) da pessoa " Contador
-               ACCEPT Cabelos
-
-             IF Idade > 50 AND Peso < 60
-                ADD 1 TO QtdPessoasMais50Menos60
-             END-IF
-
-             IF Altura < 1.50
-                ADD Idade TO SomaIdadesMenor150
-             END-IF
-
-             IF Olhos = "A" OR "a"
-                ADD 1 TO QtdPessoasOlhosAzuis
-             END-IF
-
-             IF Cabelos = "R" OR "r" AND NOT (Olhos = "A" OR "a")
-                ADD 1 TO QtdPessoasRuivasSemOlhosAzuis
-             END-IF
-
-             ADD 1 TO Contador
-
-
-           COMPUTE MediaIdadesMenor150 = SomaIdadesMenor150 / 20
-           COMPUTE PorcentagemOlhosAzuis =
-                   (QtdPessoasOlhosAzuis / 20) * 100
-
-           DISPLAY "Quantidade de pessoas com idade superior a "
-           "50 anos e peso inferior"
-           "a 60 quilos: " QtdPessoasMais50Menos60
-           DISPLAY "Média das idades das pessoas com altura inferior"
-           " a 1,50: " MediaIdadesMenor150
-           DISPLAY "Porcentagem de pessoas com olhos azuis entre as"
-           " pessoas analisadas: " PorcentagemOlhosAzuis
-           DISPLAY "Quantidade de pessoas ruivas que não possuem olhos"
-           " azuis: " QtdPessoasRuivasSemOlhosAzuis
-
-
-           DISPLAY SPACE
-           display "Obrigado volte sempre!!! "
-           DISPLAY SPACE
-
-           STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXERC-18.
+       AUTHOR. JOAO_PAULO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PESSOAS-FILE ASSIGN TO "PESSOAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PES-CODIGO
+               FILE STATUS IS WSS-FS-PESSOAS.
+           SELECT REJEITADOS-FILE ASSIGN TO "PESREJEIT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PESSOAS-FILE.
+           COPY "PESSOA.CPY".
+
+       FD  REJEITADOS-FILE.
+       01  WSS-REG-REJEITADO     PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       77  WSS-FS-PESSOAS             PIC X(02).
+       01  WSS-Olhos                  PIC X.
+           88  WSS-Olhos-Validos       VALUE "P" "A" "V" "C".
+           88  WSS-Olhos-Azuis         VALUE "A".
+       01  WSS-Cabelos                 PIC X.
+           88  WSS-Cabelos-Validos      VALUE "P" "C" "L" "R".
+           88  WSS-Cabelos-Ruivos       VALUE "R".
+       01  QtdPessoasMais50Menos60    PIC 99 VALUE ZEROS.
+       01  SomaIdadesMenor150         PIC 9(4) VALUE ZEROS.
+       01  QtdIdadesMenor150          PIC 99 VALUE ZEROS.
+       01  QtdPessoasOlhosAzuis       PIC 99 VALUE ZEROS.
+       01  QtdPessoasRuivasSemOlhosAzuis PIC 99 VALUE ZEROS.
+       01  QtdTotalPessoas            PIC 99 VALUE ZEROS.
+       01  MediaIdadesMenor150        PIC 99V99 VALUE 0.
+       01  PorcentagemOlhosAzuis      PIC 99V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN INPUT PESSOAS-FILE
+           OPEN OUTPUT REJEITADOS-FILE
+
+           IF WSS-FS-PESSOAS = "35"
+               DISPLAY "Nenhum dado encontrado em PESSOAS."
+           ELSE
+               READ PESSOAS-FILE
+                   AT END MOVE "10" TO WSS-FS-PESSOAS
+               END-READ
+
+               PERFORM UNTIL WSS-FS-PESSOAS = "10"
+                 ADD 1 TO QtdTotalPessoas
+                 MOVE PES-OLHOS TO WSS-Olhos
+                 MOVE PES-CABELOS TO WSS-Cabelos
+
+                 IF NOT WSS-Olhos-Validos OR NOT WSS-Cabelos-Validos
+                     MOVE SPACES TO WSS-REG-REJEITADO
+                     STRING "PESSOA " PES-CODIGO
+                            " CODIGO DE OLHOS/CABELOS INVALIDO: "
+                            WSS-Olhos " / " WSS-Cabelos
+                            DELIMITED BY SIZE
+                            INTO WSS-REG-REJEITADO
+                     END-STRING
+                     WRITE WSS-REG-REJEITADO
+                 ELSE
+                     IF PES-IDADE > 50 AND PES-PESO < 60
+                        ADD 1 TO QtdPessoasMais50Menos60
+                     END-IF
+
+                     IF PES-ALTURA < 1.50
+                        ADD PES-IDADE TO SomaIdadesMenor150
+                        ADD 1 TO QtdIdadesMenor150
+                     END-IF
+
+                     IF WSS-Olhos-Azuis
+                        ADD 1 TO QtdPessoasOlhosAzuis
+                     END-IF
+
+                     IF WSS-Cabelos-Ruivos AND NOT WSS-Olhos-Azuis
+                        ADD 1 TO QtdPessoasRuivasSemOlhosAzuis
+                     END-IF
+                 END-IF
+
+                 READ PESSOAS-FILE
+                     AT END MOVE "10" TO WSS-FS-PESSOAS
+                 END-READ
+               END-PERFORM
+
+               CLOSE PESSOAS-FILE
+           END-IF.
+
+           CLOSE REJEITADOS-FILE
+
+           IF QtdIdadesMenor150 > 0
+               COMPUTE MediaIdadesMenor150 =
+                       SomaIdadesMenor150 / QtdIdadesMenor150
+           END-IF
+           IF QtdTotalPessoas > 0
+               COMPUTE PorcentagemOlhosAzuis =
+                       (QtdPessoasOlhosAzuis / QtdTotalPessoas) * 100
+           END-IF
+
+           DISPLAY "Quantidade de pessoas com idade superior a "
+           "50 anos e peso inferior"
+           "a 60 quilos: " QtdPessoasMais50Menos60
+           DISPLAY "Média das idades das pessoas com altura inferior"
+           " a 1,50: " MediaIdadesMenor150
+           DISPLAY "Porcentagem de pessoas com olhos azuis entre as"
+           " pessoas analisadas: " PorcentagemOlhosAzuis
+           DISPLAY "Quantidade de pessoas ruivas que não possuem olhos"
+           " azuis: " QtdPessoasRuivasSemOlhosAzuis
+
+
+           DISPLAY SPACE
+           display "Obrigado volte sempre!!! "
+           DISPLAY SPACE
+
+           ACCEPT OMITTED.
+           STOP RUN.
