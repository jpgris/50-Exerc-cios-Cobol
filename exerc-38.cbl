@@ -12,6 +12,14 @@
        01  WSS-Peso3   PIC 9.
        01  WSS-MA      PIC 9(3)V9(2).
        01  WSS-MP      PIC 9(3)V9(2).
+       01  WSS-QtdAvaliacoes  PIC 99.
+       01  WSS-TabelaAvaliacoes.
+           05  WSS-Avaliacao OCCURS 10 TIMES.
+               10  WSS-Nota-Tab    PIC 9(3)V9(2).
+               10  WSS-Peso-Tab    PIC 9.
+       01  WSS-IndiceAval      PIC 99.
+       01  WSS-SomaPonderada   PIC 9(6)V9(2).
+       01  WSS-SomaPesos       PIC 9(3).
       ***********************
       *****Legenda***********
 
@@ -42,6 +50,15 @@
                 END-EVALUATE
            END-PERFORM.
 
+           PERFORM Encerrar.
+
+       Encerrar.
+           DISPLAY SPACE
+           display "Obrigado volte sempre!!! "
+           DISPLAY SPACE
+
+           ACCEPT OMITTED.
+           EXIT PROGRAM.
            STOP RUN.
 
        CalcularWSS-MA.
@@ -54,26 +71,34 @@
             DISPLAY "Media Aritmetica: ", WSS-MA.
 
        CalcularWSS-MP.
-            DISPLAY "Digite as tres notas e seus respectivos pesos:"
-            ACCEPT WSS-Nota1
-            ACCEPT WSS-Peso1
-            ACCEPT WSS-Nota2
-            ACCEPT WSS-Peso2
-            ACCEPT WSS-Nota3
-            ACCEPT WSS-Peso3
+            DISPLAY "Digite a quantidade de avaliacoes (1 a 10):"
+            ACCEPT WSS-QtdAvaliacoes
+            PERFORM UNTIL WSS-QtdAvaliacoes >= 1
+                    AND WSS-QtdAvaliacoes <= 10
+                DISPLAY "Quantidade invalida. Informe de 1 a 10 "
+                        "avaliacoes:"
+                ACCEPT WSS-QtdAvaliacoes
+            END-PERFORM
 
-            COMPUTE WSS-MP =
-            (WSS-Nota1 * WSS-Peso1 + WSS-Nota2 * WSS-Peso2 + WSS-Nota3
-                 * WSS-Peso3) /
-                (WSS-Peso1 + WSS-Peso2 + WSS-Peso3)
+            MOVE ZEROS TO WSS-SomaPonderada WSS-SomaPesos
 
-            DISPLAY "Media Ponderada: ", WSS-MP.
+            PERFORM VARYING WSS-IndiceAval FROM 1 BY 1
+                    UNTIL WSS-IndiceAval > WSS-QtdAvaliacoes
+                DISPLAY "Digite a nota " WSS-IndiceAval ":"
+                ACCEPT WSS-Nota-Tab (WSS-IndiceAval)
+                DISPLAY "Digite o peso " WSS-IndiceAval ":"
+                ACCEPT WSS-Peso-Tab (WSS-IndiceAval)
 
-           DISPLAY SPACE
-           display "Obrigado volte sempre!!! "
-           DISPLAY SPACE
+                COMPUTE WSS-SomaPonderada = WSS-SomaPonderada +
+                        (WSS-Nota-Tab (WSS-IndiceAval) *
+                         WSS-Peso-Tab (WSS-IndiceAval))
+                ADD WSS-Peso-Tab (WSS-IndiceAval) TO WSS-SomaPesos
+            END-PERFORM
 
-           ACCEPT OMITTED.
-           EXIT PROGRAM.
-           STOP RUN.
+            IF WSS-SomaPesos > 0
+                COMPUTE WSS-MP = WSS-SomaPonderada / WSS-SomaPesos
+            ELSE
+                MOVE ZEROS TO WSS-MP
+            END-IF
 
+            DISPLAY "Media Ponderada: ", WSS-MP.
