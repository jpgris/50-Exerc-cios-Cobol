@@ -1,26 +1,80 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Exerc-9.
-       AUTHOR. JOAO_PAULO.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77  Idade                PIC 9(2).
-       77  Contador             PIC 9(2) VALUE 0.
-       77  QtdMaioresDe18       PIC 9(2) VALUE 0.
-
-       PROCEDURE DIVISION.
-
-           PERFORM UNTIL Contador = 10
-               ADD 1 TO Contador
-               DISPLAY "Digite a idade da pessoa " Contador ": "
-               ACCEPT Idade
-
-               IF Idade >= 18
-                   ADD 1 TO QtdMaioresDe18
-               END-IF
-           END-PERFORM.
-           DISPLAY "QtdMaioresDe18: " QtdMaioresDe18.
-
-           ACCEPT OMITTED.
-           EXIT PROGRAM.
-           STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Exerc-9.
+       AUTHOR. JOAO_PAULO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCECOES-FILE ASSIGN TO "IDADEEXC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXCECOES-FILE.
+       01  WSS-REG-EXCECAO        PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       77  IdadeDigitada        PIC X(04).
+       77  IdadeNumerica        PIC S9(3).
+       77  Idade                PIC 9(3).
+       77  Contador             PIC 9(2) VALUE 0.
+       77  QtdMaioresDe18       PIC 9(2) VALUE 0.
+       77  IndiceDecada         PIC 9(2).
+
+       01  TABELA-DECADAS.
+           02  QtdPorDecada OCCURS 11 TIMES PIC 9(2) VALUE 0.
+
+       PROCEDURE DIVISION.
+           OPEN OUTPUT EXCECOES-FILE
+
+           PERFORM UNTIL Contador = 10
+               ADD 1 TO Contador
+               DISPLAY "Digite a idade da pessoa " Contador ": "
+               ACCEPT IdadeDigitada
+
+               IF FUNCTION TEST-NUMVAL (IdadeDigitada) = 0
+                   MOVE FUNCTION NUMVAL (IdadeDigitada) TO IdadeNumerica
+                   IF IdadeNumerica >= 0 AND IdadeNumerica <= 120
+                       MOVE IdadeNumerica TO Idade
+                       IF Idade >= 18
+                           ADD 1 TO QtdMaioresDe18
+                       END-IF
+
+                       COMPUTE IndiceDecada = (Idade / 10) + 1
+                       IF IndiceDecada > 11
+                           MOVE 11 TO IndiceDecada
+                       END-IF
+                       ADD 1 TO QtdPorDecada (IndiceDecada)
+                   ELSE
+                       MOVE SPACES TO WSS-REG-EXCECAO
+                       STRING "PESSOA " Contador
+                              " IDADE FORA DE FAIXA: " IdadeDigitada
+                              DELIMITED BY SIZE
+                              INTO WSS-REG-EXCECAO
+                       END-STRING
+                       WRITE WSS-REG-EXCECAO
+                   END-IF
+               ELSE
+                   MOVE SPACES TO WSS-REG-EXCECAO
+                   STRING "PESSOA " Contador
+                          " ENTRADA INVALIDA: " IdadeDigitada
+                          DELIMITED BY SIZE
+                          INTO WSS-REG-EXCECAO
+                   END-STRING
+                   WRITE WSS-REG-EXCECAO
+               END-IF
+           END-PERFORM.
+
+           CLOSE EXCECOES-FILE
+
+           DISPLAY "QtdMaioresDe18: " QtdMaioresDe18.
+           DISPLAY "Quantidade de pessoas por decada de idade:".
+           PERFORM VARYING IndiceDecada FROM 1 BY 1
+                   UNTIL IndiceDecada > 11
+               DISPLAY "  Decada " IndiceDecada ": "
+                       QtdPorDecada (IndiceDecada)
+           END-PERFORM.
+
+           ACCEPT OMITTED.
+           EXIT PROGRAM.
+           STOP RUN.
