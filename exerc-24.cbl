@@ -1,29 +1,77 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EXERC-24.
-       AUTHOR. JOAO_PAULO.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  Numero         PIC 9(5).
-       01  LimiteSuperior PIC 9(5).
-       01  LimiteDivisao  PIC 9(5).
-       01  Divisor        PIC 9(5).
-       01  Primo          PIC X VALUE 'N'.
-       01  VerificarPrimo PIC 9(5).
-
-       PROCEDURE DIVISION.
-           DISPLAY "Informe o numero desejado: "
-           ACCEPT Numero convert
-
-           perform until LimiteSuperior > Numero
-              perform until LimiteDivisao
-
-
-
-
-
-
-
-           accept omitted.
-           exit program.
-           stop run.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXERC-24.
+       AUTHOR. JOAO_PAULO.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  Numero         PIC 9(5).
+       01  Divisor        PIC 9(5).
+       01  QtdDivisores   PIC 9(3) VALUE ZEROS.
+       01  Primo          PIC X VALUE 'S'.
+           88  IsPrimo            VALUE 'S'.
+       01  LimiteInferior PIC 9(5).
+       01  LimiteSuperior PIC 9(5).
+       01  NumeroFaixa    PIC 9(5).
+       01  DivisorFaixa   PIC 9(5).
+       01  PrimoFaixa     PIC X.
+           88  IsPrimoFaixa       VALUE 'S'.
+
+       PROCEDURE DIVISION.
+           DISPLAY "Informe o numero para verificar: "
+           ACCEPT Numero
+
+           MOVE "S" TO Primo
+           MOVE ZEROS TO QtdDivisores
+
+           IF Numero < 2
+               MOVE "N" TO Primo
+           ELSE
+               DISPLAY "Divisores de " Numero ":"
+               PERFORM VARYING Divisor FROM 2 BY 1
+                       UNTIL Divisor >= Numero
+                   IF FUNCTION MOD (Numero Divisor) = 0
+                       DISPLAY "  " Divisor
+                       ADD 1 TO QtdDivisores
+                       MOVE "N" TO Primo
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+           IF IsPrimo
+               DISPLAY Numero " e um numero primo."
+           ELSE
+               DISPLAY Numero " nao e um numero primo."
+           END-IF
+
+           DISPLAY "Informe o limite inferior da faixa de primos: "
+           ACCEPT LimiteInferior
+           DISPLAY "Informe o limite superior da faixa de primos: "
+           ACCEPT LimiteSuperior
+
+           DISPLAY "Primos entre " LimiteInferior
+                   " e " LimiteSuperior ":"
+           PERFORM VARYING NumeroFaixa FROM LimiteInferior BY 1
+                   UNTIL NumeroFaixa > LimiteSuperior
+               MOVE "S" TO PrimoFaixa
+               IF NumeroFaixa < 2
+                   MOVE "N" TO PrimoFaixa
+               ELSE
+                   PERFORM VARYING DivisorFaixa FROM 2 BY 1
+                           UNTIL DivisorFaixa >= NumeroFaixa
+                       IF FUNCTION MOD (NumeroFaixa DivisorFaixa) = 0
+                           MOVE "N" TO PrimoFaixa
+                       END-IF
+                   END-PERFORM
+               END-IF
+               IF IsPrimoFaixa
+                   DISPLAY NumeroFaixa
+               END-IF
+           END-PERFORM.
+
+           DISPLAY SPACE
+            display "Obrigado volte sempre!!! "
+           DISPLAY SPACE
+
+           accept omitted.
+           exit program.
+           stop run.
