@@ -1,9 +1,20 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. exerc-39.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VOTACAO-FILE ASSIGN TO "VOTACAOCSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  VOTACAO-FILE.
+       01  WWS-REG-VOTACAO      PIC X(40).
+
        WORKING-STORAGE SECTION.
        01  Voto          PIC 9    VALUE 1.
+       01  WWS-Vencedor  PIC X(12).
        01  WWS-TC1       PIC 9(3) VALUE 0.
        01  WWS-TC2       PIC 9(3) VALUE 0.
        01  WWS-TC3       PIC 9(3) VALUE 0.
@@ -58,6 +69,59 @@
              DISPLAY "Percentagem de Votos Nulos: ", PercN-MASK, "%"
              MOVE PercB TO PercB-MASK
              DISPLAY "Percentagem de Votos em Branco: ", PercB-MASK, "%"
+
+             MOVE "Candidato 1" TO WWS-Vencedor
+             IF WWS-TC2 > WWS-TC1
+                 MOVE "Candidato 2" TO WWS-Vencedor
+             END-IF
+             IF WWS-TC3 > WWS-TC1 AND WWS-TC3 > WWS-TC2
+                 MOVE "Candidato 3" TO WWS-Vencedor
+             END-IF
+             IF WWS-TC4 > WWS-TC1 AND WWS-TC4 > WWS-TC2
+                AND WWS-TC4 > WWS-TC3
+                 MOVE "Candidato 4" TO WWS-Vencedor
+             END-IF
+             DISPLAY "Vencedor: " WWS-Vencedor
+
+             OPEN OUTPUT VOTACAO-FILE
+             MOVE "CANDIDATO,VOTOS" TO WWS-REG-VOTACAO
+             WRITE WWS-REG-VOTACAO
+             MOVE SPACES TO WWS-REG-VOTACAO
+             STRING "Candidato 1," WWS-TC1
+                    DELIMITED BY SIZE INTO WWS-REG-VOTACAO
+             END-STRING
+             WRITE WWS-REG-VOTACAO
+             MOVE SPACES TO WWS-REG-VOTACAO
+             STRING "Candidato 2," WWS-TC2
+                    DELIMITED BY SIZE INTO WWS-REG-VOTACAO
+             END-STRING
+             WRITE WWS-REG-VOTACAO
+             MOVE SPACES TO WWS-REG-VOTACAO
+             STRING "Candidato 3," WWS-TC3
+                    DELIMITED BY SIZE INTO WWS-REG-VOTACAO
+             END-STRING
+             WRITE WWS-REG-VOTACAO
+             MOVE SPACES TO WWS-REG-VOTACAO
+             STRING "Candidato 4," WWS-TC4
+                    DELIMITED BY SIZE INTO WWS-REG-VOTACAO
+             END-STRING
+             WRITE WWS-REG-VOTACAO
+             MOVE SPACES TO WWS-REG-VOTACAO
+             STRING "Nulo," WWS-TN
+                    DELIMITED BY SIZE INTO WWS-REG-VOTACAO
+             END-STRING
+             WRITE WWS-REG-VOTACAO
+             MOVE SPACES TO WWS-REG-VOTACAO
+             STRING "Branco," WWS-TB
+                    DELIMITED BY SIZE INTO WWS-REG-VOTACAO
+             END-STRING
+             WRITE WWS-REG-VOTACAO
+             MOVE SPACES TO WWS-REG-VOTACAO
+             STRING "Vencedor," WWS-Vencedor
+                    DELIMITED BY SIZE INTO WWS-REG-VOTACAO
+             END-STRING
+             WRITE WWS-REG-VOTACAO
+             CLOSE VOTACAO-FILE
             ELSE
                 DISPLAY "Nenhum voto foi registrado."
             END-IF
