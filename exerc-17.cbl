@@ -1,40 +1,89 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EXERC-17.
-       AUTHOR. JOAO_PAULO.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  Idade                      PIC 99.
-       01  Peso                       PIC 999V99.
-       01  QtdPessoasMais90           PIC 99 VALUE ZEROS.
-       01  SomaIdades                 PIC 99 VALUE ZEROS.
-       01  MediaIdades                PIC 99V99 VALUE ZEROS.
-       01  Contador                   PIC 99 VALUE 1.
-
-       PROCEDURE DIVISION.
-           PERFORM 7 TIMES
-            DISPLAY "Informe a idade da pessoa " Contador
-             ACCEPT Idade
-            DISPLAY "Informe o peso da pessoa " Contador
-             ACCEPT Peso
-            IF Peso > 90
-                ADD 1 TO QtdPessoasMais90
-            END-IF
-
-            ADD Idade TO SomaIdades
-            ADD 1 TO Contador
-           END-PERFORM
-
-           COMPUTE MediaIdades = SomaIdades / 7
-
-           DISPLAY "Quantidade de pessoas com mais de 90 quilos: "
-                    QtdPessoasMais90
-           DISPLAY "Media das idades das sete pessoas: " MediaIdades
-
-           DISPLAY SPACE
-           display "Obrigado volte sempre!!! "
-           DISPLAY SPACE
-
-           ACCEPT OMITTED.
-           EXIT PROGRAM.
-           STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXERC-17.
+       AUTHOR. JOAO_PAULO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PESSOAS-FILE ASSIGN TO "PESSOAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PES-CODIGO
+               FILE STATUS IS WSS-FS-PESSOAS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PESSOAS-FILE.
+           COPY "PESSOA.CPY".
+
+       WORKING-STORAGE SECTION.
+       77  WSS-FS-PESSOAS             PIC X(02).
+       01  QtdPessoasMais90           PIC 99 VALUE ZEROS.
+       01  QtdMais90Menor30           PIC 99 VALUE ZEROS.
+       01  QtdMais90Maior30           PIC 99 VALUE ZEROS.
+       01  SomaIdades                 PIC 9(4) VALUE ZEROS.
+       01  QtdTotalPessoas            PIC 99 VALUE ZEROS.
+       01  MediaIdades                PIC 99V99 VALUE ZEROS.
+       01  MediaIdades-mask           PIC Z9.99.
+       01  WSS-DataExecucao           PIC 9(8).
+
+       PROCEDURE DIVISION.
+           OPEN INPUT PESSOAS-FILE
+
+           IF WSS-FS-PESSOAS = "35"
+               DISPLAY "Nenhum dado encontrado em PESSOAS."
+           ELSE
+               READ PESSOAS-FILE
+                   AT END MOVE "10" TO WSS-FS-PESSOAS
+               END-READ
+
+               PERFORM UNTIL WSS-FS-PESSOAS = "10"
+                ADD 1 TO QtdTotalPessoas
+
+                IF PES-PESO > 90
+                    ADD 1 TO QtdPessoasMais90
+                    IF PES-IDADE < 30
+                        ADD 1 TO QtdMais90Menor30
+                    ELSE
+                        ADD 1 TO QtdMais90Maior30
+                    END-IF
+                END-IF
+
+                ADD PES-IDADE TO SomaIdades
+
+                READ PESSOAS-FILE
+                    AT END MOVE "10" TO WSS-FS-PESSOAS
+                END-READ
+               END-PERFORM
+
+               CLOSE PESSOAS-FILE
+           END-IF.
+
+           IF QtdTotalPessoas > 0
+               COMPUTE MediaIdades = SomaIdades / QtdTotalPessoas
+           END-IF
+
+           MOVE MediaIdades TO MediaIdades-mask
+           ACCEPT WSS-DataExecucao FROM DATE YYYYMMDD
+
+           DISPLAY "================================================="
+           DISPLAY " RELATORIO - PESQUISA DE PESSOAS (EXERC-17)"
+           DISPLAY " Data de execucao: " WSS-DataExecucao (1:4) "-"
+                   WSS-DataExecucao (5:2) "-" WSS-DataExecucao (7:2)
+           DISPLAY "================================================="
+           DISPLAY " Quantidade de pessoas com mais de 90 quilos: "
+                    QtdPessoasMais90
+           DISPLAY "   das quais com menos de 30 anos: "
+                    QtdMais90Menor30
+           DISPLAY "   das quais com 30 anos ou mais: "
+                    QtdMais90Maior30
+           DISPLAY " Media das idades das pessoas: " MediaIdades-mask
+           DISPLAY "================================================="
+
+           DISPLAY SPACE
+           display "Obrigado volte sempre!!! "
+           DISPLAY SPACE
+
+           ACCEPT OMITTED.
+           EXIT PROGRAM.
+           STOP RUN.
