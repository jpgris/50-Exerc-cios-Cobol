@@ -1,77 +1,153 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EXERC-30.
-       AUTHOR. JOAO_PAULO.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 Matricula               PIC 9(5).
-       01 Nota1                   PIC 9(2).
-       01 Nota2                   PIC 9(2).
-       01 Nota3                   PIC 9(2).
-       01 Frequencia              PIC 99.
-       01 NotaFinal               PIC 9(3)V99.
-       01 Statuss                  PIC X.
-       01 MaiorNota               PIC 9(2) VALUE 0.
-       01 MenorNota               PIC 9(2).
-       01 TotalReprovados         PIC 99 VALUE ZEROS.
-       01 PercentagemReprovados   PIC 999V99 VALUE ZEROS.
-       01 Contador                PIC 99 VALUE 1.
-
-       PROCEDURE DIVISION.
-           PERFORM 2 times
-            DISPLAY "Informe o numero da matricula do aluno " Contador
-            ACCEPT Matricula
-            DISPLAY "Informe a primeira nota do aluno " Contador
-            ACCEPT Nota1
-            DISPLAY "Informe a segunda nota do aluno " Contador
-            ACCEPT Nota2
-            DISPLAY "Informe a terceira nota do aluno " Contador
-            ACCEPT Nota3
-            DISPLAY "Informe a frequencia do aluno " Contador
-            ACCEPT Frequencia
-
-            COMPUTE NotaFinal = (Nota1 + Nota2 + Nota3) / 3
-
-            IF NotaFinal >= 6 AND Frequencia >= 40
-                MOVE "Aprovado" TO Statuss
-            ELSE
-                MOVE "Reprovado" TO Statuss
-                ADD 1 TO TotalReprovados
-            END-IF
-
-            IF NotaFinal > MaiorNota
-                MOVE NotaFinal TO MaiorNota
-            END-IF
-
-            IF NotaFinal < MenorNota
-                MOVE NotaFinal TO MenorNota
-            END-IF
-
-            ADD Frequencia TO PercentagemReprovados
-            ADD 1 TO Contador
-           END-PERFORM.
-
-            COMPUTE PercentagemReprovados =
-            (PercentagemReprovados / 10) * 100
-
-            DISPLAY "Numero da matricula: " Matricula
-            DISPLAY "Nota final: " NotaFinal
-            DISPLAY "Statuss: " Statuss
-
-
-            IF Contador > 10
-                DISPLAY "Maior nota da turma: " MaiorNota
-                DISPLAY "Menor nota da turma: " MenorNota
-                DISPLAY "Total de alunos reprovados: " TotalReprovados
-                DISPLAY "Percentagem de alunos reprovados por"
-                "frequencia abaixo da minima necessaria: "
-                PercentagemReprovados
-            END-IF
-
-           DISPLAY SPACE
-           display "Obrigado volte sempre!!! "
-           DISPLAY SPACE
-
-           ACCEPT OMITTED.
-           EXIT PROGRAM.
-           STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXERC-30.
+       AUTHOR. JOAO_PAULO.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  QtdAlunos               PIC 99.
+       01  TabelaAlunos.
+           05  AlunoReg OCCURS 30 TIMES.
+               10  AlunoMatricula  PIC 9(5).
+               10  AlunoNotaFinal  PIC 9(3)V99.
+               10  AlunoStatus     PIC X(9).
+               10  AlunoFrequencia PIC 99.
+
+       01 Matricula               PIC 9(5).
+       01 Nota1                   PIC 9(2).
+       01 Nota2                   PIC 9(2).
+       01 Nota3                   PIC 9(2).
+       01 Frequencia              PIC 99.
+       01 NotaFinal               PIC 9(3)V99.
+       01 Statuss                 PIC X(9).
+       01 MaiorNota               PIC 9(3)V99 VALUE 0.
+       01 MenorNota               PIC 9(3)V99 VALUE 0.
+       01 TotalReprovados         PIC 99 VALUE ZEROS.
+       01 PercentagemReprovados   PIC 999V99 VALUE ZEROS.
+       01 Contador                PIC 99 VALUE 1.
+       01 IndiceOrd               PIC 99.
+       01 IndiceOrdInterno        PIC 99.
+       01 TempMatricula           PIC 9(5).
+       01 TempNotaFinal           PIC 9(3)V99.
+       01 TempStatus              PIC X(9).
+       01 TempFrequencia          PIC 99.
+
+       PROCEDURE DIVISION.
+           DISPLAY "Quantos alunos serao avaliados? "
+           ACCEPT QtdAlunos
+           PERFORM UNTIL QtdAlunos >= 1 AND QtdAlunos <= 30
+               DISPLAY "Quantidade invalida. Informe de 1 a 30 alunos: "
+               ACCEPT QtdAlunos
+           END-PERFORM
+
+           PERFORM QtdAlunos TIMES
+            DISPLAY "Informe o numero da matricula do aluno " Contador
+            ACCEPT Matricula
+            DISPLAY "Informe a primeira nota do aluno " Contador
+            ACCEPT Nota1
+            DISPLAY "Informe a segunda nota do aluno " Contador
+            ACCEPT Nota2
+            DISPLAY "Informe a terceira nota do aluno " Contador
+            ACCEPT Nota3
+            DISPLAY "Informe a frequencia do aluno " Contador
+            ACCEPT Frequencia
+
+            COMPUTE NotaFinal = (Nota1 + Nota2 + Nota3) / 3
+
+            IF NotaFinal >= 6 AND Frequencia >= 40
+                MOVE "Aprovado " TO Statuss
+            ELSE
+                MOVE "Reprovado" TO Statuss
+                ADD 1 TO TotalReprovados
+            END-IF
+
+            IF Contador = 1
+                MOVE NotaFinal TO MaiorNota
+                MOVE NotaFinal TO MenorNota
+            ELSE
+                IF NotaFinal > MaiorNota
+                    MOVE NotaFinal TO MaiorNota
+                END-IF
+                IF NotaFinal < MenorNota
+                    MOVE NotaFinal TO MenorNota
+                END-IF
+            END-IF
+
+            MOVE Matricula TO AlunoMatricula (Contador)
+            MOVE NotaFinal TO AlunoNotaFinal (Contador)
+            MOVE Statuss TO AlunoStatus (Contador)
+            MOVE Frequencia TO AlunoFrequencia (Contador)
+
+            DISPLAY "Numero da matricula: " Matricula
+            DISPLAY "Nota final: " NotaFinal
+            DISPLAY "Statuss: " Statuss
+
+            ADD 1 TO Contador
+           END-PERFORM.
+
+           IF QtdAlunos > 0
+               COMPUTE PercentagemReprovados =
+                       (TotalReprovados / QtdAlunos) * 100
+           END-IF
+
+           PERFORM VARYING IndiceOrd FROM 1 BY 1
+                   UNTIL IndiceOrd > QtdAlunos - 1
+               PERFORM VARYING IndiceOrdInterno FROM 1 BY 1
+                       UNTIL IndiceOrdInterno > QtdAlunos - IndiceOrd
+                   IF AlunoNotaFinal (IndiceOrdInterno) <
+                      AlunoNotaFinal (IndiceOrdInterno + 1)
+                       MOVE AlunoMatricula (IndiceOrdInterno)
+                            TO TempMatricula
+                       MOVE AlunoNotaFinal (IndiceOrdInterno)
+                            TO TempNotaFinal
+                       MOVE AlunoStatus (IndiceOrdInterno)
+                            TO TempStatus
+                       MOVE AlunoFrequencia (IndiceOrdInterno)
+                            TO TempFrequencia
+
+                       MOVE AlunoMatricula (IndiceOrdInterno + 1)
+                            TO AlunoMatricula (IndiceOrdInterno)
+                       MOVE AlunoNotaFinal (IndiceOrdInterno + 1)
+                            TO AlunoNotaFinal (IndiceOrdInterno)
+                       MOVE AlunoStatus (IndiceOrdInterno + 1)
+                            TO AlunoStatus (IndiceOrdInterno)
+                       MOVE AlunoFrequencia (IndiceOrdInterno + 1)
+                            TO AlunoFrequencia (IndiceOrdInterno)
+
+                       MOVE TempMatricula
+                            TO AlunoMatricula (IndiceOrdInterno + 1)
+                       MOVE TempNotaFinal
+                            TO AlunoNotaFinal (IndiceOrdInterno + 1)
+                       MOVE TempStatus
+                            TO AlunoStatus (IndiceOrdInterno + 1)
+                       MOVE TempFrequencia
+                            TO AlunoFrequencia (IndiceOrdInterno + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+           IF QtdAlunos > 0
+               DISPLAY "--- Classificacao da turma (maior para"
+                       " menor nota) ---"
+               PERFORM VARYING IndiceOrd FROM 1 BY 1
+                       UNTIL IndiceOrd > QtdAlunos
+                   DISPLAY IndiceOrd "o lugar - Matricula: "
+                           AlunoMatricula (IndiceOrd)
+                           "  Nota final: "
+                           AlunoNotaFinal (IndiceOrd)
+                           "  " AlunoStatus (IndiceOrd)
+               END-PERFORM
+
+               DISPLAY "Maior nota da turma: " MaiorNota
+               DISPLAY "Menor nota da turma: " MenorNota
+               DISPLAY "Total de alunos reprovados: " TotalReprovados
+               DISPLAY "Percentagem de alunos reprovados: "
+               PercentagemReprovados
+           END-IF
+
+           DISPLAY SPACE
+           display "Obrigado volte sempre!!! "
+           DISPLAY SPACE
+
+           ACCEPT OMITTED.
+           EXIT PROGRAM.
+           STOP RUN.
