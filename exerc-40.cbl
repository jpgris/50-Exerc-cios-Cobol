@@ -1,37 +1,63 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. exerc-40.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  WSS-Numero           PIC 9(5).
-       01  WSS-SomaPositivos    PIC 9(8) VALUE 0.
-       01  WSS-SomaNegativos    PIC 9(8) VALUE 0.
-       01  WSS-SomaTotal        PIC 9(8) VALUE 0.
-
-       PROCEDURE DIVISION.
-       Inicio.
-           DISPLAY "Digite uma lista de números positivos"
-                   "ou negativos (termine com 0):".
-
-           PERFORM UNTIL WSS-Numero = 0
-                ACCEPT WSS-Numero
-                IF WSS-Numero > 0
-                    ADD WSS-Numero TO WSS-SomaPositivos
-                ELSE
-                    ADD WSS-Numero TO WSS-SomaNegativos
-                END-IF
-
-                ADD WSS-Numero TO WSS-SomaTotal
-           END-PERFORM.
-
-            DISPLAY "Soma dos Números Positivos: ", WSS-SomaPositivos
-            DISPLAY "Soma dos Números Negativos: ", WSS-SomaNegativos
-            DISPLAY "Soma Total: ", WSS-SomaTotal.
-
-           DISPLAY SPACE
-           display "Obrigado volte sempre!!! "
-           DISPLAY SPACE
-
-           ACCEPT OMITTED.
-           EXIT PROGRAM.
-           STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. exerc-40.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RAZAO-FILE ASSIGN TO "RAZAOCORRIDO"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RAZAO-FILE.
+       01  WSS-REG-RAZAO        PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       01  WSS-Numero           PIC S9(5).
+       01  WSS-SomaPositivos    PIC 9(8) VALUE 0.
+       01  WSS-SomaNegativos    PIC S9(8) VALUE 0.
+       01  WSS-SomaTotal        PIC S9(8) VALUE 0.
+       01  WSS-Sequencia        PIC 9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+       Inicio.
+           DISPLAY "Digite uma lista de números positivos"
+                   "ou negativos (termine com 0):".
+
+           OPEN OUTPUT RAZAO-FILE
+
+           ACCEPT WSS-Numero
+           PERFORM UNTIL WSS-Numero = 0
+                IF WSS-Numero > 0
+                    ADD WSS-Numero TO WSS-SomaPositivos
+                ELSE
+                    ADD WSS-Numero TO WSS-SomaNegativos
+                END-IF
+
+                ADD WSS-Numero TO WSS-SomaTotal
+                ADD 1 TO WSS-Sequencia
+
+                MOVE SPACES TO WSS-REG-RAZAO
+                STRING "ITEM " WSS-Sequencia
+                       "  VALOR: " WSS-Numero
+                       "  SALDO: " WSS-SomaTotal
+                       DELIMITED BY SIZE INTO WSS-REG-RAZAO
+                END-STRING
+                WRITE WSS-REG-RAZAO
+
+                ACCEPT WSS-Numero
+           END-PERFORM.
+
+           CLOSE RAZAO-FILE
+
+            DISPLAY "Soma dos Números Positivos: ", WSS-SomaPositivos
+            DISPLAY "Soma dos Números Negativos: ", WSS-SomaNegativos
+            DISPLAY "Soma Total: ", WSS-SomaTotal.
+
+           DISPLAY SPACE
+           display "Obrigado volte sempre!!! "
+           DISPLAY SPACE
+
+           ACCEPT OMITTED.
+           EXIT PROGRAM.
+           STOP RUN.
