@@ -1,54 +1,87 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EXERC-20.
-       AUTHOR. JOAO_PAULO.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  Idade                      PIC 99.
-       01  Peso                       PIC 999V99.
-       01  Altura                     PIC 9(3)V99.
-       01  SomaIdades                 PIC 99 VALUE ZEROS.
-       01  90Menos150                 PIC 99 VALUE ZEROS.
-       01  10a30Mais190     PIC 99 VALUE ZEROS.
-       01  Contador                   PIC 99 VALUE 1.
-       01  MediaIdades                PIC 99 VALUE ZEROS.
-       01  Por10a30Mais190            PIC 99 VALUE ZEROS.
-
-       PROCEDURE DIVISION.
-           PERFORM 25 TIMES
-            DISPLAY "Informe a idade da pessoa " Contador
-             ACCEPT Idade
-            DISPLAY "Informe o peso da pessoa " Contador
-             ACCEPT Peso
-            DISPLAY "Informe a altura da pessoa " Contador
-             ACCEPT Altura
-
-            ADD Idade TO SomaIdades
-
-            IF Peso > 90 AND Altura < 1.50
-                ADD 1 TO 90Menos150
-            END-IF
-
-            IF Idade >= 10 AND Idade <= 30 AND Altura > 1.90
-                ADD 1 TO 10a30Mais190
-            END-IF
-
-            ADD 1 TO Contador
-           END-PERFORM
-
-           COMPUTE MediaIdades = SomaIdades / 10.
-           COMPUTE Por10a30Mais190 = (10a30Mais190 * 100) / 10.
-
-           DISPLAY "Media das idades das dez pessoas: " MediaIdades
-           DISPLAY "Qtde peso superior a 90"
-                   "KG e altura 1,50: " 90Menos150
-           DISPLAY "Porcentagem idade entre 10 e 30 anos entre as"
-                   "pessoas que medem mais de 1,90: " Por10a30Mais190
-
-           DISPLAY SPACE
-            display "Obrigado volte sempre!!! "
-           DISPLAY SPACE
-
-           ACCEPT OMITTED.
-           EXIT PROGRAM.
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXERC-20.
+       AUTHOR. JOAO_PAULO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PESSOAS-FILE ASSIGN TO "PESSOAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PES-CODIGO
+               FILE STATUS IS WSS-FS-PESSOAS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PESSOAS-FILE.
+           COPY "PESSOA.CPY".
+
+       WORKING-STORAGE SECTION.
+       77  WSS-FS-PESSOAS             PIC X(02).
+       01  QtdPessoas                 PIC 99 VALUE ZEROS.
+       01  SomaIdades                 PIC 9(4) VALUE ZEROS.
+       01  QtdPeso90Altura150         PIC 99 VALUE ZEROS.
+       01  QtdIdade10a30Altura190     PIC 99 VALUE ZEROS.
+       01  MediaIdades                PIC 99V99 VALUE ZEROS.
+       01  PorPeso90Altura150         PIC 99V99 VALUE ZEROS.
+       01  Por10a30Mais190            PIC 99V99 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT PESSOAS-FILE
+
+           IF WSS-FS-PESSOAS = "35"
+               DISPLAY "Nenhum dado encontrado em PESSOAS."
+           ELSE
+               READ PESSOAS-FILE
+                   AT END MOVE "10" TO WSS-FS-PESSOAS
+               END-READ
+
+               PERFORM UNTIL WSS-FS-PESSOAS = "10"
+                ADD 1 TO QtdPessoas
+
+                ADD PES-IDADE TO SomaIdades
+
+                IF PES-PESO > 90 AND PES-ALTURA < 1.50
+                    ADD 1 TO QtdPeso90Altura150
+                END-IF
+
+                IF PES-IDADE >= 10 AND PES-IDADE <= 30
+                   AND PES-ALTURA > 1.90
+                    ADD 1 TO QtdIdade10a30Altura190
+                END-IF
+
+                READ PESSOAS-FILE
+                    AT END MOVE "10" TO WSS-FS-PESSOAS
+                END-READ
+               END-PERFORM
+
+               CLOSE PESSOAS-FILE
+           END-IF.
+
+           IF QtdPessoas > 0
+               COMPUTE MediaIdades = SomaIdades / QtdPessoas
+               COMPUTE PorPeso90Altura150 =
+                       (QtdPeso90Altura150 * 100) / QtdPessoas
+               COMPUTE Por10a30Mais190 =
+                       (QtdIdade10a30Altura190 * 100) / QtdPessoas
+           END-IF.
+
+           DISPLAY "Media das idades das pessoas pesquisadas: "
+                   MediaIdades
+
+           DISPLAY "--- Cruzamento peso/altura ---"
+           DISPLAY "Qtde peso superior a 90KG e altura "
+                   "inferior a 1,50: " QtdPeso90Altura150
+           DISPLAY "Percentagem sobre o total pesquisado: "
+                   PorPeso90Altura150 "%"
+
+           DISPLAY "Porcentagem idade entre 10 e 30 anos entre as"
+                   "pessoas que medem mais de 1,90: " Por10a30Mais190
+
+           DISPLAY SPACE
+            display "Obrigado volte sempre!!! "
+           DISPLAY SPACE
+
+           ACCEPT OMITTED.
+           EXIT PROGRAM.
+           STOP RUN.
