@@ -1,29 +1,62 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Exerc-8.
-       AUTHOR. JOAO_PAULO.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77  PrecoIngresso        PIC 9(3)V99 VALUE 5.00.
-       77  NumeroIngressos      PIC 9(3)    VALUE 120.
-       77  Despesas             PIC 9(5)V99 VALUE 200.00.
-       77  AumentoVendas        PIC 9(2)    VALUE 26.
-       77  ReducaoPreco         PIC 9(3)V99 VALUE 0.50.
-       77  ReceitaOriginal      PIC 9(5)V99.
-       77  ReceitaModificada    PIC 9(5)V99.
-
-       PROCEDURE DIVISION.
-           COMPUTE ReceitaOriginal = PrecoIngresso * NumeroIngressos -
-                   Despesas
-           DISPLAY "Receita original: R$ " ReceitaOriginal.
-
-           COMPUTE NumeroIngressos = NumeroIngressos + AumentoVendas
-           COMPUTE PrecoIngresso = PrecoIngresso - ReducaoPreco
-           COMPUTE ReceitaModificada = PrecoIngresso * NumeroIngressos -
-                   Despesas
-           DISPLAY "Receita modificada: R$ " ReceitaModificada.
-
-           ACCEPT OMITTED.
-           EXIT PROGRAM.
-           STOP RUN.
-      *wrun32 exerc-8
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Exerc-8.
+       AUTHOR. JOAO_PAULO.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  PrecoIngresso        PIC 9(3)V99 VALUE 5.00.
+       77  NumeroIngressos      PIC 9(3)    VALUE 120.
+       77  Despesas             PIC 9(5)V99 VALUE 200.00.
+       77  AumentoVendas        PIC 9(2)    VALUE 26.
+       77  ReducaoPreco         PIC 9(3)V99 VALUE 0.50.
+       77  QtdPassos            PIC 9(2)    VALUE 10.
+       77  Passo                PIC 9(2).
+       77  PrecoPasso           PIC 9(3)V99.
+       77  IngressosPasso       PIC 9(5).
+       77  ReceitaPasso         PIC S9(5)V99.
+       77  ReceitaOriginal      PIC S9(5)V99.
+       77  ReceitaMaxima        PIC S9(5)V99 VALUE 0.
+       77  PrecoReceitaMaxima   PIC 9(3)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+           DISPLAY "Numero de passos de reducao de preco a simular: ".
+           ACCEPT QtdPassos.
+
+           COMPUTE ReceitaOriginal = PrecoIngresso * NumeroIngressos -
+                   Despesas
+           DISPLAY "Receita original: R$ " ReceitaOriginal.
+
+           DISPLAY "Preco         Ingressos      Receita".
+           DISPLAY "------------------------------------".
+
+           MOVE PrecoIngresso TO PrecoPasso
+           MOVE NumeroIngressos TO IngressosPasso
+
+           PERFORM VARYING Passo FROM 0 BY 1 UNTIL Passo > QtdPassos
+               COMPUTE ReceitaPasso =
+                       PrecoPasso * IngressosPasso - Despesas
+
+               DISPLAY PrecoPasso "        " IngressosPasso
+                       "        " ReceitaPasso
+
+               IF ReceitaPasso > ReceitaMaxima
+                   MOVE ReceitaPasso TO ReceitaMaxima
+                   MOVE PrecoPasso TO PrecoReceitaMaxima
+               END-IF
+
+               IF PrecoPasso > ReducaoPreco
+                   COMPUTE PrecoPasso = PrecoPasso - ReducaoPreco
+               ELSE
+                   MOVE 0 TO PrecoPasso
+               END-IF
+               ADD AumentoVendas TO IngressosPasso
+           END-PERFORM.
+
+           DISPLAY "Preco que maximiza a receita: R$ "
+                   PrecoReceitaMaxima.
+           DISPLAY "Receita maxima projetada: R$ " ReceitaMaxima.
+
+           ACCEPT OMITTED.
+           EXIT PROGRAM.
+           STOP RUN.
+      *wrun32 exerc-8
