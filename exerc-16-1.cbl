@@ -1,31 +1,82 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. exe-16-1.
-       AUTHOR. JOAO_PAULO.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77  Idade                        PIC 9(2).
-       77  Altura                       PIC 9(2)V99.
-       77  Peso                         PIC 9(2)V99.
-       77  QtdPessoasAcima50anos        PIC 9(2).
-       77  MediaAlturaEntre10e20Anos    PIC 9(2).
-       77  PorcentagemPesoInferior40KG  PIC 9(2).
-       77  Contador                     PIC 9(3).
-
-       PROCEDURE DIVISION.
-       INICIO.
-           PERFORM 5 VEZES
-            DISPLAY "Informe a Idade: " Contador
-            accept Idade
-            DISPLAY "Informe a Altura: " Contador
-            accept Altura
-            Display "Informe o Peso: " Contador
-            accept peso
-
-           If Idade > 50
-             ADD 1 TO QtdPessoasAcima50anos
-           END-IF
-
-           END-PERFORM.
-           go to INICIO.
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. exe-16-1.
+       AUTHOR. JOAO_PAULO.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  QtdPessoas                   PIC 9(3).
+       77  Idade                        PIC 9(2).
+       77  Altura                       PIC 9(2)V99.
+       77  Peso                         PIC 9(2)V99.
+       77  QtdPessoasAcima50anos        PIC 9(2).
+       77  SomaAlturaEntre10e20Anos     PIC 9(4)V99 VALUE ZEROS.
+       77  QtdPessoasEntre10e20Anos     PIC 9(3) VALUE ZEROS.
+       77  QtdPessoasPesoInferior40KG   PIC 9(3) VALUE ZEROS.
+       77  MediaAlturaEntre10e20Anos    PIC 9(2)V99.
+       77  MediaAlturaEntre10e20-mask   PIC Z9.99.
+       77  PorcentagemPesoInferior40KG  PIC 99V99.
+       77  Contador                     PIC 9(3).
+       77  WSS-DataExecucao             PIC 9(8).
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "Quantas pessoas serao pesquisadas? "
+           ACCEPT QtdPessoas
+
+           MOVE 1 TO Contador
+           PERFORM QtdPessoas TIMES
+            DISPLAY "Informe a Idade: " Contador
+            accept Idade
+            DISPLAY "Informe a Altura: " Contador
+            accept Altura
+            Display "Informe o Peso: " Contador
+            accept peso
+
+            If Idade > 50
+                ADD 1 TO QtdPessoasAcima50anos
+            END-IF
+
+            IF Idade >= 10 AND Idade <= 20
+                ADD Altura TO SomaAlturaEntre10e20Anos
+                ADD 1 TO QtdPessoasEntre10e20Anos
+            END-IF
+
+            IF Peso < 40
+                ADD 1 TO QtdPessoasPesoInferior40KG
+            END-IF
+
+            ADD 1 TO Contador
+           END-PERFORM.
+
+           IF QtdPessoasEntre10e20Anos > 0
+               COMPUTE MediaAlturaEntre10e20Anos =
+                       SomaAlturaEntre10e20Anos /
+                       QtdPessoasEntre10e20Anos
+           END-IF
+           IF QtdPessoas > 0
+               COMPUTE PorcentagemPesoInferior40KG =
+                       (QtdPessoasPesoInferior40KG * 100) / QtdPessoas
+           END-IF.
+
+           MOVE MediaAlturaEntre10e20Anos TO MediaAlturaEntre10e20-mask
+           ACCEPT WSS-DataExecucao FROM DATE YYYYMMDD
+
+           DISPLAY "================================================="
+           DISPLAY " RELATORIO - PESQUISA DE PESSOAS (EXERC-16-1)"
+           DISPLAY " Data de execucao: " WSS-DataExecucao (1:4) "-"
+                   WSS-DataExecucao (5:2) "-" WSS-DataExecucao (7:2)
+           DISPLAY "================================================="
+           DISPLAY " Quantidade de pessoas com idade superior a"
+           " 50 anos: " QtdPessoasAcima50anos
+           DISPLAY " Media das alturas das pessoas com idade entre"
+           " 10 e 20 anos: " MediaAlturaEntre10e20-mask
+           DISPLAY " Porcentagem das pessoas com peso inferior a"
+           " 40 quilos: " PorcentagemPesoInferior40KG "%"
+           DISPLAY "================================================="
+
+           DISPLAY SPACE
+           display "Obrigado volte sempre!!! "
+           DISPLAY SPACE
+
+           ACCEPT OMITTED.
+           STOP RUN.
