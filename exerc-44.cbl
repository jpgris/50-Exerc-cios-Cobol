@@ -1,69 +1,175 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. exerc-44.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  WSS-CodigoCliente         PIC 9(3).
-       01  WSS-TipoConta             PIC 9(1).
-       01  WSS-ValorInvestido        PIC 9(7)V99.
-       01  WSS-RendimentoMensal      PIC 9(09)V99.
-       01  WSS-RendimentoMensal-mask PIC zzz,zzz,zzz,zz9.99.
-       01  WSS-TotalJuros            PIC 9(9)V99 VALUE 0.
-       01  WSS-DescontoPoupanca      PIC 9(3)V99 VALUE 1.5.
-       01  WSS-DescontoPoupancaPlus  PIC 9(3)V99 VALUE 2.
-       01  WSS-DescontoFundosRenda   PIC 9(3)V99 VALUE 4.
-       01  WSS-FimLeitura            PIC X VALUE "N".
-
-       PROCEDURE DIVISION.
-       Inicio.
-           PERFORM UNTIL WSS-FimLeitura = "S"
-                DISPLAY "Digite o codigo do "
-                        "cliente (<= 0 para encerrar): "
-                ACCEPT WSS-CodigoCliente
-
-                IF WSS-CodigoCliente <= 0
-                    MOVE "S" TO WSS-FimLeitura
-                ELSE
-                   PERFORM LerWSS-TipoConta
-                END-IF
-
-           END-PERFORM.
-
-           IF WSS-CodigoCliente = 0
-                 DISPLAY " Para sair precione ENTER"
-                 GO TO fim
-           END-IF
-
-
-           DISPLAY "Total de juros pagos: " WSS-TOTALJUROS.
-
-       Fim.
-           ACCEPT OMITTED.
-           EXIT PROGRAM.
-           STOP RUN.
-
-       LerWSS-TipoConta.
-            DISPLAY "Digite o tipo da conta (1-Poupanca, 2-Poupanca"
-                     "Plus, 3-Fundos de Renda): "
-             ACCEPT WSS-TipoConta
-
-            DISPLAY "Digite o valor investido: "
-            ACCEPT WSS-ValorInvestido
-            EVALUATE WSS-TipoConta
-                WHEN 1
-                 COMPUTE WSS-RendimentoMensal =
-                 WSS-ValorInvestido * (WSS-DescontoPoupanca / 100)
-                WHEN 2
-                 COMPUTE WSS-RendimentoMensal =
-                 WSS-ValorInvestido * (WSS-DescontoPoupancaPlus / 100)
-                WHEN 3
-                 COMPUTE WSS-RendimentoMensal =
-                 WSS-ValorInvestido * (WSS-DescontoFundosRenda / 100)
-                WHEN OTHER
-                    DISPLAY "Tipo de conta invalido"
-            END-EVALUATE.
-
-           ADD WSS-RendimentoMensal TO WSS-TotalJuros
-
-           MOVE WSS-RendimentoMensal TO WSS-RendimentoMensal-mask
-           DISPLAY "Rendimento mensal: " WSS-RendimentoMensal-mask.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. exerc-44.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES-FILE ASSIGN TO "CLIENTES"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-CODIGO
+               FILE STATUS IS WSS-FS-CLIENTES.
+
+           SELECT AUDITORIA-FILE ASSIGN TO "AUDITORIA44"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WSS-FS-AUDITORIA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES-FILE.
+           COPY "CLIENTE.CPY".
+
+       FD  AUDITORIA-FILE.
+       01  WSS-REG-AUDITORIA         PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  WSS-CodigoCliente         PIC 9(3).
+       01  WSS-TipoConta             PIC 9(1).
+       01  WSS-ValorInvestido        PIC 9(7)V99.
+       01  WSS-RendimentoMensal      PIC 9(09)V99.
+       01  WSS-RendimentoMensal-mask PIC zzz,zzz,zzz,zz9.99.
+       01  WSS-TotalJuros            PIC 9(9)V99 VALUE 0.
+       01  WSS-DescontoPoupanca      PIC 9(3)V99 VALUE 1.5.
+       01  WSS-DescontoPoupancaPlus  PIC 9(3)V99 VALUE 2.
+       01  WSS-DescontoFundosRenda   PIC 9(3)V99 VALUE 4.
+       01  WSS-FimLeitura            PIC X VALUE "N".
+       01  WSS-FS-CLIENTES           PIC X(02).
+       01  WSS-FS-AUDITORIA          PIC X(02).
+       01  WSS-DataHoraLancamento    PIC 9(14).
+
+       01  WSS-TaxaMensal            PIC 9V9(5).
+       01  WSS-SaldoProjetado        PIC 9(9)V99.
+       01  WSS-SaldoProjetado-mask   PIC zzz,zzz,zzz,zz9.99.
+       01  WSS-MesProjetado          PIC 999.
+       01  WSS-ContaValida           PIC X(01) VALUE "S".
+
+       PROCEDURE DIVISION.
+       Inicio.
+           OPEN I-O CLIENTES-FILE
+           IF WSS-FS-CLIENTES = "35"
+               OPEN OUTPUT CLIENTES-FILE
+               CLOSE CLIENTES-FILE
+               OPEN I-O CLIENTES-FILE
+           END-IF
+
+           OPEN EXTEND AUDITORIA-FILE
+           IF WSS-FS-AUDITORIA NOT = "00"
+               CLOSE AUDITORIA-FILE
+               OPEN OUTPUT AUDITORIA-FILE
+           END-IF
+
+           PERFORM UNTIL WSS-FimLeitura = "S"
+                DISPLAY "Digite o codigo do "
+                        "cliente (<= 0 para encerrar): "
+                ACCEPT WSS-CodigoCliente
+
+                IF WSS-CodigoCliente <= 0
+                    MOVE "S" TO WSS-FimLeitura
+                ELSE
+                   PERFORM LerWSS-TipoConta
+                END-IF
+
+           END-PERFORM.
+
+           CLOSE CLIENTES-FILE
+           CLOSE AUDITORIA-FILE
+
+           IF WSS-CodigoCliente = 0
+                 DISPLAY " Para sair precione ENTER"
+                 GO TO fim
+           END-IF
+
+
+           DISPLAY "Total de juros pagos: " WSS-TOTALJUROS.
+
+       Fim.
+           ACCEPT OMITTED.
+           EXIT PROGRAM.
+           STOP RUN.
+
+       LerWSS-TipoConta.
+            MOVE WSS-CodigoCliente TO CLI-CODIGO
+            READ CLIENTES-FILE
+                INVALID KEY
+                    DISPLAY "Cliente novo, cadastrando conta."
+                    DISPLAY "Digite o tipo da conta (1-Poupanca, "
+                            "2-Poupanca Plus, 3-Fundos de Renda): "
+                    ACCEPT WSS-TipoConta
+                    MOVE WSS-TipoConta TO CLI-TIPOCONTA
+                    MOVE ZEROS TO CLI-SALDO
+            END-READ
+
+            IF WSS-FS-CLIENTES = "00"
+                DISPLAY "Cliente encontrado. Tipo de conta: "
+                        CLI-TIPOCONTA "  Saldo atual: " CLI-SALDO
+                MOVE CLI-TIPOCONTA TO WSS-TipoConta
+            END-IF
+
+            DISPLAY "Digite o valor a investir: "
+            ACCEPT WSS-ValorInvestido
+            MOVE "S" TO WSS-ContaValida
+            EVALUATE WSS-TipoConta
+                WHEN 1
+                 COMPUTE WSS-RendimentoMensal =
+                 WSS-ValorInvestido * (WSS-DescontoPoupanca / 100)
+                 COMPUTE WSS-TaxaMensal =
+                 WSS-DescontoPoupanca / 100
+                WHEN 2
+                 COMPUTE WSS-RendimentoMensal =
+                 WSS-ValorInvestido * (WSS-DescontoPoupancaPlus / 100)
+                 COMPUTE WSS-TaxaMensal =
+                 WSS-DescontoPoupancaPlus / 100
+                WHEN 3
+                 COMPUTE WSS-RendimentoMensal =
+                 WSS-ValorInvestido * (WSS-DescontoFundosRenda / 100)
+                 COMPUTE WSS-TaxaMensal =
+                 WSS-DescontoFundosRenda / 100
+                WHEN OTHER
+                    MOVE "N" TO WSS-ContaValida
+                    DISPLAY "Tipo de conta invalido"
+            END-EVALUATE.
+
+           IF WSS-ContaValida = "S"
+               ADD WSS-RendimentoMensal TO WSS-TotalJuros
+
+               MOVE WSS-RendimentoMensal TO WSS-RendimentoMensal-mask
+               DISPLAY "Rendimento mensal: " WSS-RendimentoMensal-mask
+
+               PERFORM RegistrarAuditoria44
+
+               ADD WSS-ValorInvestido TO CLI-SALDO
+               MOVE WSS-CodigoCliente TO CLI-CODIGO
+               MOVE WSS-TipoConta TO CLI-TIPOCONTA
+               IF WSS-FS-CLIENTES = "00"
+                   REWRITE CLIENTE-REG
+               ELSE
+                   WRITE CLIENTE-REG
+               END-IF
+
+               DISPLAY "--- Projecao de rendimento composto ---"
+               PERFORM VARYING WSS-MesProjetado FROM 12 BY 12
+                       UNTIL WSS-MesProjetado > 36
+                   COMPUTE WSS-SaldoProjetado =
+                       CLI-SALDO * ((1 + WSS-TaxaMensal) **
+                                     WSS-MesProjetado)
+                   MOVE WSS-SaldoProjetado TO WSS-SaldoProjetado-mask
+                   DISPLAY "Saldo apos " WSS-MesProjetado " meses: "
+                           WSS-SaldoProjetado-mask
+               END-PERFORM
+           END-IF.
+
+       RegistrarAuditoria44.
+           ACCEPT WSS-DataHoraLancamento FROM DATE YYYYMMDD
+           ACCEPT WSS-DataHoraLancamento (9:6) FROM TIME
+           MOVE SPACES TO WSS-REG-AUDITORIA
+           STRING "CLIENTE: "              DELIMITED BY SIZE
+                  WSS-CodigoCliente        DELIMITED BY SIZE
+                  " DATAHORA: "            DELIMITED BY SIZE
+                  WSS-DataHoraLancamento   DELIMITED BY SIZE
+                  " VALORINVESTIDO: "      DELIMITED BY SIZE
+                  WSS-ValorInvestido       DELIMITED BY SIZE
+                  " RENDIMENTO: "          DELIMITED BY SIZE
+                  WSS-RendimentoMensal     DELIMITED BY SIZE
+                  INTO WSS-REG-AUDITORIA
+           END-STRING
+           WRITE WSS-REG-AUDITORIA.
