@@ -1,63 +1,128 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EXERC-21.
-       AUTHOR. JOAO_PAULO.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  Idade               PIC 99.
-       01  Sexo                PIC X.
-       01  SomaIdadeGrupo      PIC 99 VALUE ZEROS.
-       01  QtdPessoasGrupo     PIC 99 VALUE ZEROS.
-       01  SomaIdadeMulheres   PIC 99 VALUE ZEROS.
-       01  QtdMulheres         PIC 99 VALUE ZEROS.
-       01  SomaIdadeHomens     PIC 99 VALUE ZEROS.
-       01  QtdHomens           PIC 99 VALUE ZEROS.
-       01  Contador            PIC 99 VALUE 1.
-       01  MediaIdadeGrupo     PIC 99 VALUE ZEROS.
-       01  MediaIdadeMulheres  PIC 99 VALUE ZEROS.
-       01  MediaIdadeHomens    PIC 99 VALUE ZEROS.
-
-       PROCEDURE DIVISION.
-           PERFORM 7 TIMES
-            DISPLAY "Informe a idade da pessoa " Contador
-             ACCEPT Idade
-            DISPLAY "Informe o sexo da pessoa (M/F) " Contador
-             ACCEPT Sexo
-
-            ADD Idade TO SomaIdadeGrupo
-            ADD 1 TO QtdPessoasGrupo
-
-            IF Sexo = "F" OR "f"
-                ADD Idade TO SomaIdadeMulheres
-                ADD 1 TO QtdMulheres
-            ELSE
-                ADD Idade TO SomaIdadeHomens
-                ADD 1 TO QtdHomens
-            END-IF
-
-            ADD 1 TO Contador
-           END-PERFORM
-
-            IF QtdMulheres > 0
-            COMPUTE MediaIdadeMulheres = SomaIdadeMulheres / QtdMulheres
-            END-IF
-
-            IF QtdHomens > 0
-             COMPUTE MediaIdadeHomens = SomaIdadeHomens / QtdHomens
-            END-IF
-
-            IF QtdPessoasGrupo > 0
-             COMPUTE MediaIdadeGrupo = SomaIdadeGrupo / QtdPessoasGrupo
-            END-IF
-
-           DISPLAY "Idade media do grupo: " MediaIdadeGrupo
-           DISPLAY "Idade media das mulheres: " MediaIdadeMulheres
-           DISPLAY "Idade media dos homens: " MediaIdadeHomens
-
-           DISPLAY SPACE
-            display "Obrigado volte sempre!!! "
-           DISPLAY SPACE
-
-           ACCEPT OMITTED.
-           EXIT PROGRAM.
-           STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXERC-21.
+       AUTHOR. JOAO_PAULO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PESSOAS-FILE ASSIGN TO "PESSOAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PES-CODIGO
+               FILE STATUS IS WSS-FS-PESSOAS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PESSOAS-FILE.
+           COPY "PESSOA.CPY".
+
+       WORKING-STORAGE SECTION.
+       77  WSS-FS-PESSOAS           PIC X(02).
+       01  QtdPessoasGrupo          PIC 99 VALUE ZEROS.
+       01  SomaIdadeGrupo           PIC 9(4) VALUE ZEROS.
+       01  SomaIdadeMulheres        PIC 9(4) VALUE ZEROS.
+       01  QtdMulheres              PIC 99 VALUE ZEROS.
+       01  SomaIdadeHomens          PIC 9(4) VALUE ZEROS.
+       01  QtdHomens                PIC 99 VALUE ZEROS.
+       01  MediaIdadeGrupo          PIC 99V99 VALUE ZEROS.
+       01  MediaIdadeGrupo-mask     PIC Z9.99.
+       01  MediaIdadeMulheres       PIC 99V99 VALUE ZEROS.
+       01  MediaIdadeMulheres-mask  PIC Z9.99.
+       01  MediaIdadeHomens         PIC 99V99 VALUE ZEROS.
+       01  MediaIdadeHomens-mask    PIC Z9.99.
+       01  WSS-DataExecucao         PIC 9(8).
+       01  IndiceDecada             PIC 99 VALUE ZEROS.
+       01  TabelaDecadasMulheres.
+           02  QtdDecadaMulher      OCCURS 11 TIMES PIC 99.
+       01  TabelaDecadasHomens.
+           02  QtdDecadaHomem       OCCURS 11 TIMES PIC 99.
+       01  WSS-FaixaInicio          PIC 9(3).
+       01  WSS-FaixaFim             PIC 9(3).
+
+       PROCEDURE DIVISION.
+           OPEN INPUT PESSOAS-FILE
+
+           IF WSS-FS-PESSOAS = "35"
+               DISPLAY "Nenhum dado encontrado em PESSOAS."
+           ELSE
+               READ PESSOAS-FILE
+                   AT END MOVE "10" TO WSS-FS-PESSOAS
+               END-READ
+
+               PERFORM UNTIL WSS-FS-PESSOAS = "10"
+                ADD 1 TO QtdPessoasGrupo
+                ADD PES-IDADE TO SomaIdadeGrupo
+
+                COMPUTE IndiceDecada = (PES-IDADE / 10) + 1
+                IF IndiceDecada > 11
+                    MOVE 11 TO IndiceDecada
+                END-IF
+
+                IF PES-SEXO = "F" OR "f"
+                    ADD PES-IDADE TO SomaIdadeMulheres
+                    ADD 1 TO QtdMulheres
+                    ADD 1 TO QtdDecadaMulher (IndiceDecada)
+                ELSE
+                    ADD PES-IDADE TO SomaIdadeHomens
+                    ADD 1 TO QtdHomens
+                    ADD 1 TO QtdDecadaHomem (IndiceDecada)
+                END-IF
+
+                READ PESSOAS-FILE
+                    AT END MOVE "10" TO WSS-FS-PESSOAS
+                END-READ
+               END-PERFORM
+
+               CLOSE PESSOAS-FILE
+           END-IF.
+
+           IF QtdMulheres > 0
+               COMPUTE MediaIdadeMulheres =
+                       SomaIdadeMulheres / QtdMulheres
+           END-IF
+
+           IF QtdHomens > 0
+               COMPUTE MediaIdadeHomens = SomaIdadeHomens / QtdHomens
+           END-IF
+
+           IF QtdPessoasGrupo > 0
+               COMPUTE MediaIdadeGrupo =
+                       SomaIdadeGrupo / QtdPessoasGrupo
+           END-IF.
+
+           MOVE MediaIdadeGrupo TO MediaIdadeGrupo-mask
+           MOVE MediaIdadeMulheres TO MediaIdadeMulheres-mask
+           MOVE MediaIdadeHomens TO MediaIdadeHomens-mask
+           ACCEPT WSS-DataExecucao FROM DATE YYYYMMDD
+
+           DISPLAY "================================================="
+           DISPLAY " RELATORIO - PESQUISA DE PESSOAS (EXERC-21)"
+           DISPLAY " Data de execucao: " WSS-DataExecucao (1:4) "-"
+                   WSS-DataExecucao (5:2) "-" WSS-DataExecucao (7:2)
+           DISPLAY "================================================="
+           DISPLAY " Idade media do grupo: " MediaIdadeGrupo-mask
+           DISPLAY " Idade media das mulheres: " MediaIdadeMulheres-mask
+           DISPLAY " Idade media dos homens: " MediaIdadeHomens-mask
+           DISPLAY "================================================="
+
+           DISPLAY "--- Faixa etaria por decada e sexo ---"
+           PERFORM VARYING IndiceDecada FROM 1 BY 1
+                   UNTIL IndiceDecada > 11
+               COMPUTE WSS-FaixaInicio = (IndiceDecada - 1) * 10
+               COMPUTE WSS-FaixaFim = WSS-FaixaInicio + 9
+               IF QtdDecadaMulher (IndiceDecada) > 0
+                  OR QtdDecadaHomem (IndiceDecada) > 0
+                   DISPLAY WSS-FaixaInicio "-" WSS-FaixaFim
+                           " anos  Mulheres: "
+                           QtdDecadaMulher (IndiceDecada)
+                           "  Homens: " QtdDecadaHomem (IndiceDecada)
+               END-IF
+           END-PERFORM
+
+           DISPLAY SPACE
+            display "Obrigado volte sempre!!! "
+           DISPLAY SPACE
+
+           ACCEPT OMITTED.
+           EXIT PROGRAM.
+           STOP RUN.
