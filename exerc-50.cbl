@@ -1,41 +1,112 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. exerc-50.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 Ano      PIC 9(4).
-       01 resultado PIC 9(3).
-
-
-       PROCEDURE DIVISION.
-
-       INICIO.
-           DISPLAY "DESCUBRA SE O ANO EH BISSEXTO"
-           PERFORM 5 TIMES
-           DISPLAY " "
-           DISPLAY "Digite o ano: "
-           ACCEPT Ano  AT 0315
-           DISPLAY " "
-
-           MOVE FUNCTION mod (Ano 4) to resultado
-               IF Resultado = 0
-                  DISPLAY " "
-                  DISPLAY "O ANO EH BISSEXTO"
-
-                else
-                  DISPLAY " "
-                  DISPLAY "O ANO NAO EH BISSEXTO"
-
-               END-IF
-           DISPLAY "-------------------------------"
-           END-PERFORM.
-           GO TO INICIO.
-
-
-           DISPLAY SPACE
-           display "Obrigado volte sempre!!! "
-           DISPLAY SPACE
-
-           ACCEPT OMITTED.
-           EXIT PROGRAM.
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. exerc-50.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 Ano       PIC 9(4).
+       01 Resultado PIC 9(3).
+       01 OpcaoMenu PIC 9.
+       01 Continuar PIC X VALUE "S".
+
+       01 Dia       PIC 99.
+       01 Mes       PIC 99.
+       01 DataValida PIC X VALUE "S".
+
+       01 TABELA-DIAS-MES-INICIAL.
+           05  FILLER         PIC 99 VALUE 31.
+           05  FILLER         PIC 99 VALUE 28.
+           05  FILLER         PIC 99 VALUE 31.
+           05  FILLER         PIC 99 VALUE 30.
+           05  FILLER         PIC 99 VALUE 31.
+           05  FILLER         PIC 99 VALUE 30.
+           05  FILLER         PIC 99 VALUE 31.
+           05  FILLER         PIC 99 VALUE 31.
+           05  FILLER         PIC 99 VALUE 30.
+           05  FILLER         PIC 99 VALUE 31.
+           05  FILLER         PIC 99 VALUE 30.
+           05  FILLER         PIC 99 VALUE 31.
+       01 TABELA-DIAS-MES REDEFINES TABELA-DIAS-MES-INICIAL.
+           05  DIAS-NO-MES OCCURS 12 TIMES PIC 99.
+
+       01 DiasNesteMes  PIC 99.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM UNTIL Continuar = "N"
+               DISPLAY "Menu de Opcoes:"
+               DISPLAY "1. Descubra se o ano eh bissexto"
+               DISPLAY "2. Validar se uma data existe"
+               DISPLAY "3. Sair"
+               DISPLAY "Digite a opcao desejada:"
+               ACCEPT OpcaoMenu
+
+               EVALUATE OpcaoMenu
+                   WHEN 1
+                       PERFORM VerificarBissexto
+                   WHEN 2
+                       PERFORM ValidarData
+                   WHEN 3
+                       DISPLAY "Saindo do programa."
+                       MOVE "N" TO Continuar
+                   WHEN OTHER
+                       DISPLAY "Opcao invalida. Digite novamente."
+               END-EVALUATE
+           END-PERFORM.
+
+           DISPLAY SPACE
+           display "Obrigado volte sempre!!! "
+           DISPLAY SPACE
+
+           ACCEPT OMITTED.
+           EXIT PROGRAM.
+           STOP RUN.
+
+       VerificarBissexto.
+           DISPLAY " "
+           DISPLAY "Digite o ano: "
+           ACCEPT Ano
+
+           IF FUNCTION MOD (Ano 4) = 0
+              AND (FUNCTION MOD (Ano 100) NOT = 0
+                   OR FUNCTION MOD (Ano 400) = 0)
+               DISPLAY " "
+               DISPLAY "O ANO EH BISSEXTO"
+           ELSE
+               DISPLAY " "
+               DISPLAY "O ANO NAO EH BISSEXTO"
+           END-IF
+           DISPLAY "-------------------------------".
+
+       ValidarData.
+           DISPLAY " "
+           DISPLAY "Digite o dia: "
+           ACCEPT Dia
+           DISPLAY "Digite o mes: "
+           ACCEPT Mes
+           DISPLAY "Digite o ano: "
+           ACCEPT Ano
+
+           MOVE "S" TO DataValida
+
+           IF Mes < 1 OR Mes > 12
+               MOVE "N" TO DataValida
+           ELSE
+               MOVE DIAS-NO-MES (Mes) TO DiasNesteMes
+               IF Mes = 2
+                   IF FUNCTION MOD (Ano 4) = 0
+                      AND (FUNCTION MOD (Ano 100) NOT = 0
+                           OR FUNCTION MOD (Ano 400) = 0)
+                       MOVE 29 TO DiasNesteMes
+                   END-IF
+               END-IF
+               IF Dia < 1 OR Dia > DiasNesteMes
+                   MOVE "N" TO DataValida
+               END-IF
+           END-IF
+
+           IF DataValida = "S"
+               DISPLAY "A data informada eh valida."
+           ELSE
+               DISPLAY "A data informada NAO existe no calendario."
+           END-IF
+           DISPLAY "-------------------------------".
