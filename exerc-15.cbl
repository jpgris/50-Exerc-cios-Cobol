@@ -1,54 +1,78 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Exerc-15.
-       AUTHOR. JOAO_PAULO.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  Compras_a_Vista       PIC 9(4) VALUE 0.
-       01  Compras_a_Prazo      PIC 9(4) VALUE 0.
-       01  Valor_da_compra       PIC 9(4) VALUE 0.
-       01  Tipo_de_Venda         PIC X(30).
-        88 Tipo_Venda_V       value "v", "V".
-        88 Tipo_Venda_P       value "P", "p".
-       01  Valor_total_Compras   PIC 9(4) VALUE 0.
-       01  V                     PIC X(1).
-       01  P                     PIC X(1).
-
-       PROCEDURE DIVISION.
-       INICIO.
-           PERFORM 2 TIMES
-           ADD 1 TO Valor_da_compra
-           DISPLAY "Informe o valor da compra: "
-           accept Valor_da_compra
-           DISPLAY "Para venda a Prazo P ou a vista V: "
-           accept Tipo_de_Venda
-
-
-           IF Tipo_Venda_V
-            add Valor_da_compra TO Compras_a_Vista
-           ELSE
-            IF Tipo_Venda_P
-            add Valor_da_compra TO Compras_a_Prazo
-            ELSE
-             IF Valor_da_compra <> 'V' or 'v' or 'P' or 'p'
-              DISPLAY " Codigo Errado!!!!"
-             END-IF
-            END-IF
-           END-IF
-
-           COMPUTE Valor_total_Compras = Compras_a_Prazo +
-                    Compras_a_Vista
-
-           END-PERFORM.
-           DISPLAY "compras a vista: " Compras_a_Vista
-           DISPLAY "compras a prazo: " Compras_a_Prazo
-           DISPLAY "Total em compras: " Valor_total_Compras
-
-           DISPLAY SPACE
-           display "Obrigado volte sempre!!! "
-           DISPLAY SPACE
-
-           GO TO INICIO.
-           EXIT PROGRAM.
-           STOP RUN.
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Exerc-15.
+       AUTHOR. JOAO_PAULO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENDAS-FILE ASSIGN TO "VENDASDIA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WSS-FS-VENDAS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VENDAS-FILE.
+       01  WSS-REG-VENDA.
+           05  WSS-REG-VALOR     PIC 9(4).
+           05  WSS-REG-TIPO      PIC X(1).
+
+       WORKING-STORAGE SECTION.
+       01  Compras_a_Vista       PIC 9(6) VALUE 0.
+       01  Compras_a_Prazo      PIC 9(6) VALUE 0.
+       01  Valor_da_compra       PIC 9(4) VALUE 0.
+       01  Tipo_de_Venda         PIC X(30).
+        88 Tipo_Venda_V       value "v", "V".
+        88 Tipo_Venda_P       value "P", "p".
+       01  Valor_total_Compras   PIC 9(6) VALUE 0.
+       01  WSS-fim-arquivo       PIC X(01) VALUE "N".
+           88 WSS-NAO-HA-MAIS-VENDAS  VALUE "S".
+       01  WSS-FS-VENDAS         PIC X(02).
+
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN INPUT VENDAS-FILE
+
+           IF WSS-FS-VENDAS = "35"
+               DISPLAY "Arquivo VENDASDIA nao encontrado."
+           ELSE
+               READ VENDAS-FILE
+                   AT END SET WSS-NAO-HA-MAIS-VENDAS TO TRUE
+               END-READ
+
+               PERFORM UNTIL WSS-NAO-HA-MAIS-VENDAS
+                   MOVE WSS-REG-VALOR TO Valor_da_compra
+                   MOVE WSS-REG-TIPO TO Tipo_de_Venda
+
+                   IF Tipo_Venda_V
+                    add Valor_da_compra TO Compras_a_Vista
+                   ELSE
+                    IF Tipo_Venda_P
+                    add Valor_da_compra TO Compras_a_Prazo
+                    ELSE
+                     DISPLAY " Codigo Errado!!!! " WSS-REG-TIPO
+                    END-IF
+                   END-IF
+
+                   READ VENDAS-FILE
+                       AT END SET WSS-NAO-HA-MAIS-VENDAS TO TRUE
+                   END-READ
+               END-PERFORM
+
+               CLOSE VENDAS-FILE
+           END-IF.
+
+           COMPUTE Valor_total_Compras = Compras_a_Prazo +
+                    Compras_a_Vista
+
+           DISPLAY "------ FECHAMENTO DE CAIXA DO DIA ------"
+           DISPLAY "compras a vista: " Compras_a_Vista
+           DISPLAY "compras a prazo: " Compras_a_Prazo
+           DISPLAY "Total em compras: " Valor_total_Compras
+
+           DISPLAY SPACE
+           display "Obrigado volte sempre!!! "
+           DISPLAY SPACE
+
+           ACCEPT OMITTED.
+           EXIT PROGRAM.
+           STOP RUN.
