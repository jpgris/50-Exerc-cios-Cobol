@@ -1,49 +1,80 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Exerc-13.
-       AUTHOR. JOAO_PAULO.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  LadoQuadrado        PIC 9(2).
-       01  ContadorLinhas      PIC 9(2) VALUE 1.
-       01  ContadorColunas     PIC 9(2) VALUE 1.
-
-       PROCEDURE DIVISION.
-       inicio.
-           DISPLAY "Digite o tamanho do lado do quadrado (1 a 20): ".
-           ACCEPT LadoQuadrado.
-
-           IF LadoQuadrado < 1 OR LadoQuadrado > 20
-            DISPLAY "Tamanho do lado invalido. Deve estar entre 1 e 20."
-               STOP RUN
-           END-IF.
-
-           PERFORM VARYING ContadorLinhas FROM 1 BY 1 UNTIL
-                           ContadorLinhas > LadoQuadrado
-               IF ContadorLinhas = 1 OR ContadorLinhas = LadoQuadrado
-                   PERFORM VARYING ContadorColunas FROM 1 BY 1 UNTIL
-                                    ContadorColunas > LadoQuadrado
-                       DISPLAY "* " with no advancing
-                   END-PERFORM
-               ELSE
-                   PERFORM VARYING ContadorColunas FROM 1 BY 1 UNTIL
-                                   ContadorColunas > LadoQuadrado
-
-                      IF ContadorColunas = 1 OR LadoQuadrado
-                         DISPLAY "* " with no advancing
-                      ELSE
-                         DISPLAY "  "with no advancing
-                      END-IF
-                   END-PERFORM
-
-               END-IF
-               DISPLAY SPACE
-           END-PERFORM.
-           go to inicio.
-           DISPLAY SPACE
-           display "Obrigado volte sempre!!! "
-           DISPLAY SPACE
-
-           ACCEPT OMITTED.
-           EXIT PROGRAM.
-           STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Exerc-13.
+       AUTHOR. JOAO_PAULO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MOLDURA-FILE ASSIGN TO "MOLDURA"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MOLDURA-FILE.
+       01  WSS-REG-MOLDURA      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  LarguraRetangulo    PIC 9(2).
+       01  AlturaRetangulo     PIC 9(2).
+       01  CaractereFormato    PIC X(01) VALUE "*".
+       01  ContadorLinhas      PIC 9(2) VALUE 1.
+       01  ContadorColunas     PIC 9(2) VALUE 1.
+       01  WSS-LINHA-MONTADA   PIC X(80).
+
+       PROCEDURE DIVISION.
+       inicio.
+           DISPLAY "Digite a largura do retangulo (0 para sair): ".
+           ACCEPT LarguraRetangulo.
+
+           IF LarguraRetangulo = 0
+               GO TO rot-fim
+           END-IF.
+
+           DISPLAY "Digite a altura do retangulo: ".
+           ACCEPT AlturaRetangulo.
+
+           DISPLAY "Digite o caractere da moldura: ".
+           ACCEPT CaractereFormato.
+
+           IF LarguraRetangulo < 1 OR LarguraRetangulo > 80
+            OR AlturaRetangulo < 1 OR AlturaRetangulo > 80
+            DISPLAY "Dimensoes invalidas. Devem estar entre 1 e 80."
+               GO TO inicio
+           END-IF.
+
+           OPEN OUTPUT MOLDURA-FILE
+
+           PERFORM VARYING ContadorLinhas FROM 1 BY 1 UNTIL
+                           ContadorLinhas > AlturaRetangulo
+               MOVE SPACES TO WSS-LINHA-MONTADA
+               IF ContadorLinhas = 1 OR
+                  ContadorLinhas = AlturaRetangulo
+                   PERFORM VARYING ContadorColunas FROM 1 BY 1 UNTIL
+                                   ContadorColunas > LarguraRetangulo
+                       MOVE CaractereFormato TO
+                            WSS-LINHA-MONTADA (ContadorColunas:1)
+                   END-PERFORM
+               ELSE
+                   PERFORM VARYING ContadorColunas FROM 1 BY 1 UNTIL
+                                   ContadorColunas > LarguraRetangulo
+                       IF ContadorColunas = 1 OR
+                          ContadorColunas = LarguraRetangulo
+                           MOVE CaractereFormato TO
+                                WSS-LINHA-MONTADA (ContadorColunas:1)
+                       END-IF
+                   END-PERFORM
+               END-IF
+               WRITE WSS-REG-MOLDURA FROM WSS-LINHA-MONTADA
+           END-PERFORM.
+
+           CLOSE MOLDURA-FILE.
+           go to inicio.
+
+       rot-fim.
+           DISPLAY SPACE
+           display "Obrigado volte sempre!!! "
+           DISPLAY SPACE
+
+           ACCEPT OMITTED.
+           EXIT PROGRAM.
+           STOP RUN.
