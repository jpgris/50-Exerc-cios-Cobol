@@ -1,29 +1,60 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. exerc-14.
-       AUTHOR. JOAO_PAULO.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 ALTURA           PIC 9(2).
-       01 I                PIC 9(2).
-       01 J                PIC 9(2).
-       01 ASTERISK         PIC X VALUE 'S'.                                                                                                                                                                                                                                                                                                     SADSA
-
-       PROCEDURE DIVISION.
-           INICIO.
-           DISPLAY "Informe a altura do triangulo: ".
-           ACCEPT ALTURA.
-
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ALTURA
-               MOVE 0 TO J
-               PERFORM UNTIL J >= I
-                   DISPLAY ASTERISK WITH NO ADVANCING
-                   ADD 1 TO J
-               END-PERFORM
-               DISPLAY SPACE
-           END-PERFORM.
-           GO TO INICIO.
-
-           ACCEPT OMITTED.
-           STOP RUN.
-      *wrun32 exerc-14
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. exerc-14.
+       AUTHOR. JOAO_PAULO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALTURAS-FILE ASSIGN TO "ALTURAS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WSS-FS-ALTURAS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALTURAS-FILE.
+       01  WSS-REG-ALTURA       PIC 9(02).
+
+       WORKING-STORAGE SECTION.
+       01 ALTURA           PIC 9(2).
+       01 I                PIC 9(2).
+       01 J                PIC 9(2).
+       01 ASTERISK         PIC X VALUE '*'.
+       01 WSS-fim-arquivo  PIC X(01) VALUE "N".
+          88 WSS-NAO-HA-MAIS-ALTURAS  VALUE "S".
+       01 WSS-FS-ALTURAS   PIC X(02).
+
+       PROCEDURE DIVISION.
+           DISPLAY "Informe o caractere de preenchimento: ".
+           ACCEPT ASTERISK.
+
+           OPEN INPUT ALTURAS-FILE
+
+           IF WSS-FS-ALTURAS = "35"
+               DISPLAY "Arquivo ALTURAS nao encontrado."
+           ELSE
+               READ ALTURAS-FILE INTO ALTURA
+                   AT END SET WSS-NAO-HA-MAIS-ALTURAS TO TRUE
+               END-READ
+
+               PERFORM UNTIL WSS-NAO-HA-MAIS-ALTURAS
+                   PERFORM VARYING I FROM 1 BY 1 UNTIL I > ALTURA
+                       MOVE 0 TO J
+                       PERFORM UNTIL J >= I
+                           DISPLAY ASTERISK WITH NO ADVANCING
+                           ADD 1 TO J
+                       END-PERFORM
+                       DISPLAY SPACE
+                   END-PERFORM
+                   DISPLAY "----------"
+
+                   READ ALTURAS-FILE INTO ALTURA
+                       AT END SET WSS-NAO-HA-MAIS-ALTURAS TO TRUE
+                   END-READ
+               END-PERFORM
+
+               CLOSE ALTURAS-FILE
+           END-IF.
+
+           ACCEPT OMITTED.
+           STOP RUN.
+      *wrun32 exerc-14
