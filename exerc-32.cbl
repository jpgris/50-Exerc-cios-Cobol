@@ -1,36 +1,117 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. exerc-32.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 Idade           PIC 99.
-       01 SomaIdades      PIC 9(5) VALUE 0.
-       01 Contador        PIC 999 VALUE 0.
-       01 MediaIdades     PIC 9(3)V9(2).
-
-       PROCEDURE DIVISION.
-       Inicio.
-           DISPLAY "Digite as idades (digite 0 para encerrar):".
-
-           PERFORM UNTIL Idade = 0
-                ACCEPT Idade
-                IF Idade NOT EQUAL 0
-                    ADD Idade TO SomaIdades
-                    ADD 1 TO Contador
-                END-IF
-           END-PERFORM.
-
-           IF Contador NOT EQUAL 0
-              COMPUTE MediaIdades = SomaIdades / Contador
-                DISPLAY "A média das idades é ", MediaIdades
-           ELSE
-                DISPLAY "Nenhuma idade foi digitada."
-           END-IF.
-           go to Inicio.
-
-           DISPLAY SPACE
-            display "Obrigado volte sempre!!! "
-           DISPLAY SPACE
-
-           ACCEPT OMITTED.
-           EXIT PROGRAM.
-           STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. exerc-32.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  QtdIdades       PIC 999 VALUE ZEROS.
+       01  TabelaIdades.
+           02  ValorIdade  OCCURS 100 TIMES PIC 99.
+       01  Idade           PIC 99.
+       01  SomaIdades      PIC 9(5) VALUE 0.
+       01  MediaIdades     PIC 9(3)V9(2).
+       01  MediaIdades-mask PIC ZZ9.99.
+       01  MedianaIdades   PIC 9(3)V9(2).
+       01  MedianaIdades-mask PIC ZZ9.99.
+       01  MediaAparada    PIC 9(3)V9(2).
+       01  MediaAparada-mask PIC ZZ9.99.
+       01  WSS-DataExecucao PIC 9(8).
+       01  IndiceOrd       PIC 999.
+       01  IndiceOrdInterno PIC 999.
+       01  TempIdade       PIC 99.
+       01  QtdAparados     PIC 999.
+       01  SomaAparada     PIC 9(5).
+       01  QtdRestantes    PIC 999.
+       01  WSS-Continuar   PIC X(01) VALUE "S".
+
+       PROCEDURE DIVISION.
+       Inicio.
+           MOVE ZEROS TO QtdIdades SomaIdades
+
+           DISPLAY "Digite as idades (digite 0 para encerrar, "
+                   "maximo de 100 idades):"
+           ACCEPT Idade
+           PERFORM UNTIL Idade = 0 OR QtdIdades >= 100
+                ADD 1 TO QtdIdades
+                MOVE Idade TO ValorIdade (QtdIdades)
+                ADD Idade TO SomaIdades
+                ACCEPT Idade
+           END-PERFORM.
+
+           IF QtdIdades >= 100
+               DISPLAY "Limite de 100 idades atingido."
+           END-IF.
+
+           IF QtdIdades NOT EQUAL 0
+              COMPUTE MediaIdades = SomaIdades / QtdIdades
+
+              PERFORM VARYING IndiceOrd FROM 1 BY 1
+                      UNTIL IndiceOrd > QtdIdades - 1
+                  PERFORM VARYING IndiceOrdInterno FROM 1 BY 1
+                          UNTIL IndiceOrdInterno > QtdIdades - IndiceOrd
+                      IF ValorIdade (IndiceOrdInterno) >
+                         ValorIdade (IndiceOrdInterno + 1)
+                          MOVE ValorIdade (IndiceOrdInterno)
+                               TO TempIdade
+                          MOVE ValorIdade (IndiceOrdInterno + 1)
+                               TO ValorIdade (IndiceOrdInterno)
+                          MOVE TempIdade
+                               TO ValorIdade (IndiceOrdInterno + 1)
+                      END-IF
+                  END-PERFORM
+              END-PERFORM
+
+              IF FUNCTION MOD (QtdIdades 2) = 0
+                  COMPUTE MedianaIdades =
+                      (ValorIdade (QtdIdades / 2) +
+                       ValorIdade ((QtdIdades / 2) + 1)) / 2
+              ELSE
+                  COMPUTE MedianaIdades =
+                      ValorIdade ((QtdIdades / 2) + 1)
+              END-IF
+
+              COMPUTE QtdAparados = (QtdIdades * 10) / 100
+              COMPUTE QtdRestantes = QtdIdades - (QtdAparados * 2)
+              MOVE ZEROS TO SomaAparada
+              IF QtdRestantes > 0
+                  COMPUTE IndiceOrdInterno = QtdAparados + 1
+                  PERFORM VARYING IndiceOrd FROM IndiceOrdInterno BY 1
+                          UNTIL IndiceOrd > QtdIdades - QtdAparados
+                      ADD ValorIdade (IndiceOrd) TO SomaAparada
+                  END-PERFORM
+                  COMPUTE MediaAparada = SomaAparada / QtdRestantes
+              ELSE
+                  MOVE MediaIdades TO MediaAparada
+              END-IF
+
+                MOVE MediaIdades TO MediaIdades-mask
+                MOVE MedianaIdades TO MedianaIdades-mask
+                MOVE MediaAparada TO MediaAparada-mask
+                ACCEPT WSS-DataExecucao FROM DATE YYYYMMDD
+
+                DISPLAY "==================================="
+                DISPLAY " RELATORIO - MEDIAS DE IDADE (EXERC-32)"
+                DISPLAY " Data de execucao: " WSS-DataExecucao (1:4)
+                        "-" WSS-DataExecucao (5:2) "-"
+                        WSS-DataExecucao (7:2)
+                DISPLAY "==================================="
+                DISPLAY " A media das idades eh: " MediaIdades-mask
+                DISPLAY " A mediana das idades eh: " MedianaIdades-mask
+                DISPLAY " A media aparada (10% extremos) eh: "
+                        MediaAparada-mask
+                DISPLAY "==================================="
+           ELSE
+                DISPLAY "Nenhuma idade foi digitada."
+           END-IF.
+
+           DISPLAY "Processar outro grupo de idades (S/N): "
+           ACCEPT WSS-Continuar
+           IF WSS-Continuar = "S" OR "s"
+               GO TO Inicio
+           END-IF.
+
+           DISPLAY SPACE
+            display "Obrigado volte sempre!!! "
+           DISPLAY SPACE
+
+           ACCEPT OMITTED.
+           EXIT PROGRAM.
+           STOP RUN.
