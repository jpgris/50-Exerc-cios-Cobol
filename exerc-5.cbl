@@ -1,50 +1,65 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Exerc-5.
-       AUTHOR. JOAO_PAULO.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77  A    PIC 9(5).
-       77  B    PIC 9(5).
-       77  C    PIC 9(5).
-       77  Temp PIC 9(5).
-
-       PROCEDURE DIVISION.
-           DISPLAY "BEM VINDO AOS VALORES ORGANIZADOS!!!".
-           DISPLAY "Digite o valor de A: ".
-           ACCEPT A.
-
-           DISPLAY "Digite o valor de B: ".
-           ACCEPT B.
-
-           DISPLAY "Digite o valor de C: ".
-           ACCEPT C.
-
-           DISPLAY "Valores na ordem lida: A=" A " B=" B " C=" C.
-
-           IF A > B
-               MOVE A TO Temp
-               MOVE B TO A
-               MOVE Temp TO B
-           END-IF
-
-           IF B > C
-               MOVE B TO Temp
-               MOVE C TO B
-               MOVE Temp TO C
-           END-IF
-
-           IF A > B
-               MOVE A TO Temp
-               MOVE B TO A
-               MOVE Temp TO B
-           END-IF
-
-           DISPLAY "Valores em ordem crescente: A=" A " B=" B " C=" C.
-
-           DISPLAY "Valores em ordem decrescente: C=" C " B=" B " A=" A.
-
-           ACCEPT OMITTED.
-           EXIT PROGRAM.
-           STOP RUN.
-      *wrun32 exerc-
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Exerc-5.
+       AUTHOR. JOAO_PAULO.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  QtdValores     PIC 9(2).
+       77  Indice         PIC 9(2).
+       77  IndiceInterno  PIC 9(2).
+       77  Temp           PIC 9(5).
+
+       01  TabelaValores.
+           02  Valor OCCURS 20 TIMES PIC 9(5).
+
+       PROCEDURE DIVISION.
+           DISPLAY "BEM VINDO AOS VALORES ORGANIZADOS!!!".
+           DISPLAY "Quantos valores deseja ordenar (5 a 20): ".
+           ACCEPT QtdValores.
+           PERFORM UNTIL QtdValores >= 5 AND QtdValores <= 20
+               DISPLAY "Quantidade invalida. Informe de 5 a 20 "
+                       "valores: "
+               ACCEPT QtdValores
+           END-PERFORM.
+
+           PERFORM VARYING Indice FROM 1 BY 1
+                   UNTIL Indice > QtdValores
+               DISPLAY "Digite o valor " Indice ": "
+               ACCEPT Valor (Indice)
+           END-PERFORM.
+
+           DISPLAY "Valores na ordem lida: ".
+           PERFORM VARYING Indice FROM 1 BY 1
+                   UNTIL Indice > QtdValores
+               DISPLAY Valor (Indice)
+           END-PERFORM.
+
+           PERFORM VARYING Indice FROM 1 BY 1
+                   UNTIL Indice > QtdValores - 1
+               PERFORM VARYING IndiceInterno FROM 1 BY 1
+                       UNTIL IndiceInterno > QtdValores - Indice
+                   IF Valor (IndiceInterno) > Valor (IndiceInterno + 1)
+                       MOVE Valor (IndiceInterno) TO Temp
+                       MOVE Valor (IndiceInterno + 1)
+                            TO Valor (IndiceInterno)
+                       MOVE Temp TO Valor (IndiceInterno + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+           DISPLAY "Valores em ordem crescente: ".
+           PERFORM VARYING Indice FROM 1 BY 1
+                   UNTIL Indice > QtdValores
+               DISPLAY Valor (Indice)
+           END-PERFORM.
+
+           DISPLAY "Valores em ordem decrescente: ".
+           PERFORM VARYING Indice FROM QtdValores BY -1
+                   UNTIL Indice < 1
+               DISPLAY Valor (Indice)
+           END-PERFORM.
+
+           ACCEPT OMITTED.
+           EXIT PROGRAM.
+           STOP RUN.
+      *wrun32 exerc-
