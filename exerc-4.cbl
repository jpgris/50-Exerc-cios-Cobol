@@ -1,33 +1,74 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EXERC-4.
-       AUTHOR. JOAO_PAULO.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77  Numero      PIC 9(2).
-       77  Contador    PIC 9(2) VALUE 1.
-       77  Soma        PIC 9(2)V99 VALUE 0.
-       77  Resultado   PIC 9(2)V99.
-
-       PROCEDURE DIVISION.
-           PARAGRAFO.
-           DISPLAY "Digite um valor inteiro e positivo (n): ".
-           ACCEPT Numero.
-
-           PERFORM VARYING Contador FROM 1 BY 1 UNTIL Contador > Numero
-             COMPUTE Resultado = 1 / Contador
-             ADD Resultado to Soma
-             display "Resultado " Contador "/" Numero " = " Resultado
-
-           END-PERFORM.
-           DISPLAY "A soma eh: " Soma.
-
-
-           GO TO PARAGRAFO.
-
-
-           ACCEPT OMITTED.
-           EXIT PROGRAM.
-           STOP RUN.
-
-      *wrun32 exerc-4
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXERC-4.
+       AUTHOR. JOAO_PAULO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VALORES-FILE ASSIGN TO "VALORESN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WSS-FS-VALORES.
+           SELECT HARMONICO-FILE ASSIGN TO "HARMONICO"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VALORES-FILE.
+       01  WSS-REG-NUMERO        PIC 9(2).
+
+       FD  HARMONICO-FILE.
+       01  WSS-REG-HARMONICO     PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       77  Numero      PIC 9(2).
+       77  Contador    PIC 9(2) VALUE 1.
+       77  Soma        PIC 9(2)V9(4) VALUE 0.
+       77  Resultado   PIC 9(2)V9(4).
+       77  WSS-fim-arquivo      PIC X(01) VALUE "N".
+           88  WSS-NAO-HA-MAIS-VALORES  VALUE "S".
+       77  WSS-FS-VALORES       PIC X(02).
+
+       PROCEDURE DIVISION.
+           OPEN INPUT VALORES-FILE
+           OPEN OUTPUT HARMONICO-FILE
+
+           IF WSS-FS-VALORES = "35"
+               DISPLAY "Arquivo VALORESN nao encontrado."
+           ELSE
+               READ VALORES-FILE INTO Numero
+                   AT END SET WSS-NAO-HA-MAIS-VALORES TO TRUE
+               END-READ
+
+               PERFORM UNTIL WSS-NAO-HA-MAIS-VALORES
+                   MOVE 0 TO Soma
+
+                   PERFORM VARYING Contador FROM 1 BY 1 UNTIL
+                                   Contador > Numero
+                       COMPUTE Resultado = 1 / Contador
+                       ADD Resultado TO Soma
+                   END-PERFORM
+
+                   MOVE SPACES TO WSS-REG-HARMONICO
+                   STRING "N=" DELIMITED BY SIZE
+                          Numero DELIMITED BY SIZE
+                          " SOMA=" DELIMITED BY SIZE
+                          Soma DELIMITED BY SIZE
+                          INTO WSS-REG-HARMONICO
+                   END-STRING
+                   WRITE WSS-REG-HARMONICO
+
+                   READ VALORES-FILE INTO Numero
+                       AT END SET WSS-NAO-HA-MAIS-VALORES TO TRUE
+                   END-READ
+               END-PERFORM
+
+               CLOSE VALORES-FILE
+           END-IF.
+
+           CLOSE HARMONICO-FILE
+
+           ACCEPT OMITTED.
+           EXIT PROGRAM.
+           STOP RUN.
+
+      *wrun32 exerc-4
