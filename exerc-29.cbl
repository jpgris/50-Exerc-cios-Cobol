@@ -1,43 +1,109 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EXERC-29.
-       AUTHOR. JOAO_PAULO.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 Nota1                PIC 9(2).
-       01 Nota2                PIC 9(2).
-       01 Nota3                PIC 9(2).
-       01 MediaNotas           PIC 9(2).
-       01 AulasFrequentadas    PIC 99.
-       01 Aprovado             PIC X.
-
-       PROCEDURE DIVISION.
-       INICIO.
-            DISPLAY "Informe a primeira nota: "
-            ACCEPT Nota1
-            DISPLAY "Informe a segunda nota: "
-            ACCEPT Nota2
-            DISPLAY "Informe a terceira nota: "
-            ACCEPT Nota3
-            DISPLAY "Informe o numero de aulas frequentadas: "
-            ACCEPT AulasFrequentadas
-
-            COMPUTE MediaNotas = (Nota1 + Nota2 + Nota3) / 3
-
-            IF MediaNotas >= 6 AND AulasFrequentadas >= 40
-                MOVE "S" TO Aprovado
-            ELSE
-                MOVE "N" TO Aprovado
-            END-IF
-
-            DISPLAY "Media das notas: " MediaNotas
-            DISPLAY "Aprovado? " Aprovado
-           GO TO INICIO.
-
-           DISPLAY SPACE
-            display "Obrigado volte sempre!!! "
-           DISPLAY SPACE
-
-           ACCEPT OMITTED.
-           EXIT PROGRAM.
-           STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXERC-29.
+       AUTHOR. JOAO_PAULO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNOS-FILE ASSIGN TO "ALUNOS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WSS-FS-ALUNOS.
+           SELECT BOLETIM-FILE ASSIGN TO "BOLETIM"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUNOS-FILE.
+       01  WSS-REG-ALUNO.
+           05  REG-ALUNO-ID          PIC 9(5).
+           05  REG-ALUNO-NOME        PIC X(20).
+           05  REG-ALUNO-NOTA1       PIC 9(2).
+           05  REG-ALUNO-NOTA2       PIC 9(2).
+           05  REG-ALUNO-NOTA3       PIC 9(2).
+           05  REG-ALUNO-AULAS       PIC 99.
+
+       FD  BOLETIM-FILE.
+       01  WSS-REG-BOLETIM           PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       77  WSS-fim-arquivo           PIC X(01) VALUE "N".
+           88  WSS-NAO-HA-MAIS-ALUNOS VALUE "S".
+       77  WSS-FS-ALUNOS             PIC X(02).
+       01  MediaNotas                PIC 9(2)V99.
+       01  Aprovado                  PIC X.
+           88  Aluno-Aprovado        VALUE "S".
+       01  QtdAlunos                 PIC 99 VALUE ZEROS.
+       01  QtdAprovados              PIC 99 VALUE ZEROS.
+       01  SomaMedias                PIC 9(4)V99 VALUE ZEROS.
+       01  MediaTurma                PIC 9(2)V99 VALUE ZEROS.
+       01  PercentagemAprovados      PIC 999V99 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT ALUNOS-FILE
+           OPEN OUTPUT BOLETIM-FILE
+
+           IF WSS-FS-ALUNOS = "35"
+               DISPLAY "Arquivo ALUNOS nao encontrado."
+           ELSE
+               READ ALUNOS-FILE
+                   AT END MOVE "S" TO WSS-fim-arquivo
+               END-READ
+
+               PERFORM UNTIL WSS-NAO-HA-MAIS-ALUNOS
+                ADD 1 TO QtdAlunos
+
+                COMPUTE MediaNotas =
+                        (REG-ALUNO-NOTA1 + REG-ALUNO-NOTA2 +
+                         REG-ALUNO-NOTA3) / 3
+
+                IF MediaNotas >= 6 AND REG-ALUNO-AULAS >= 40
+                    MOVE "S" TO Aprovado
+                    ADD 1 TO QtdAprovados
+                ELSE
+                    MOVE "N" TO Aprovado
+                END-IF
+
+                ADD MediaNotas TO SomaMedias
+
+                MOVE SPACES TO WSS-REG-BOLETIM
+                STRING REG-ALUNO-ID "  " REG-ALUNO-NOME
+                       "  MEDIA: " MediaNotas
+                       "  APROVADO: " Aprovado
+                       DELIMITED BY SIZE
+                       INTO WSS-REG-BOLETIM
+                END-STRING
+                DISPLAY WSS-REG-BOLETIM
+                WRITE WSS-REG-BOLETIM
+
+                READ ALUNOS-FILE
+                    AT END MOVE "S" TO WSS-fim-arquivo
+                END-READ
+               END-PERFORM
+
+               CLOSE ALUNOS-FILE
+           END-IF.
+
+           IF QtdAlunos > 0
+               COMPUTE MediaTurma = SomaMedias / QtdAlunos
+               COMPUTE PercentagemAprovados =
+                       (QtdAprovados / QtdAlunos) * 100
+           END-IF
+
+           MOVE SPACES TO WSS-REG-BOLETIM
+           STRING "MEDIA DA TURMA: " MediaTurma
+                  "   TAXA DE APROVACAO: " PercentagemAprovados "%"
+                  DELIMITED BY SIZE
+                  INTO WSS-REG-BOLETIM
+           END-STRING
+           DISPLAY WSS-REG-BOLETIM
+           WRITE WSS-REG-BOLETIM
+
+           CLOSE BOLETIM-FILE
+
+           DISPLAY SPACE
+            display "Obrigado volte sempre!!! "
+           DISPLAY SPACE
+
+           ACCEPT OMITTED.
+           EXIT PROGRAM.
+           STOP RUN.
