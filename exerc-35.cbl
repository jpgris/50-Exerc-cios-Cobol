@@ -1,71 +1,145 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. exerc-35.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  CodigoProduto        PIC 9(5).
-       01  PrecoCusto           PIC 9(5)V99.
-       01  NovoPrecoComAumento  PIC 9(5)V99.
-       01  NovoPrecoSemAumento  PIC 9(5)V99.
-       01  SomaPrecosComAumento PIC 9(8)V99 VALUE 0.
-       01  SomaPrecosSemAumento PIC 9(8)V99 VALUE 0.
-       01  ContadorProdutos     PIC 999     VALUE 0.
-       01  MediaComAumento      PIC 9(5)V99.
-       01  MediaSemAumento      PIC 9(5)V99.
-       01  NovoPrecoComAumento-masc  PIC zzzz9.99.
-       01  NovoPrecoSemAumento-masc  PIC zzzz9.99.
-       01  MediaComAumento-MASK      PIC zzzz9.99.
-       01  MediaSemAumento-MASK      PIC zzzz9.99.
-
-       PROCEDURE DIVISION.
-       INICIO.
-           DISPLAY "Digite o codigo do produto e o preco de custo"
-                   "(para encerrar, digite codigo negativo):".
-
-           PERFORM UNTIL CodigoProduto > 5
-                ADD 1 TO CodigoProduto
-                ACCEPT CodigoProduto
-                IF CodigoProduto >= 0
-                    ACCEPT PrecoCusto
-
-                    COMPUTE NovoPrecoComAumento = PrecoCusto * 1.20
-                    COMPUTE NovoPrecoSemAumento = PrecoCusto
-
-                    ADD NovoPrecoComAumento TO SomaPrecosComAumento
-                    ADD NovoPrecoSemAumento TO SomaPrecosSemAumento
-                    ADD 1 TO ContadorProdutos
-
-                    MOVE NovoPrecoComAumento to NovoPrecoComAumento-masc
-                    DISPLAY "Codigo do Produto: ", CodigoProduto
-                    DISPLAY "Novo Preco com Aumento: R$",
-                             NovoPrecoComAumento-masc
-                    MOVE NovoPrecoSemAumento to NovoPrecoSemAumento-masc
-                    DISPLAY "Novo Preco sem Aumento: R$",
-                    NovoPrecoSemAumento-masc
-                END-IF
-
-                IF ContadorProdutos > 0
-                    COMPUTE MediaComAumento =
-                            SomaPrecosComAumento / ContadorProdutos
-                    COMPUTE MediaSemAumento =
-                            SomaPrecosSemAumento / ContadorProdutos
-                    MOVE MediaComAumento TO MediaComAumento-MASK
-                    DISPLAY "Media dos Precos com Aumento: R$ ",
-                              MediaComAumento-MASK
-                    MOVE MediaSemAumento-MASK TO MediaSemAumento-MASK
-                    DISPLAY "Media dos Precos sem Aumento: R$ ",
-                              MediaSemAumento-MASK
-                ELSE
-                    DISPLAY "Nenhum dado foi inserido."
-            END-IF
-           END-PERFORM.
-
-           GO TO INICIO.
-
-           DISPLAY SPACE
-            display "Obrigado volte sempre!!! "
-           DISPLAY SPACE
-
-           ACCEPT OMITTED.
-           EXIT PROGRAM.
-           STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. exerc-35.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUTOS-FILE ASSIGN TO "PRODUTOS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WSS-FS-PRODUTOS.
+           SELECT PRECOS-FILE ASSIGN TO "PRECOSNOVOS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRODUTOS-FILE.
+       01  REG-PRODUTO.
+           05  REG-PRODUTO-CODIGO      PIC 9(5).
+           05  REG-PRODUTO-DESCRICAO   PIC X(20).
+           05  REG-PRODUTO-CUSTO       PIC 9(5)V99.
+           05  REG-PRODUTO-CATEGORIA   PIC X(01).
+
+       FD  PRECOS-FILE.
+       01  WSS-REG-PRECO               PIC X(70).
+
+       WORKING-STORAGE SECTION.
+       01  TABELA-CATEGORIAS-INICIAL.
+           05  FILLER            PIC X(01) VALUE "N".
+           05  FILLER            PIC X(15) VALUE "Normal".
+           05  FILLER            PIC 9V99  VALUE 1.20.
+           05  FILLER            PIC X(01) VALUE "P".
+           05  FILLER            PIC X(15) VALUE "Promocional".
+           05  FILLER            PIC 9V99  VALUE 1.10.
+           05  FILLER            PIC X(01) VALUE "I".
+           05  FILLER            PIC X(15) VALUE "Importado".
+           05  FILLER            PIC 9V99  VALUE 1.45.
+       01  TABELA-CATEGORIAS REDEFINES TABELA-CATEGORIAS-INICIAL.
+           05  CATEGORIA OCCURS 3 TIMES.
+               10  CATEGORIA-CODIGO       PIC X(01).
+               10  CATEGORIA-DESCRICAO    PIC X(15).
+               10  CATEGORIA-PERCENTUAL   PIC 9V99.
+
+       01  IndiceCategoria           PIC 9.
+       01  PercentualAplicado        PIC 9V99.
+
+       01  NovoPrecoComAumento  PIC 9(5)V99.
+       01  NovoPrecoSemAumento  PIC 9(5)V99.
+       01  SomaPrecosComAumento PIC 9(8)V99 VALUE 0.
+       01  SomaPrecosSemAumento PIC 9(8)V99 VALUE 0.
+       01  ContadorProdutos     PIC 999     VALUE 0.
+       01  MediaComAumento      PIC 9(5)V99.
+       01  MediaSemAumento      PIC 9(5)V99.
+       01  NovoPrecoComAumento-masc  PIC zzzz9.99.
+       01  NovoPrecoSemAumento-masc  PIC zzzz9.99.
+       01  MediaComAumento-MASK      PIC zzzz9.99.
+       01  MediaSemAumento-MASK      PIC zzzz9.99.
+
+       01  WSS-fim-arquivo           PIC X(01) VALUE "N".
+           88  WSS-NAO-HA-MAIS-PRODUTOS VALUE "S".
+       01  WSS-FS-PRODUTOS           PIC X(02).
+
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN INPUT PRODUTOS-FILE
+           OPEN OUTPUT PRECOS-FILE
+
+           IF WSS-FS-PRODUTOS = "35"
+               DISPLAY "Arquivo PRODUTOS nao encontrado."
+           ELSE
+               READ PRODUTOS-FILE
+                   AT END MOVE "S" TO WSS-fim-arquivo
+               END-READ
+
+               PERFORM UNTIL WSS-NAO-HA-MAIS-PRODUTOS
+                    MOVE 1.20 TO PercentualAplicado
+
+                    PERFORM VARYING IndiceCategoria FROM 1 BY 1
+                            UNTIL IndiceCategoria > 3
+                        IF REG-PRODUTO-CATEGORIA =
+                           CATEGORIA-CODIGO (IndiceCategoria)
+                            MOVE CATEGORIA-PERCENTUAL (IndiceCategoria)
+                                 TO PercentualAplicado
+                        END-IF
+                    END-PERFORM
+
+                    COMPUTE NovoPrecoComAumento =
+                            REG-PRODUTO-CUSTO * PercentualAplicado
+                    MOVE REG-PRODUTO-CUSTO TO NovoPrecoSemAumento
+
+                    ADD NovoPrecoComAumento TO SomaPrecosComAumento
+                    ADD NovoPrecoSemAumento TO SomaPrecosSemAumento
+                    ADD 1 TO ContadorProdutos
+
+                    MOVE NovoPrecoComAumento TO
+                         NovoPrecoComAumento-masc
+                    MOVE NovoPrecoSemAumento TO
+                         NovoPrecoSemAumento-masc
+                    DISPLAY "Codigo do Produto: " REG-PRODUTO-CODIGO
+                            "  " REG-PRODUTO-DESCRICAO
+                    DISPLAY "Novo Preco com Aumento: R$ "
+                             NovoPrecoComAumento-masc
+                    DISPLAY "Novo Preco sem Aumento: R$ "
+                             NovoPrecoSemAumento-masc
+
+                    MOVE SPACES TO WSS-REG-PRECO
+                    STRING REG-PRODUTO-CODIGO " "
+                           REG-PRODUTO-DESCRICAO
+                           " CUSTO: R$ " NovoPrecoSemAumento-masc
+                           " NOVO PRECO: R$ " NovoPrecoComAumento-masc
+                           DELIMITED BY SIZE INTO WSS-REG-PRECO
+                    END-STRING
+                    WRITE WSS-REG-PRECO
+
+                    READ PRODUTOS-FILE
+                        AT END MOVE "S" TO WSS-fim-arquivo
+                    END-READ
+               END-PERFORM
+           END-IF.
+
+           IF ContadorProdutos > 0
+               COMPUTE MediaComAumento =
+                       SomaPrecosComAumento / ContadorProdutos
+               COMPUTE MediaSemAumento =
+                       SomaPrecosSemAumento / ContadorProdutos
+               MOVE MediaComAumento TO MediaComAumento-MASK
+               DISPLAY "Media dos Precos com Aumento: R$ "
+                         MediaComAumento-MASK
+               MOVE MediaSemAumento TO MediaSemAumento-MASK
+               DISPLAY "Media dos Precos sem Aumento: R$ "
+                         MediaSemAumento-MASK
+           ELSE
+               DISPLAY "Nenhum dado foi inserido."
+           END-IF.
+
+           IF WSS-FS-PRODUTOS NOT = "35"
+               CLOSE PRODUTOS-FILE
+           END-IF.
+           CLOSE PRECOS-FILE
+
+           DISPLAY SPACE
+            display "Obrigado volte sempre!!! "
+           DISPLAY SPACE
+
+           ACCEPT OMITTED.
+           EXIT PROGRAM.
+           STOP RUN.
