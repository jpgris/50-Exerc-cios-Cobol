@@ -1,43 +1,90 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. exerc-41.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  Idade             PIC 99 VALUE 1.
-       01  Altura            PIC 9(5)V99.
-       01  SomaAlturas       PIC 9(8)V99 VALUE 0.
-       01  QuantidadePessoas PIC 999 VALUE 0.
-       01  MediaAlturas      PIC 9(5)V99.
-
-       PROCEDURE DIVISION.
-       Inicio.
-
-
-           PERFORM UNTIL Idade = 0
-           DISPLAY "Digite a idade: "
-              ACCEPT Idade
-           DISPLAY "Digite altura das pessoas: "
-                ACCEPT Altura
-                IF Idade > 50
-                    ACCEPT Altura
-                    ADD Altura TO SomaAlturas
-                    ADD 1 TO QuantidadePessoas
-                END-IF
-           END-PERFORM.
-
-           IF QuantidadePessoas > 0
-                COMPUTE MediaAlturas = SomaAlturas / QuantidadePessoas
-                DISPLAY "Media das Alturas das Pessoas com mais de"
-                        "0 anos: ", MediaAlturas
-           ELSE
-                DISPLAY "Nenhuma pessoa com mais de 50 anos "
-                        "foi registrada."
-           END-IF
-
-           DISPLAY SPACE
-           display "Obrigado volte sempre!!! "
-           DISPLAY SPACE
-
-           ACCEPT OMITTED.
-           EXIT PROGRAM.
-           STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. exerc-41.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  Idade             PIC 99 VALUE 1.
+       01  Altura            PIC 9(5)V99.
+       01  SomaAlturas       PIC 9(8)V99 VALUE 0.
+       01  QuantidadePessoas PIC 999 VALUE 0.
+       01  MediaAlturas      PIC 9(5)V99.
+
+       01  TABELA-FAIXAS-DECADA-INICIAL.
+           05  FILLER            PIC X(20) VALUE "Decada de 50 anos".
+           05  FILLER            PIC 99    VALUE 50.
+           05  FILLER            PIC 99    VALUE 59.
+           05  FILLER            PIC X(20) VALUE "Decada de 60 anos".
+           05  FILLER            PIC 99    VALUE 60.
+           05  FILLER            PIC 99    VALUE 69.
+           05  FILLER            PIC X(20) VALUE "Decada de 70 anos".
+           05  FILLER            PIC 99    VALUE 70.
+           05  FILLER            PIC 99    VALUE 79.
+           05  FILLER            PIC X(20) VALUE "80 anos ou mais".
+           05  FILLER            PIC 99    VALUE 80.
+           05  FILLER            PIC 99    VALUE 99.
+       01  TABELA-FAIXAS-DECADA REDEFINES
+               TABELA-FAIXAS-DECADA-INICIAL.
+           05  FAIXA-DECADA OCCURS 4 TIMES.
+               10  FAIXA-DECADA-DESCRICAO   PIC X(20).
+               10  FAIXA-DECADA-MINIMA      PIC 99.
+               10  FAIXA-DECADA-MAXIMA      PIC 99.
+
+       01  SomaAlturaDecada      PIC 9(6)V99 OCCURS 4 TIMES VALUE ZEROS.
+       01  QtdPessoasDecada      PIC 999     OCCURS 4 TIMES VALUE ZEROS.
+       01  MediaAlturaDecada     PIC 9(5)V99 OCCURS 4 TIMES.
+       01  IndiceDecada          PIC 9.
+
+       PROCEDURE DIVISION.
+       Inicio.
+
+
+           PERFORM UNTIL Idade = 0
+           DISPLAY "Digite a idade: "
+              ACCEPT Idade
+           DISPLAY "Digite altura das pessoas: "
+                ACCEPT Altura
+                IF Idade > 50
+                    ADD Altura TO SomaAlturas
+                    ADD 1 TO QuantidadePessoas
+
+                    PERFORM VARYING IndiceDecada FROM 1 BY 1
+                            UNTIL IndiceDecada > 4
+                        IF Idade >= FAIXA-DECADA-MINIMA (IndiceDecada)
+                           AND Idade <=
+                               FAIXA-DECADA-MAXIMA (IndiceDecada)
+                            ADD Altura TO
+                                SomaAlturaDecada (IndiceDecada)
+                            ADD 1 TO QtdPessoasDecada (IndiceDecada)
+                        END-IF
+                    END-PERFORM
+                END-IF
+           END-PERFORM.
+
+           IF QuantidadePessoas > 0
+                COMPUTE MediaAlturas = SomaAlturas / QuantidadePessoas
+                DISPLAY "Media das Alturas das Pessoas com mais de"
+                        "0 anos: ", MediaAlturas
+
+                DISPLAY "--- Media de altura por decada ---"
+                PERFORM VARYING IndiceDecada FROM 1 BY 1
+                        UNTIL IndiceDecada > 4
+                    IF QtdPessoasDecada (IndiceDecada) > 0
+                        COMPUTE MediaAlturaDecada (IndiceDecada) =
+                            SomaAlturaDecada (IndiceDecada) /
+                            QtdPessoasDecada (IndiceDecada)
+                        DISPLAY FAIXA-DECADA-DESCRICAO (IndiceDecada)
+                                ": " MediaAlturaDecada (IndiceDecada)
+                    END-IF
+                END-PERFORM
+           ELSE
+                DISPLAY "Nenhuma pessoa com mais de 50 anos "
+                        "foi registrada."
+           END-IF
+
+           DISPLAY SPACE
+           display "Obrigado volte sempre!!! "
+           DISPLAY SPACE
+
+           ACCEPT OMITTED.
+           EXIT PROGRAM.
+           STOP RUN.
