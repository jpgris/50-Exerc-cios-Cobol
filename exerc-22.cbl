@@ -1,43 +1,72 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EXERC-22.
-       AUTHOR. JOAO_PAULO.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  VlrCar       PIC 9(5) Value 0.
-       01  PrecoFinal   PIC 9(5) Value 0.
-       01  QtdParcelas  PIC 99.
-       01  ValorParcela PIC ZZZZ9.99.
-       01  PercAcre     PIC 99.
-       01  ContParcel   PIC 99.
-
-       PROCEDURE DIVISION.
-           DISPLAY "DESCUBRA QUAL O VALOR DO SEU FINANCIAMENTO!" AT 0120
-            DISPLAY " "
-            DISPLAY SPACE
-            DISPLAY "Informe o valor do carro: "
-            ACCEPT VlrCar AT 0326
-            DISPLAY " "
-
-            DISPLAY SPACE
-            DISPLAY "Tabela de Financiamento:" AT 0526
-           DISPLAY "Parcelas    Preco Final    Valor da Parcela" AT 0701
-            DISPLAY SPACE
-            DISPLAY "------------------------------------------"
-
-           PERFORM VARYING ContParcel FROM 6 BY 6 UNTIL ContParcel > 60
-            COMPUTE PercAcre = (ContParcel - 6) * 3
-            COMPUTE PrecoFinal = VlrCar - (VlrCar * 20 / 100)
-                    + (VlrCar * PercAcre / 100)
-            COMPUTE ValorParcela = PrecoFinal / ContParcel
-
-            DISPLAY ContParcel "     " PrecoFinal "     " ValorParcela
-           END-PERFORM.
-
-           DISPLAY SPACE
-            display "Obrigado volte sempre!!! "
-           DISPLAY SPACE
-
-           ACCEPT OMITTED.
-           EXIT PROGRAM.
-           STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXERC-22.
+       AUTHOR. JOAO_PAULO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FINANCIAMENTO-FILE ASSIGN TO "FINANCTAB"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FINANCIAMENTO-FILE.
+       01  WSS-REG-FINANCIAMENTO   PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01  VlrCar          PIC 9(5) Value 0.
+       01  PrecoFinal      PIC 9(5) Value 0.
+       01  QtdParcelas     PIC 99.
+       01  ValorParcela    PIC ZZZZ9.99.
+       01  PercEntrada     PIC 99.
+       01  PercAcrePorPasso PIC 99V99.
+       01  PercAcre        PIC 99V99.
+       01  ContParcel      PIC 99.
+
+       PROCEDURE DIVISION.
+           DISPLAY "DESCUBRA QUAL O VALOR DO SEU FINANCIAMENTO!" AT 0120
+            DISPLAY " "
+            DISPLAY SPACE
+            DISPLAY "Informe o valor do carro: "
+            ACCEPT VlrCar AT 0326
+            DISPLAY "Informe o percentual de entrada: "
+            ACCEPT PercEntrada
+            DISPLAY "Informe o percentual de acrescimo a cada "
+                    "6 parcelas: "
+            ACCEPT PercAcrePorPasso
+            DISPLAY " "
+
+            OPEN OUTPUT FINANCIAMENTO-FILE
+
+            DISPLAY SPACE
+            DISPLAY "Tabela de Financiamento:" AT 0526
+           DISPLAY "Parcelas    Preco Final    Valor da Parcela" AT 0701
+            DISPLAY SPACE
+            DISPLAY "------------------------------------------"
+
+           PERFORM VARYING ContParcel FROM 6 BY 6 UNTIL ContParcel > 60
+            COMPUTE PercAcre =
+                    ((ContParcel - 6) / 6) * PercAcrePorPasso
+            COMPUTE PrecoFinal = VlrCar - (VlrCar * PercEntrada / 100)
+                    + (VlrCar * PercAcre / 100)
+            COMPUTE ValorParcela = PrecoFinal / ContParcel
+
+            DISPLAY ContParcel "     " PrecoFinal "     " ValorParcela
+
+            MOVE SPACES TO WSS-REG-FINANCIAMENTO
+            STRING ContParcel "     " PrecoFinal "     " ValorParcela
+                   DELIMITED BY SIZE
+                   INTO WSS-REG-FINANCIAMENTO
+            END-STRING
+            WRITE WSS-REG-FINANCIAMENTO
+           END-PERFORM.
+
+           CLOSE FINANCIAMENTO-FILE
+
+           DISPLAY SPACE
+            display "Obrigado volte sempre!!! "
+           DISPLAY SPACE
+
+           ACCEPT OMITTED.
+           EXIT PROGRAM.
+           STOP RUN.
