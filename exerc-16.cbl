@@ -1,63 +1,94 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EXERC-16.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  Idade                     PIC 99.
-       01  Altura                    PIC 9(3)V99.
-       01  Peso                      PIC 9(3)V99.
-       01  Acima50                   PIC 99 VALUE ZEROS.
-       01  SomaAl10a20               PIC 9(3)V99 VALUE ZEROS.
-       01  QtdIdade10a20             PIC 99 VALUE ZEROS.
-       01  QtdPesoMenor40            PIC 99 VALUE ZEROS.
-       01  QtdTotalPessoas           PIC 99 VALUE 25.
-       01  MAIdade10a20              PIC 99.
-       01  Contador                  PIC 99.
-       01  Menor40                   PIC 99.
-
-       PROCEDURE DIVISION.
-       inicio.
-           PERFORM 25 TIMES
-            DISPLAY "Informe a idade da pessoa "
-             ACCEPT Idade
-            DISPLAY "Informe a altura da pessoa "
-             ACCEPT Altura
-            DISPLAY "Informe o peso da pessoa "
-             ACCEPT Peso
-
-            IF Idade > 50
-                ADD 1 TO Acima50
-            END-IF
-
-            IF Idade >= 10 AND Idade <= 20
-                ADD Altura TO SomaAl10a20
-                ADD 1 TO QtdIdade10a20
-            END-IF
-
-            IF Peso < 40
-                ADD 1 TO QtdPesoMenor40
-            END-IF
-
-            ADD 1 TO Contador
-           end-perform.
-
-           COMPUTE MAIdade10a20 = SomaAl10a20 /
-                      QtdIdade10a20
-           COMPUTE Menor40 = (QtdPesoMenor40 / QtdTotalPessoas) * 100.
-
-           DISPLAY "Quantidade de pessoas com idade"
-           " superior a 50 anos: " Acima50
-           DISPLAY "MÃ©dia das alturas das pessoas com"
-           " idade entre 10 e 20 anos: " MAIdade10a20
-           DISPLAY "Porcentagem das pessoas com peso"
-           " inferior a 40 quilos: " Menor40
-
-
-           go to inicio.
-
-           DISPLAY SPACE
-           display "Obrigado volte sempre!!! "
-           DISPLAY SPACE
-
-           EXIT PROGRAM.
-           STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXERC-16.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PESSOAS-FILE ASSIGN TO "PESSOAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PES-CODIGO
+               FILE STATUS IS WSS-FS-PESSOAS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PESSOAS-FILE.
+           COPY "PESSOA.CPY".
+
+       WORKING-STORAGE SECTION.
+       77  WSS-FS-PESSOAS            PIC X(02).
+       01  Acima50                   PIC 99 VALUE ZEROS.
+       01  SomaAl10a20               PIC 9(3)V99 VALUE ZEROS.
+       01  QtdIdade10a20             PIC 99 VALUE ZEROS.
+       01  QtdPesoMenor40            PIC 99 VALUE ZEROS.
+       01  QtdTotalPessoas           PIC 99 VALUE ZEROS.
+       01  MAIdade10a20              PIC 99V99.
+       01  MAIdade10a20-mask         PIC ZZ9.99.
+       01  Menor40                   PIC 99.
+       01  WSS-DataExecucao          PIC 9(8).
+
+       PROCEDURE DIVISION.
+       inicio.
+           OPEN INPUT PESSOAS-FILE
+
+           IF WSS-FS-PESSOAS = "35"
+               DISPLAY "Nenhum dado encontrado em PESSOAS."
+           ELSE
+               READ PESSOAS-FILE
+                   AT END MOVE "10" TO WSS-FS-PESSOAS
+               END-READ
+
+               PERFORM UNTIL WSS-FS-PESSOAS = "10"
+                ADD 1 TO QtdTotalPessoas
+
+                IF PES-IDADE > 50
+                    ADD 1 TO Acima50
+                END-IF
+
+                IF PES-IDADE >= 10 AND PES-IDADE <= 20
+                    ADD PES-ALTURA TO SomaAl10a20
+                    ADD 1 TO QtdIdade10a20
+                END-IF
+
+                IF PES-PESO < 40
+                    ADD 1 TO QtdPesoMenor40
+                END-IF
+
+                READ PESSOAS-FILE
+                    AT END MOVE "10" TO WSS-FS-PESSOAS
+                END-READ
+               END-PERFORM
+
+               CLOSE PESSOAS-FILE
+           END-IF.
+
+           IF QtdIdade10a20 > 0
+               COMPUTE MAIdade10a20 = SomaAl10a20 /
+                          QtdIdade10a20
+           END-IF
+           IF QtdTotalPessoas > 0
+               COMPUTE Menor40 =
+                       (QtdPesoMenor40 / QtdTotalPessoas) * 100
+           END-IF.
+
+           MOVE MAIdade10a20 TO MAIdade10a20-mask
+           ACCEPT WSS-DataExecucao FROM DATE YYYYMMDD
+
+           DISPLAY "================================================="
+           DISPLAY " RELATORIO - PESQUISA DE PESSOAS (EXERC-16)"
+           DISPLAY " Data de execucao: " WSS-DataExecucao (1:4) "-"
+                   WSS-DataExecucao (5:2) "-" WSS-DataExecucao (7:2)
+           DISPLAY "================================================="
+           DISPLAY " Total pesquisado: " QtdTotalPessoas " pessoas"
+           DISPLAY " Acima de 50 anos: " Acima50
+           DISPLAY " Media altura 10-20 anos: " MAIdade10a20-mask
+           DISPLAY " Peso inferior a 40kg: " Menor40 "%"
+           DISPLAY "================================================="
+
+
+           DISPLAY SPACE
+           display "Obrigado volte sempre!!! "
+           DISPLAY SPACE
+
+           EXIT PROGRAM.
+           STOP RUN.
