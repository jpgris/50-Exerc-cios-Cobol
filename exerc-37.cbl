@@ -1,75 +1,114 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. exerc-37.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  WSS-Numero          PIC 9(5).
-       01  WSS-Soma-Positivos  PIC 9(8)     VALUE 0.
-       01  WSS-Qtd-Menor35     PIC 999      VALUE 0.
-       01  WSS-Qtd-Entre50_100 PIC 999      VALUE 0.
-       01  WSS-Qtd-Entre10_20  PIC 999      VALUE 0.
-       01  WSS-Qtd-Total       PIC 999      VALUE 0.
-       01  WSS-Media-Positivos PIC 9(5)V99.
-       01  WSS-Percent50_100   PIC 9(3)V9(2).
-       01  WSS-Percent10_20    PIC 9(3)V9(2).
-
-       PROCEDURE DIVISION.
-       Inicio.
-           DISPLAY "Digite vários números (para encerrar,"
-                   "digite um número negativo):".
-
-           PERFORM 5 TIMES
-                ACCEPT WSS-Numero
-
-                ADD 1 TO WSS-Qtd-Total
-
-                IF WSS-Numero < 35
-                    ADD 1 TO WSS-Qtd-Menor35
-                END-IF
-
-                IF WSS-Numero > 0
-                    ADD WSS-Numero TO WSS-Soma-Positivos
-                END-IF
-
-                IF WSS-Numero >= 50 AND WSS-Numero <= 100
-                    ADD 1 TO WSS-Qtd-Entre50_100
-                END-IF
-
-                IF WSS-Numero < 50 AND WSS-Numero >= 10 AND
-                   WSS-Numero <= 20
-                    ADD 1 TO WSS-Qtd-Entre10_20
-                END-IF
-           END-PERFORM.
-
-           IF WSS-Qtd-Total > 0
-                IF WSS-Soma-Positivos > 0
-                    COMPUTE WSS-Media-Positivos =
-                            WSS-Soma-Positivos / WSS-Qtd-Total
-                END-IF
-
-                IF WSS-Qtd-Total > 0
-                    COMPUTE WSS-Percent50_100 =
-                             (WSS-Qtd-Entre50_100 / WSS-Qtd-Total) * 100
-                    COMPUTE WSS-Percent10_20 =
-                            (WSS-Qtd-Entre10_20 / WSS-Qtd-Menor35) * 100
-                END-IF
-
-                DISPLAY "Qtd- de Números Inferiores a 35: ",
-                          WSS-Qtd-Menor35
-                DISPLAY "Média dos Números Positivos: ",
-                          WSS-Media-Positivos
-                DISPLAY "Percentagem de Números entre 50 e 100: ",
-                          WSS-Percent50_100, "%"
-                DISPLAY "Percentagem de Números entre 10 e 20 entre os"
-                        "menores que 50: ", WSS-Percent10_20, "%"
-            ELSE
-                DISPLAY "Nenhum dado foi inserido."
-            END-IF.
-
-           DISPLAY SPACE
-            display "Obrigado volte sempre!!! "
-           DISPLAY SPACE
-
-           ACCEPT OMITTED.
-           EXIT PROGRAM.
-           STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. exerc-37.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TENDENCIA-FILE ASSIGN TO "TENDENCIA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WSS-FS-TENDENCIA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TENDENCIA-FILE.
+       01  WSS-REG-TENDENCIA        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WSS-Numero          PIC 9(5).
+       01  WSS-Soma-Positivos  PIC 9(8)     VALUE 0.
+       01  WSS-Qtd-Menor35     PIC 999      VALUE 0.
+       01  WSS-Qtd-Entre50_100 PIC 999      VALUE 0.
+       01  WSS-Qtd-Entre10_20  PIC 999      VALUE 0.
+       01  WSS-Qtd-Total       PIC 999      VALUE 0.
+       01  WSS-Media-Positivos PIC 9(5)V99.
+       01  WSS-Percent50_100   PIC 9(3)V9(2).
+       01  WSS-Percent10_20    PIC 9(3)V9(2).
+       01  WSS-Lote-Inspecao   PIC 9(5).
+       01  WSS-Data-Execucao   PIC 9(8).
+       01  WSS-FS-TENDENCIA    PIC X(02).
+
+       PROCEDURE DIVISION.
+       Inicio.
+           DISPLAY "Digite o numero do lote de inspecao: "
+           ACCEPT WSS-Lote-Inspecao
+
+           DISPLAY "Digite vários números (para encerrar,"
+                   "digite um número negativo):".
+
+           PERFORM 5 TIMES
+                ACCEPT WSS-Numero
+
+                ADD 1 TO WSS-Qtd-Total
+
+                IF WSS-Numero < 35
+                    ADD 1 TO WSS-Qtd-Menor35
+                END-IF
+
+                IF WSS-Numero > 0
+                    ADD WSS-Numero TO WSS-Soma-Positivos
+                END-IF
+
+                IF WSS-Numero >= 50 AND WSS-Numero <= 100
+                    ADD 1 TO WSS-Qtd-Entre50_100
+                END-IF
+
+                IF WSS-Numero < 50 AND WSS-Numero >= 10 AND
+                   WSS-Numero <= 20
+                    ADD 1 TO WSS-Qtd-Entre10_20
+                END-IF
+           END-PERFORM.
+
+           IF WSS-Qtd-Total > 0
+                IF WSS-Soma-Positivos > 0
+                    COMPUTE WSS-Media-Positivos =
+                            WSS-Soma-Positivos / WSS-Qtd-Total
+                END-IF
+
+                COMPUTE WSS-Percent50_100 =
+                         (WSS-Qtd-Entre50_100 / WSS-Qtd-Total) * 100
+
+                IF WSS-Qtd-Menor35 > 0
+                    COMPUTE WSS-Percent10_20 =
+                            (WSS-Qtd-Entre10_20 / WSS-Qtd-Menor35) * 100
+                ELSE
+                    MOVE 0 TO WSS-Percent10_20
+                END-IF
+
+                DISPLAY "Qtd- de Números Inferiores a 35: ",
+                          WSS-Qtd-Menor35
+                DISPLAY "Média dos Números Positivos: ",
+                          WSS-Media-Positivos
+                DISPLAY "Percentagem de Números entre 50 e 100: ",
+                          WSS-Percent50_100, "%"
+                DISPLAY "Percentagem de Números entre 10 e 20 entre os"
+                        "menores que 50: ", WSS-Percent10_20, "%"
+
+                ACCEPT WSS-Data-Execucao FROM DATE YYYYMMDD
+
+                OPEN EXTEND TENDENCIA-FILE
+                IF WSS-FS-TENDENCIA NOT = "00"
+                    CLOSE TENDENCIA-FILE
+                    OPEN OUTPUT TENDENCIA-FILE
+                END-IF
+                MOVE SPACES TO WSS-REG-TENDENCIA
+                STRING "LOTE: " WSS-Lote-Inspecao
+                       "  DATA: " WSS-Data-Execucao
+                       "  <35: " WSS-Qtd-Menor35
+                       "  MEDIA+: " WSS-Media-Positivos
+                       "  50-100%: " WSS-Percent50_100
+                       "  10-20%: " WSS-Percent10_20
+                       DELIMITED BY SIZE INTO WSS-REG-TENDENCIA
+                END-STRING
+                WRITE WSS-REG-TENDENCIA
+                CLOSE TENDENCIA-FILE
+            ELSE
+                DISPLAY "Nenhum dado foi inserido."
+            END-IF.
+
+           DISPLAY SPACE
+            display "Obrigado volte sempre!!! "
+           DISPLAY SPACE
+
+           ACCEPT OMITTED.
+           EXIT PROGRAM.
+           STOP RUN.
