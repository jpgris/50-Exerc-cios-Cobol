@@ -1,38 +1,74 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EXERC-23.
-       AUTHOR. JOAO_PAULO.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  Idade          PIC 99.
-       01  SomaIdades     PIC 99 VALUE ZEROS.
-       01  QtdIdades      PIC 99 VALUE ZEROS.
-       01  MediaIdade     PIC 99V99 VALUE ZEROS.
-
-       PROCEDURE DIVISION.
-       inicio.
-            DISPLAY "Digite a idade (ou 0 para encerrar): "
-            ACCEPT Idade
-
-           PERFORM UNTIL Idade = 0
-                ADD Idade TO SomaIdades
-                ADD 1 TO QtdIdades
-
-                DISPLAY "Digite a idade (ou 0 para encerrar): "
-                ACCEPT Idade
-           END-PERFORM.
-
-            IF QtdIdades > 0
-                COMPUTE MediaIdade = SomaIdades / QtdIdades
-                DISPLAY "A media das idades eh: " MediaIdade
-            ELSE
-                DISPLAY "Nenhuma idade foi digitada."
-            END-IF.
-           go to inicio.
-           DISPLAY SPACE
-            display "Obrigado volte sempre!!! "
-           DISPLAY SPACE
-
-           ACCEPT OMITTED.
-           EXIT PROGRAM.
-           STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXERC-23.
+       AUTHOR. JOAO_PAULO.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  Idade          PIC 99.
+       01  SomaIdades     PIC 9(4) VALUE ZEROS.
+       01  SomaQuadrados  PIC 9(6) VALUE ZEROS.
+       01  QtdIdades      PIC 99 VALUE ZEROS.
+       01  MediaIdade     PIC 99V99 VALUE ZEROS.
+       01  MenorIdade     PIC 99 VALUE ZEROS.
+       01  MaiorIdade     PIC 99 VALUE ZEROS.
+       01  VarianciaIdade PIC 9(4)V9999 VALUE ZEROS.
+       01  DesvioPadrao   PIC 99V99 VALUE ZEROS.
+       01  WSS-Continuar  PIC X(01) VALUE "S".
+
+       PROCEDURE DIVISION.
+       inicio.
+           MOVE ZEROS TO SomaIdades SomaQuadrados QtdIdades
+                         MenorIdade MaiorIdade
+           MOVE ZEROS TO MediaIdade VarianciaIdade DesvioPadrao
+
+            DISPLAY "Digite a idade (ou 0 para encerrar): "
+            ACCEPT Idade
+
+           PERFORM UNTIL Idade = 0
+                ADD Idade TO SomaIdades
+                COMPUTE SomaQuadrados = SomaQuadrados + (Idade * Idade)
+                ADD 1 TO QtdIdades
+
+                IF QtdIdades = 1
+                    MOVE Idade TO MenorIdade
+                    MOVE Idade TO MaiorIdade
+                ELSE
+                    IF Idade < MenorIdade
+                        MOVE Idade TO MenorIdade
+                    END-IF
+                    IF Idade > MaiorIdade
+                        MOVE Idade TO MaiorIdade
+                    END-IF
+                END-IF
+
+                DISPLAY "Digite a idade (ou 0 para encerrar): "
+                ACCEPT Idade
+           END-PERFORM.
+
+            IF QtdIdades > 0
+                COMPUTE MediaIdade = SomaIdades / QtdIdades
+                COMPUTE VarianciaIdade =
+                        (SomaQuadrados / QtdIdades) -
+                        (MediaIdade * MediaIdade)
+                COMPUTE DesvioPadrao = FUNCTION SQRT (VarianciaIdade)
+                DISPLAY "A media das idades eh: " MediaIdade
+                DISPLAY "Idade minima: " MenorIdade
+                DISPLAY "Idade maxima: " MaiorIdade
+                DISPLAY "Desvio padrao: " DesvioPadrao
+            ELSE
+                DISPLAY "Nenhuma idade foi digitada."
+            END-IF.
+
+           DISPLAY "Analisar outro grupo (S/N): "
+           ACCEPT WSS-Continuar
+           IF WSS-Continuar = "S" OR "s"
+               GO TO inicio
+           END-IF.
+
+           DISPLAY SPACE
+            display "Obrigado volte sempre!!! "
+           DISPLAY SPACE
+
+           ACCEPT OMITTED.
+           EXIT PROGRAM.
+           STOP RUN.
