@@ -1,79 +1,162 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. exerc-34.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  Idade                PIC 99.
-       01  Sexo                 PIC X.
-       01  Salario              PIC 9(5)V99.
-       01  TotalSalarios        PIC 9(8)V99 VALUE 0.
-       01  MaiorIdade           PIC 99 VALUE 0.
-       01  MenorIdade           PIC 99 VALUE 0.
-       01  QtdMulheres          PIC 999 VALUE 0.
-       01  MenorSalario         PIC 9(5)V99 VALUE 99.
-       01  MenorSalarioIdade    PIC 99.
-       01  MenorSalarioSexo     PIC X.
-       01  MediaSalarios        PIC 9(5)V99 VALUE 99.
-
-       PROCEDURE DIVISION.
-       INICIO.
-           DISPLAY "Dados (para encerrar, digite idade negativa):"
-           DISPLAY "Digite a idade: "
-            ACCEPT Idade
-           DISPLAY "sexo (M/F): "
-            ACCEPT Sexo
-           DISPLAY "e salário dos: "
-            ACCEPT Salario
-
-
-           PERFORM UNTIL Idade < 0
-                ACCEPT Idade
-                IF Idade >= 0
-                    ACCEPT Sexo
-                    ACCEPT Salario
-
-                    ADD Salario TO TotalSalarios
-
-                    IF Idade > MaiorIdade
-                        MOVE Idade TO MaiorIdade
-                    END-IF
-
-                    IF Idade < MenorIdade
-                        MOVE Idade TO MenorIdade
-                    END-IF
-
-                    IF Sexo = "F" AND Salario <= 2000
-                        ADD 1 TO QtdMulheres
-                    END-IF
-
-                    IF Salario < MenorSalario
-                        MOVE Salario TO MenorSalario
-                        MOVE Idade TO MenorSalarioIdade
-                        MOVE Sexo TO MenorSalarioSexo
-                    END-IF
-                END-IF
-           END-PERFORM.
-
-           IF TotalSalarios > 0
-             COMPUTE MediaSalarios = TotalSalarios / (Idade - 1)
-             DISPLAY "Média dos Salários do Grupo: R$ ", MediaSalarios
-             DISPLAY "Maior Idade do Grupo: ", MaiorIdade
-             DISPLAY "Menor Idade do Grupo: ", MenorIdade
-             DISPLAY "Quantidade de Mulheres com Salário"
-                     "até R$ 200,00: ", QtdMulheres
-             DISPLAY "Pessoa com Menor Salário: Idade=",
-                     MenorSalarioIdade, " Sexo=", MenorSalarioSexo,
-                     " Salário=R$ ", MenorSalario
-           ELSE
-                DISPLAY "Nenhum dado foi inserido."
-           END-IF.
-           GO TO INICIO.
-
-
-           DISPLAY SPACE
-            display "Obrigado volte sempre!!! "
-           DISPLAY SPACE
-
-           ACCEPT OMITTED.
-           EXIT PROGRAM.
-           STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. exerc-34.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESULTADO-FILE ASSIGN TO "EXERC34OUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RESULTADO-FILE.
+       01  WSS-REG-RESULTADO         PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01  Idade                PIC S99.
+       01  Sexo                 PIC X.
+       01  Salario              PIC 9(5)V99.
+       01  TotalSalarios        PIC 9(8)V99 VALUE 0.
+       01  QtdPessoas           PIC 999 VALUE 0.
+       01  MaiorIdade           PIC 99 VALUE 0.
+       01  MenorIdade           PIC 99 VALUE 0.
+       01  QtdMulheres          PIC 999 VALUE 0.
+       01  MenorSalario         PIC 9(5)V99 VALUE 99999.99.
+       01  MenorSalarioIdade    PIC 99.
+       01  MenorSalarioSexo     PIC X.
+       01  MediaSalarios        PIC 9(5)V99 VALUE 0.
+       01  Top5Salarios.
+           05  Top5Reg OCCURS 5 TIMES.
+               10  Top5Valor    PIC 9(5)V99 VALUE ZEROS.
+               10  Top5Idade    PIC 99.
+               10  Top5Sexo     PIC X.
+       01  IndiceTop5           PIC 9.
+       01  IndiceTop5Desloc     PIC 9.
+       01  WSS-Continuar        PIC X(01) VALUE "S".
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "Dados (para encerrar, digite idade negativa):"
+
+           ACCEPT Idade
+           PERFORM UNTIL Idade < 0
+                ACCEPT Sexo
+                ACCEPT Salario
+
+                ADD Salario TO TotalSalarios
+                ADD 1 TO QtdPessoas
+
+                IF QtdPessoas = 1
+                    MOVE Idade TO MaiorIdade
+                    MOVE Idade TO MenorIdade
+                ELSE
+                    IF Idade > MaiorIdade
+                        MOVE Idade TO MaiorIdade
+                    END-IF
+                    IF Idade < MenorIdade
+                        MOVE Idade TO MenorIdade
+                    END-IF
+                END-IF
+
+                IF Sexo = "F" AND Salario <= 2000
+                    ADD 1 TO QtdMulheres
+                END-IF
+
+                IF Salario < MenorSalario
+                    MOVE Salario TO MenorSalario
+                    MOVE Idade TO MenorSalarioIdade
+                    MOVE Sexo TO MenorSalarioSexo
+                END-IF
+
+                PERFORM VARYING IndiceTop5 FROM 1 BY 1
+                        UNTIL IndiceTop5 > 5
+                        OR Salario > Top5Valor (IndiceTop5)
+                END-PERFORM
+                IF IndiceTop5 <= 5
+                    PERFORM VARYING IndiceTop5Desloc FROM 5 BY -1
+                            UNTIL IndiceTop5Desloc <= IndiceTop5
+                        MOVE Top5Valor (IndiceTop5Desloc - 1)
+                             TO Top5Valor (IndiceTop5Desloc)
+                        MOVE Top5Idade (IndiceTop5Desloc - 1)
+                             TO Top5Idade (IndiceTop5Desloc)
+                        MOVE Top5Sexo (IndiceTop5Desloc - 1)
+                             TO Top5Sexo (IndiceTop5Desloc)
+                    END-PERFORM
+                    MOVE Salario TO Top5Valor (IndiceTop5)
+                    MOVE Idade TO Top5Idade (IndiceTop5)
+                    MOVE Sexo TO Top5Sexo (IndiceTop5)
+                END-IF
+
+                DISPLAY "Dados (para encerrar, digite idade"
+                        " negativa):"
+                ACCEPT Idade
+           END-PERFORM.
+
+           OPEN OUTPUT RESULTADO-FILE
+
+           IF QtdPessoas > 0
+             COMPUTE MediaSalarios = TotalSalarios / QtdPessoas
+             DISPLAY "Media dos Salarios do Grupo: R$ " MediaSalarios
+             DISPLAY "Maior Idade do Grupo: " MaiorIdade
+             DISPLAY "Menor Idade do Grupo: " MenorIdade
+             DISPLAY "Quantidade de Mulheres com Salario"
+                     "ate R$ 2000,00: " QtdMulheres
+             DISPLAY "Pessoa com Menor Salario: Idade="
+                     MenorSalarioIdade " Sexo=" MenorSalarioSexo
+                     " Salario=R$ " MenorSalario
+
+             MOVE SPACES TO WSS-REG-RESULTADO
+             STRING "MEDIA SALARIOS: R$ " MediaSalarios
+                    "  MAIOR IDADE: " MaiorIdade
+                    "  MENOR IDADE: " MenorIdade
+                    DELIMITED BY SIZE INTO WSS-REG-RESULTADO
+             END-STRING
+             WRITE WSS-REG-RESULTADO
+
+             MOVE SPACES TO WSS-REG-RESULTADO
+             STRING "MULHERES ATE R$ 2000,00: " QtdMulheres
+                    "  MENOR SALARIO: R$ " MenorSalario
+                    " (IDADE=" MenorSalarioIdade
+                    " SEXO=" MenorSalarioSexo ")"
+                    DELIMITED BY SIZE INTO WSS-REG-RESULTADO
+             END-STRING
+             WRITE WSS-REG-RESULTADO
+
+             DISPLAY "--- Top 5 maiores salarios ---"
+             MOVE SPACES TO WSS-REG-RESULTADO
+             STRING "--- TOP 5 MAIORES SALARIOS ---"
+                    DELIMITED BY SIZE INTO WSS-REG-RESULTADO
+             END-STRING
+             WRITE WSS-REG-RESULTADO
+
+             PERFORM VARYING IndiceTop5 FROM 1 BY 1
+                     UNTIL IndiceTop5 > 5
+                 IF Top5Valor (IndiceTop5) > 0
+                     DISPLAY IndiceTop5 "o - Salario: R$ "
+                             Top5Valor (IndiceTop5)
+                             "  Idade: " Top5Idade (IndiceTop5)
+                             "  Sexo: " Top5Sexo (IndiceTop5)
+                     MOVE SPACES TO WSS-REG-RESULTADO
+                     STRING IndiceTop5 "o - SALARIO: R$ "
+                            Top5Valor (IndiceTop5)
+                            "  IDADE: " Top5Idade (IndiceTop5)
+                            "  SEXO: " Top5Sexo (IndiceTop5)
+                            DELIMITED BY SIZE
+                            INTO WSS-REG-RESULTADO
+                     END-STRING
+                     WRITE WSS-REG-RESULTADO
+                 END-IF
+             END-PERFORM
+           ELSE
+                DISPLAY "Nenhum dado foi inserido."
+           END-IF.
+
+           CLOSE RESULTADO-FILE
+
+           DISPLAY SPACE
+            display "Obrigado volte sempre!!! "
+           DISPLAY SPACE
+
+           ACCEPT OMITTED.
+           EXIT PROGRAM.
+           STOP RUN.
