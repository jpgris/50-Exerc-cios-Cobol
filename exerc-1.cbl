@@ -1,27 +1,77 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EXERC-1.
-       AUTHOR. JOAO_PAULO.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77  WSS-contador           PIC 9(02) VALUE 1.
-       77  WSS-numerador          PIC 9(02) VALUE 1.
-       77  WSS-resultado          PIC 9(03) VALUE 1.
-
-       PROCEDURE DIVISION.
-
-           DISPLAY "TABUADA DA JOGATINA: " at 0330
-           DISPLAY "Digite um numero para: " at 0501
-           ACCEPT WSS-numerador
-
-           PERFORM UNTIL WSS-contador > 10
-             COMPUTE WSS-resultado = WSS-numerador * WSS-contador
-             DISPLAY WSS-numerador " x " WSS-contador "=" WSS-resultado
-             ADD 1 TO WSS-contador
-           END-PERFORM.
-
-
-           ACCEPT OMITTED.
-           EXIT PROGRAM.
-           STOP RUN.
-      *wrun32 exerc-
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXERC-1.
+       AUTHOR. JOAO_PAULO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUMEROS-FILE ASSIGN TO "NUMEROS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WSS-FS-NUMEROS.
+           SELECT TABUADA-FILE ASSIGN TO "TABUADA"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NUMEROS-FILE.
+       01  WSS-REG-NUMERO          PIC 9(02).
+
+       FD  TABUADA-FILE.
+       01  WSS-REG-TABUADA         PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       77  WSS-contador           PIC 9(02) VALUE 1.
+       77  WSS-numerador          PIC 9(02) VALUE 1.
+       77  WSS-resultado          PIC 9(03) VALUE 1.
+       77  WSS-fim-arquivo        PIC X(01) VALUE "N".
+           88  WSS-NAO-HA-MAIS-NUMEROS    VALUE "S".
+       77  WSS-FS-NUMEROS         PIC X(02).
+
+       PROCEDURE DIVISION.
+
+           OPEN INPUT NUMEROS-FILE
+           OPEN OUTPUT TABUADA-FILE
+
+           IF WSS-FS-NUMEROS = "35"
+               DISPLAY "Arquivo NUMEROS nao encontrado."
+           ELSE
+               READ NUMEROS-FILE INTO WSS-numerador
+                   AT END SET WSS-NAO-HA-MAIS-NUMEROS TO TRUE
+               END-READ
+
+               PERFORM UNTIL WSS-NAO-HA-MAIS-NUMEROS
+                   MOVE 1 TO WSS-contador
+
+                   PERFORM UNTIL WSS-contador > 10
+                       COMPUTE WSS-resultado =
+                               WSS-numerador * WSS-contador
+                       MOVE SPACES TO WSS-REG-TABUADA
+                       STRING WSS-numerador   DELIMITED BY SIZE
+                              " x "           DELIMITED BY SIZE
+                              WSS-contador    DELIMITED BY SIZE
+                              " = "           DELIMITED BY SIZE
+                              WSS-resultado   DELIMITED BY SIZE
+                              INTO WSS-REG-TABUADA
+                       END-STRING
+                       WRITE WSS-REG-TABUADA
+                       ADD 1 TO WSS-contador
+                   END-PERFORM
+
+                   MOVE "------------------------------" TO
+                        WSS-REG-TABUADA
+                   WRITE WSS-REG-TABUADA
+
+                   READ NUMEROS-FILE INTO WSS-numerador
+                       AT END SET WSS-NAO-HA-MAIS-NUMEROS TO TRUE
+                   END-READ
+               END-PERFORM
+
+               CLOSE NUMEROS-FILE
+           END-IF.
+
+           CLOSE TABUADA-FILE
+
+           ACCEPT OMITTED.
+           EXIT PROGRAM.
+           STOP RUN.
+      *wrun32 exerc-
