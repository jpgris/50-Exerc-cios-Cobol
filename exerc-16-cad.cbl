@@ -0,0 +1,65 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXERC-16-CAD.
+       AUTHOR. JOAO_PAULO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PESSOAS-FILE ASSIGN TO "PESSOAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PES-CODIGO
+               FILE STATUS IS WSS-FS-PESSOAS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PESSOAS-FILE.
+           COPY "PESSOA.CPY".
+
+       WORKING-STORAGE SECTION.
+       77  WSS-FS-PESSOAS       PIC X(02).
+       77  WSS-Continuar        PIC X(01) VALUE "S".
+       77  WSS-AlturaCM         PIC 9(5).
+       77  WSS-PesoCG           PIC 9(5).
+
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN I-O PESSOAS-FILE
+           IF WSS-FS-PESSOAS = "35"
+               OPEN OUTPUT PESSOAS-FILE
+               CLOSE PESSOAS-FILE
+               OPEN I-O PESSOAS-FILE
+           END-IF
+
+           PERFORM UNTIL WSS-Continuar = "N"
+               DISPLAY "Codigo da pessoa: "
+               ACCEPT PES-CODIGO
+               DISPLAY "Idade: "
+               ACCEPT PES-IDADE
+               DISPLAY "Altura em centimetros (ex: 175 para 1,75 m): "
+               ACCEPT WSS-AlturaCM
+               COMPUTE PES-ALTURA = WSS-AlturaCM / 100
+               DISPLAY "Peso em decagramas (ex: 7050 para 70,50 kg): "
+               ACCEPT WSS-PesoCG
+               COMPUTE PES-PESO = WSS-PesoCG / 100
+               DISPLAY "Sexo (M/F): "
+               ACCEPT PES-SEXO
+               DISPLAY "Cor dos olhos (P/A/V/C): "
+               ACCEPT PES-OLHOS
+               DISPLAY "Cor dos cabelos (P/C/L/R): "
+               ACCEPT PES-CABELOS
+
+               WRITE PESSOA-REG
+                   INVALID KEY
+                       DISPLAY "Codigo ja cadastrado."
+               END-WRITE
+
+               DISPLAY "Cadastrar outra pessoa (S/N): "
+               ACCEPT WSS-Continuar
+           END-PERFORM.
+
+           CLOSE PESSOAS-FILE
+
+           ACCEPT OMITTED.
+           EXIT PROGRAM.
+           STOP RUN.
