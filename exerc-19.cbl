@@ -4,23 +4,34 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       77  Numero          PIC 99.
-       77  QtdNumeros3090  PIC 99 VALUE ZEROS.
-       77  Contador        PIC 99 VALUE 1.
+       77  QtdRespondentes PIC 9(3).
+       77  LimiteInferior  PIC 999.
+       77  LimiteSuperior  PIC 999.
+       77  Numero          PIC 999.
+       77  QtdNumerosFaixa PIC 9(3) VALUE ZEROS.
+       77  Contador        PIC 9(3) VALUE 1.
 
        PROCEDURE DIVISION.
-           PERFORM 25 TIMES
+           DISPLAY "Quantos numeros serao informados? "
+           ACCEPT QtdRespondentes
+           DISPLAY "Limite inferior da faixa: "
+           ACCEPT LimiteInferior
+           DISPLAY "Limite superior da faixa: "
+           ACCEPT LimiteSuperior
+
+           PERFORM QtdRespondentes TIMES
             DISPLAY "Informe o numero " Contador
              ACCEPT Numero
 
-            IF Numero >= 30 AND Numero <= 90
-                ADD 1 TO QtdNumeros3090
+            IF Numero >= LimiteInferior AND Numero <= LimiteSuperior
+                ADD 1 TO QtdNumerosFaixa
             END-IF
 
             ADD 1 TO Contador
            END-PERFORM.
 
-           DISPLAY "Quantidade de numeros entre 30 e 90:"QtdNumeros3090
+           DISPLAY "Quantidade de numeros entre " LimiteInferior
+                   " e " LimiteSuperior ": " QtdNumerosFaixa
 
 
            DISPLAY SPACE
