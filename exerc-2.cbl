@@ -1,26 +1,39 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EXERC-2.
-       AUTHOR. JOAO_PAULO.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77  Numero    PIC 9(2).
-       77  Contador  PIC 9(2) VALUE 1.
-       77  Resultado PIC 9(3).
-
-       PROCEDURE DIVISION.
-           PERFORM VARYING Numero FROM 1 BY 1 UNTIL Numero > 02
-               PERFORM VARYING Contador FROM 1 BY 1 UNTIL Contador > 10
-                   compute Resultado = Numero * Contador
-                   display Numero " x " Contador " = " Resultado
-
-               END-PERFORM
-               display "---------------"
-
-           END-PERFORM.
-
-           ACCEPT OMITTED.
-           EXIT PROGRAM.
-           STOP RUN.
-
-      *wrun32 exerc-
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXERC-2.
+       AUTHOR. JOAO_PAULO.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  NumeroInicial PIC 9(2).
+       77  NumeroFinal   PIC 9(2).
+       77  LimiteTabuada PIC 9(2).
+       77  Numero    PIC 9(2).
+       77  Contador  PIC 9(2) VALUE 1.
+       77  Resultado PIC 9(4).
+
+       PROCEDURE DIVISION.
+           DISPLAY "Digite o numero inicial do intervalo: ".
+           ACCEPT NumeroInicial.
+           DISPLAY "Digite o numero final do intervalo: ".
+           ACCEPT NumeroFinal.
+           DISPLAY "Digite ate quantas vezes multiplicar (limite "
+                   "da tabuada): ".
+           ACCEPT LimiteTabuada.
+
+           PERFORM VARYING Numero FROM NumeroInicial BY 1
+                   UNTIL Numero > NumeroFinal
+               PERFORM VARYING Contador FROM 1 BY 1
+                       UNTIL Contador > LimiteTabuada
+                   compute Resultado = Numero * Contador
+                   display Numero " x " Contador " = " Resultado
+
+               END-PERFORM
+               display "---------------"
+
+           END-PERFORM.
+
+           ACCEPT OMITTED.
+           EXIT PROGRAM.
+           STOP RUN.
+
+      *wrun32 exerc-
