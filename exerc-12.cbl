@@ -1,42 +1,69 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Exerc-12.
-       AUTHOR. JOAO_PAULO.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  LadoQuadrado        PIC 9(4).
-       01  ContadorLinhas      PIC 9(4) VALUE 1.
-       01  ContadorAsteriscos  PIC 9(4).
-
-       PROCEDURE DIVISION.
-       INICIO.
-           DISPLAY "Digite o tamanho do lado do quadrado (1 a 20): ".
-           ACCEPT LadoQuadrado.
-
-           IF LadoQuadrado < 1 OR LadoQuadrado > 20
-            DISPLAY "Tamanho do lado invÃ¡lido. Deve estar entre 1 e 20"
-      *********NAO FUNCIONA
-           stop run
-           END-IF.
-
-                 PERFORM VARYING ContadorLinhas FROM 1 BY 1 UNTIL
-                                         ContadorLinhas > LadoQuadrado
-
-              PERFORM VARYING ContadorAsteriscos FROM 1 BY 1 UNTIL
-                                     ContadorAsteriscos > LadoQuadrado
-                                DISPLAY "* " with no advancing
-
-           END-PERFORM
-           DISPLAY SPACE
-           END-PERFORM.
-           GO TO INICIO.
-
-
-       ROT-FIM.
-           DISPLAY SPACE
-           display "Obrigado volte sempre!!! "
-           DISPLAY SPACE
-
-           ACCEPT OMITTED.
-           EXIT PROGRAM.
-           STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Exerc-12.
+       AUTHOR. JOAO_PAULO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FORMA-FILE ASSIGN TO "FORMA"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FORMA-FILE.
+       01  WSS-REG-FORMA        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  LarguraRetangulo    PIC 9(4).
+       01  AlturaRetangulo     PIC 9(4).
+       01  CaractereFormato    PIC X(01) VALUE "*".
+       01  ContadorLinhas      PIC 9(4) VALUE 1.
+       01  ContadorColunas     PIC 9(4).
+       01  WSS-LINHA-MONTADA   PIC X(80).
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "Digite a largura do retangulo (0 para sair): ".
+           ACCEPT LarguraRetangulo.
+
+           IF LarguraRetangulo = 0
+               GO TO ROT-FIM
+           END-IF.
+
+           DISPLAY "Digite a altura do retangulo: ".
+           ACCEPT AlturaRetangulo.
+
+           DISPLAY "Digite o caractere de preenchimento: ".
+           ACCEPT CaractereFormato.
+
+           IF LarguraRetangulo > 80 OR AlturaRetangulo > 80
+            DISPLAY "Dimensoes invalidas. Devem ser ate 80."
+            GO TO INICIO
+           END-IF.
+
+           OPEN OUTPUT FORMA-FILE
+
+           PERFORM VARYING ContadorLinhas FROM 1 BY 1 UNTIL
+                           ContadorLinhas > AlturaRetangulo
+
+               MOVE SPACES TO WSS-LINHA-MONTADA
+               PERFORM VARYING ContadorColunas FROM 1 BY 1 UNTIL
+                               ContadorColunas > LarguraRetangulo
+                   MOVE CaractereFormato TO
+                        WSS-LINHA-MONTADA (ContadorColunas:1)
+               END-PERFORM
+               WRITE WSS-REG-FORMA FROM WSS-LINHA-MONTADA
+           END-PERFORM.
+
+           CLOSE FORMA-FILE.
+           GO TO INICIO.
+
+
+       ROT-FIM.
+           DISPLAY SPACE
+           display "Obrigado volte sempre!!! "
+           DISPLAY SPACE
+
+           ACCEPT OMITTED.
+           EXIT PROGRAM.
+           STOP RUN.
