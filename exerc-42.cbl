@@ -1,91 +1,157 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. exerc-42.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  Num1               PIC 9(5)V99.
-       01  Num2               PIC 9(5)V99.
-       01  Resultado          PIC 9(5)V99.
-       01  Resultado-mask     PIC zzz9.
-       01  Operacao           PIC 9.
-       01  Continuar          PIC X VALUE 'S'.
-
-       PROCEDURE DIVISION.
-       Inicio.
-           PERFORM UNTIL Continuar = 'N'
-                DISPLAY "Escolha a operacao desejada:"
-                DISPLAY "1. Adicao"
-                DISPLAY "2. Subtracao"
-                DISPLAY "3. Multiplicacao"
-                DISPLAY "4. Divisao"
-                DISPLAY "5. Sair"
-                ACCEPT Operacao
-
-                EVALUATE Operacao
-                    WHEN 1
-                        PERFORM Adicao
-                    WHEN 2
-                        PERFORM Subtracao
-                    WHEN 3
-                        PERFORM Multiplicacao
-                    WHEN 4
-                        PERFORM Divisao
-                    WHEN 5
-                        DISPLAY "Saindo do programa."
-                        MOVE 'N' TO Continuar
-                    WHEN OTHER
-                        DISPLAY "Opcao invalida. Tente novamente."
-                END-EVALUATE
-            END-PERFORM.
-
-           DISPLAY SPACE
-           display "Obrigado volte sempre!!! "
-           DISPLAY SPACE
-
-           ACCEPT OMITTED.
-           EXIT PROGRAM.
-           STOP RUN.
-
-       Adicao.
-           DISPLAY "Digite os dois numeros para adicao:"
-            ACCEPT Num1
-            ACCEPT Num2
-           COMPUTE Resultado = Num1 + Num2
-            move Resultado to Resultado-mask
-            DISPLAY "Resultado da Adicao: ", Resultado-mask.
-           PERFORM Pausa.
-
-       Subtracao.
-           DISPLAY "Digite os dois numeros para subtracao:"
-            ACCEPT Num1
-            ACCEPT Num2
-           COMPUTE Resultado = Num1 - Num2
-           move Resultado to Resultado-mask
-           DISPLAY "Resultado da Subtracao: ", Resultado-mask.
-           PERFORM Pausa.
-
-       Multiplicacao.
-           DISPLAY "Digite os dois numeros para multiplicacao:"
-            ACCEPT Num1
-            ACCEPT Num2
-           COMPUTE Resultado = Num1 * Num2
-           move Resultado to Resultado-mask
-           DISPLAY "Resultado da Multiplicacao: ", Resultado-mask.
-           PERFORM Pausa.
-
-       Divisao.
-           DISPLAY "Digite os dois numeros para divisao:"
-            ACCEPT Num1
-            ACCEPT Num2
-           IF Num2 NOT EQUAL 0
-                COMPUTE Resultado = Num1 / Num2
-                move Resultado to Resultado-mask
-                DISPLAY "Resultado da Divisao: ", Resultado-mask
-           ELSE
-                DISPLAY "Erro: Divisao por zero."
-           END-IF.
-           PERFORM Pausa.
-
-        Pausa.
-            DISPLAY "Pressione Enter para continuar."
-            ACCEPT Operacao.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. exerc-42.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  Num1               PIC 9(5)V99.
+       01  Num2               PIC 9(5)V99.
+       01  Resultado          PIC S9(5)V99.
+       01  Resultado-mask     PIC -zzz9.99.
+       01  Operacao           PIC 9.
+       01  Continuar          PIC X VALUE 'S'.
+
+       01  TabelaFita.
+           05  FitaReg OCCURS 50 TIMES.
+               10  FitaOperacao   PIC X(15).
+               10  FitaNum1       PIC 9(5)V99.
+               10  FitaNum2       PIC 9(5)V99.
+               10  FitaResultado  PIC S9(5)V99.
+       01  QtdFita            PIC 99 VALUE 0.
+       01  IndiceFita         PIC 99.
+       01  FitaOperacaoAtual  PIC X(15).
+
+       PROCEDURE DIVISION.
+       Inicio.
+           PERFORM UNTIL Continuar = 'N'
+                DISPLAY "Escolha a operacao desejada:"
+                DISPLAY "1. Adicao"
+                DISPLAY "2. Subtracao"
+                DISPLAY "3. Multiplicacao"
+                DISPLAY "4. Divisao"
+                DISPLAY "5. Percentagem"
+                DISPLAY "6. Exponenciacao"
+                DISPLAY "7. Sair"
+                ACCEPT Operacao
+
+                EVALUATE Operacao
+                    WHEN 1
+                        PERFORM Adicao
+                    WHEN 2
+                        PERFORM Subtracao
+                    WHEN 3
+                        PERFORM Multiplicacao
+                    WHEN 4
+                        PERFORM Divisao
+                    WHEN 5
+                        PERFORM Percentagem
+                    WHEN 6
+                        PERFORM Exponenciacao
+                    WHEN 7
+                        DISPLAY "Saindo do programa."
+                        MOVE 'N' TO Continuar
+                    WHEN OTHER
+                        DISPLAY "Opcao invalida. Tente novamente."
+                END-EVALUATE
+            END-PERFORM.
+
+           IF QtdFita > 0
+                DISPLAY "--- Fita de calculos da sessao ---"
+                PERFORM VARYING IndiceFita FROM 1 BY 1
+                        UNTIL IndiceFita > QtdFita
+                    DISPLAY IndiceFita ". " FitaOperacao (IndiceFita)
+                            "  " FitaNum1 (IndiceFita)
+                            "  " FitaNum2 (IndiceFita)
+                            " = " FitaResultado (IndiceFita)
+                END-PERFORM
+           END-IF
+
+           DISPLAY SPACE
+           display "Obrigado volte sempre!!! "
+           DISPLAY SPACE
+
+           ACCEPT OMITTED.
+           EXIT PROGRAM.
+           STOP RUN.
+
+       Adicao.
+           DISPLAY "Digite os dois numeros para adicao:"
+            ACCEPT Num1
+            ACCEPT Num2
+           COMPUTE Resultado = Num1 + Num2
+            move Resultado to Resultado-mask
+            DISPLAY "Resultado da Adicao: ", Resultado-mask.
+           MOVE "ADICAO" TO FitaOperacaoAtual
+           PERFORM RegistrarFita.
+           PERFORM Pausa.
+
+       Subtracao.
+           DISPLAY "Digite os dois numeros para subtracao:"
+            ACCEPT Num1
+            ACCEPT Num2
+           COMPUTE Resultado = Num1 - Num2
+           move Resultado to Resultado-mask
+           DISPLAY "Resultado da Subtracao: ", Resultado-mask.
+           MOVE "SUBTRACAO" TO FitaOperacaoAtual
+           PERFORM RegistrarFita.
+           PERFORM Pausa.
+
+       Multiplicacao.
+           DISPLAY "Digite os dois numeros para multiplicacao:"
+            ACCEPT Num1
+            ACCEPT Num2
+           COMPUTE Resultado = Num1 * Num2
+           move Resultado to Resultado-mask
+           DISPLAY "Resultado da Multiplicacao: ", Resultado-mask.
+           MOVE "MULTIPLICACAO" TO FitaOperacaoAtual
+           PERFORM RegistrarFita.
+           PERFORM Pausa.
+
+       Divisao.
+           DISPLAY "Digite os dois numeros para divisao:"
+            ACCEPT Num1
+            ACCEPT Num2
+           IF Num2 NOT EQUAL 0
+                COMPUTE Resultado = Num1 / Num2
+                move Resultado to Resultado-mask
+                DISPLAY "Resultado da Divisao: ", Resultado-mask
+                MOVE "DIVISAO" TO FitaOperacaoAtual
+                PERFORM RegistrarFita
+           ELSE
+                DISPLAY "Erro: Divisao por zero."
+           END-IF.
+           PERFORM Pausa.
+
+       Percentagem.
+           DISPLAY "Digite o numero e a percentagem desejada:"
+            ACCEPT Num1
+            ACCEPT Num2
+           COMPUTE Resultado = Num1 * Num2 / 100
+           move Resultado to Resultado-mask
+           DISPLAY "Resultado da Percentagem: ", Resultado-mask.
+           MOVE "PERCENTAGEM" TO FitaOperacaoAtual
+           PERFORM RegistrarFita.
+           PERFORM Pausa.
+
+       Exponenciacao.
+           DISPLAY "Digite a base e o expoente:"
+            ACCEPT Num1
+            ACCEPT Num2
+           COMPUTE Resultado = Num1 ** Num2
+           move Resultado to Resultado-mask
+           DISPLAY "Resultado da Exponenciacao: ", Resultado-mask.
+           MOVE "EXPONENCIACAO" TO FitaOperacaoAtual
+           PERFORM RegistrarFita.
+           PERFORM Pausa.
+
+       RegistrarFita.
+           IF QtdFita < 50
+               ADD 1 TO QtdFita
+               MOVE FitaOperacaoAtual TO FitaOperacao (QtdFita)
+               MOVE Num1 TO FitaNum1 (QtdFita)
+               MOVE Num2 TO FitaNum2 (QtdFita)
+               MOVE Resultado TO FitaResultado (QtdFita)
+           END-IF.
+
+        Pausa.
+            DISPLAY "Pressione Enter para continuar."
+            ACCEPT Operacao.
