@@ -1,64 +1,148 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. exerc-33.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  Salario              PIC 9(5)V99.
-       01  NumFilhos            PIC 99.
-       01  TotalSalarios        PIC 9(8)V99 VALUE 0.
-       01  TotalFilhos          PIC 999 VALUE 0.
-       01  MaiorSalario         PIC 9(5)V99 VALUE 0.
-       01  Percate50            PIC 9(3)V9(2) VALUE 0.
-       01  ContadorPessoas      PIC 999 VALUE 0.
-       01  MediaSalario         PIC 9(5)V99 VALUE 0.
-       01  MediaFilhos          PIC 9(5)V99 VALUE 0.
-       01  Perc                 PIC ZZ9.
-
-
-       PROCEDURE DIVISION.
-       Inicio.
-           DISPLAY "Digite o salario e o numero de filhos dos "
-           "habitantes (para encerrar, digite salario negativo):"
-
-           PERFORM UNTIL Salario > 0
-                ACCEPT Salario
-                IF Salario >= 0
-                    ACCEPT NumFilhos
-
-                    ADD Salario TO TotalSalarios
-                    ADD NumFilhos TO TotalFilhos
-                    ADD 1 TO ContadorPessoas
-
-                    IF Salario > MaiorSalario
-                        MOVE Salario TO MaiorSalario
-                    END-IF
-
-                    IF Salario <= 150
-                        ADD 1 TO Percate50
-                    END-IF
-                END-IF
-           END-PERFORM.
-
-           IF ContadorPessoas > 0
-                COMPUTE Perc = (Percate50 / ContadorPessoas) * 100
-                COMPUTE MediaSalario = TotalSalarios / ContadorPessoas
-                COMPUTE MediaFilhos = TotalFilhos / ContadorPessoas
-                DISPLAY "Media do Salario da Populacao: R$ ",
-                         MediaSalario
-                DISPLAY "Media do Numero de Filhos: ", MediaFilhos
-                DISPLAY "Maior Salario: R$ ", MaiorSalario
-                DISPLAY "Percentagem de Pessoas com Salarios ate"
-                        "R$ 150,00: ", Perc, "%"
-
-
-           ELSE
-                DISPLAY "Nenhum dado foi inserido."
-           END-IF.
-
-           DISPLAY SPACE
-            display "Obrigado volte sempre!!! "
-           DISPLAY SPACE
-
-           ACCEPT OMITTED.
-           EXIT PROGRAM.
-           STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. exerc-33.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDITORIA-FILE ASSIGN TO "AUDITORIA33"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WSS-FS-AUDITORIA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDITORIA-FILE.
+       01  WSS-REG-AUDITORIA        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WSS-FS-AUDITORIA         PIC X(02).
+       01  WSS-DataHoraLancamento   PIC 9(14).
+       01  WSS-Sequencia33          PIC 9(5) VALUE 0.
+       01  TABELA-FAIXAS-RENDA-INICIAL.
+           05  FILLER              PIC X(20) VALUE "ate R$ 150,00".
+           05  FILLER              PIC 9(5)V99 VALUE 0.
+           05  FILLER              PIC 9(5)V99 VALUE 150.
+           05  FILLER              PIC X(20) VALUE "R$ 150,01 a 300,00".
+           05  FILLER              PIC 9(5)V99 VALUE 150.
+           05  FILLER              PIC 9(5)V99 VALUE 300.
+           05  FILLER              PIC X(20) VALUE "R$ 300,01 a 600,00".
+           05  FILLER              PIC 9(5)V99 VALUE 300.
+           05  FILLER              PIC 9(5)V99 VALUE 600.
+           05  FILLER              PIC X(20) VALUE
+                   "R$ 600,01 a 1200,00".
+           05  FILLER              PIC 9(5)V99 VALUE 600.
+           05  FILLER              PIC 9(5)V99 VALUE 1200.
+           05  FILLER              PIC X(20) VALUE
+                   "acima de R$ 1200,00".
+           05  FILLER              PIC 9(5)V99 VALUE 1200.
+           05  FILLER              PIC 9(5)V99 VALUE 99999.99.
+       01  TABELA-FAIXAS-RENDA REDEFINES TABELA-FAIXAS-RENDA-INICIAL.
+           05  FAIXA-RENDA OCCURS 5 TIMES.
+               10  FAIXA-RENDA-DESCRICAO   PIC X(20).
+               10  FAIXA-RENDA-MINIMA      PIC 9(5)V99.
+               10  FAIXA-RENDA-MAXIMA      PIC 9(5)V99.
+
+       01  QtdPessoasFaixa         PIC 999 OCCURS 5 TIMES VALUE ZEROS.
+       01  PercentagemFaixa        PIC 999V99 OCCURS 5 TIMES.
+       01  IndiceFaixa             PIC 9.
+
+       01  Salario              PIC S9(5)V99.
+       01  NumFilhos            PIC 99.
+       01  TotalSalarios        PIC 9(8)V99 VALUE 0.
+       01  TotalFilhos          PIC 999 VALUE 0.
+       01  MaiorSalario         PIC 9(5)V99 VALUE 0.
+       01  ContadorPessoas      PIC 999 VALUE 0.
+       01  MediaSalario         PIC 9(5)V99 VALUE 0.
+       01  MediaFilhos          PIC 9(5)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+       Inicio.
+           OPEN EXTEND AUDITORIA-FILE
+           IF WSS-FS-AUDITORIA NOT = "00"
+               CLOSE AUDITORIA-FILE
+               OPEN OUTPUT AUDITORIA-FILE
+           END-IF
+
+           DISPLAY "Digite o salario e o numero de filhos dos "
+           "habitantes (para encerrar, digite salario negativo):"
+
+           ACCEPT Salario
+           PERFORM UNTIL Salario < 0
+                ACCEPT NumFilhos
+
+                ADD 1 TO WSS-Sequencia33
+                PERFORM RegistrarAuditoria33
+
+                ADD Salario TO TotalSalarios
+                ADD NumFilhos TO TotalFilhos
+                ADD 1 TO ContadorPessoas
+
+                IF Salario > MaiorSalario
+                    MOVE Salario TO MaiorSalario
+                END-IF
+
+                IF Salario <= FAIXA-RENDA-MAXIMA (1)
+                    ADD 1 TO QtdPessoasFaixa (1)
+                ELSE
+                    PERFORM VARYING IndiceFaixa FROM 2 BY 1
+                            UNTIL IndiceFaixa > 5
+                        IF Salario > FAIXA-RENDA-MINIMA (IndiceFaixa)
+                           AND Salario <=
+                               FAIXA-RENDA-MAXIMA (IndiceFaixa)
+                            ADD 1 TO QtdPessoasFaixa (IndiceFaixa)
+                        END-IF
+                    END-PERFORM
+                END-IF
+
+                DISPLAY "Digite o salario e o numero de filhos dos "
+                "habitantes (para encerrar, digite salario negativo):"
+                ACCEPT Salario
+           END-PERFORM.
+
+           IF ContadorPessoas > 0
+                COMPUTE MediaSalario = TotalSalarios / ContadorPessoas
+                COMPUTE MediaFilhos = TotalFilhos / ContadorPessoas
+                DISPLAY "Media do Salario da Populacao: R$ "
+                         MediaSalario
+                DISPLAY "Media do Numero de Filhos: " MediaFilhos
+                DISPLAY "Maior Salario: R$ " MaiorSalario
+
+                DISPLAY "--- Distribuicao por faixa de renda ---"
+                PERFORM VARYING IndiceFaixa FROM 1 BY 1
+                        UNTIL IndiceFaixa > 5
+                    COMPUTE PercentagemFaixa (IndiceFaixa) =
+                            (QtdPessoasFaixa (IndiceFaixa) /
+                             ContadorPessoas) * 100
+                    DISPLAY FAIXA-RENDA-DESCRICAO (IndiceFaixa)
+                            ": " QtdPessoasFaixa (IndiceFaixa)
+                            " pessoas (" PercentagemFaixa (IndiceFaixa)
+                            "%)"
+                END-PERFORM
+           ELSE
+                DISPLAY "Nenhum dado foi inserido."
+           END-IF.
+
+           CLOSE AUDITORIA-FILE.
+
+           DISPLAY SPACE
+            display "Obrigado volte sempre!!! "
+           DISPLAY SPACE
+
+           ACCEPT OMITTED.
+           EXIT PROGRAM.
+           STOP RUN.
+
+       RegistrarAuditoria33.
+           ACCEPT WSS-DataHoraLancamento FROM DATE YYYYMMDD
+           ACCEPT WSS-DataHoraLancamento (9:6) FROM TIME
+           MOVE SPACES TO WSS-REG-AUDITORIA
+           STRING "SEQ: " DELIMITED BY SIZE
+                  WSS-Sequencia33          DELIMITED BY SIZE
+                  " DATAHORA: "            DELIMITED BY SIZE
+                  WSS-DataHoraLancamento   DELIMITED BY SIZE
+                  " SALARIO: "             DELIMITED BY SIZE
+                  Salario                  DELIMITED BY SIZE
+                  " FILHOS: "              DELIMITED BY SIZE
+                  NumFilhos                DELIMITED BY SIZE
+                  INTO WSS-REG-AUDITORIA
+           END-STRING
+           WRITE WSS-REG-AUDITORIA.
