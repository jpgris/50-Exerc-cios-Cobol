@@ -1,32 +1,72 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Exerc-6.
-       AUTHOR. JOAO_PAULO.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77  FaturamentoLojaA   PIC 9(5).
-       77  FaturamentoLojaB   PIC 9(5) VALUE 54000.
-       77  Cliente            PIC 9(2).
-       77  TotalFaturamento   PIC 9(5) VALUE 0.
-
-       PROCEDURE DIVISION.
-       INICIO.
-           PERFORM VARYING Cliente FROM 1 BY 1 UNTIL Cliente > 5
-               DISPLAY "Digite o faturamento do Cliente " Cliente ": "
-               ACCEPT FaturamentoLojaA
-               ADD FaturamentoLojaA TO TotalFaturamento
-           END-PERFORM.
-
-           IF TotalFaturamento > FaturamentoLojaB
-               DISPLAY "O faturamento da loja foi superior a loja B."
-           ELSE
-            DISPLAY "O faturamento da loja nao foi superior a loja B."
-           END-IF.
-           GO TO INICIO.
-
-
-
-           ACCEPT OMITTED.
-           EXIT PROGRAM.
-           STOP RUN.
-      *wrun32 exerc-6
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Exerc-6.
+       AUTHOR. JOAO_PAULO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEDGER-FILE ASSIGN TO "FATURALEDG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WSS-FS-LEDGER.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LEDGER-FILE.
+       01  WSS-REG-LEDGER           PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       77  FaturamentoLojaA   PIC 9(5).
+       77  FaturamentoLojaB   PIC 9(5) VALUE 54000.
+       77  QtdClientes        PIC 9(3).
+       77  Cliente            PIC 9(3).
+       77  TotalFaturamento   PIC 9(5) VALUE 0.
+       77  WSS-FS-LEDGER      PIC X(02).
+       77  WSS-Continuar      PIC X(01) VALUE "S".
+
+       PROCEDURE DIVISION.
+       INICIO.
+           MOVE ZEROS TO TotalFaturamento
+
+           DISPLAY "Quantos clientes foram atendidos hoje: ".
+           ACCEPT QtdClientes.
+
+           PERFORM VARYING Cliente FROM 1 BY 1
+                   UNTIL Cliente > QtdClientes
+               DISPLAY "Digite o faturamento do Cliente " Cliente ": "
+               ACCEPT FaturamentoLojaA
+               ADD FaturamentoLojaA TO TotalFaturamento
+           END-PERFORM.
+
+           IF TotalFaturamento > FaturamentoLojaB
+               DISPLAY "O faturamento da loja foi superior a loja B."
+           ELSE
+            DISPLAY "O faturamento da loja nao foi superior a loja B."
+           END-IF.
+
+           OPEN EXTEND LEDGER-FILE
+           IF WSS-FS-LEDGER NOT = "00"
+               CLOSE LEDGER-FILE
+               OPEN OUTPUT LEDGER-FILE
+           END-IF
+           MOVE SPACES TO WSS-REG-LEDGER
+           STRING "FATURAMENTO DO DIA: " DELIMITED BY SIZE
+                  TotalFaturamento        DELIMITED BY SIZE
+                  INTO WSS-REG-LEDGER
+           END-STRING
+           WRITE WSS-REG-LEDGER
+           CLOSE LEDGER-FILE.
+
+           DISPLAY "Fechar o caixa de outro cliente (S/N): ".
+           ACCEPT WSS-Continuar.
+           IF WSS-Continuar = "S" OR WSS-Continuar = "s"
+               GO TO INICIO
+           END-IF.
+
+           DISPLAY SPACE
+           display "Obrigado volte sempre!!! "
+           DISPLAY SPACE
+
+           ACCEPT OMITTED.
+           EXIT PROGRAM.
+           STOP RUN.
+      *wrun32 exerc-6
