@@ -1,37 +1,117 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Exerc-7.
-       AUTHOR. JOAO_PAULO.
-
-
-       WORKING-STORAGE SECTION.
-       01 valor-compra        PIC 9(7)V99 VALUE 0.
-       01 desconto            PIC 9(3)V99 VALUE 0.
-       01 desconto-acumulado  PIC 9(3)V99 VALUE 0.
-       01 valor-final         PIC 9(7)V99 VALUE 0.
-
-       PROCEDURE DIVISION.
-           INICIO.
-           DISPLAY "Informe o valor da compra: ".
-           ACCEPT valor-compra.
-
-           IF valor-compra > 500
-            COMPUTE desconto-acumulado = (valor-compra - 500) / 100 * 1
-           IF desconto-acumulado > 25
-            MOVE 25 TO desconto-acumulado
-           END-IF
-
-           COMPUTE desconto = valor-compra / 100 * desconto-acumulado
-           COMPUTE valor-final = valor-compra - desconto
-
-           DISPLAY "Desconto acumulado: " desconto-acumulado
-           DISPLAY "Desconto aplicado:  " desconto
-           DISPLAY "       Valor final: " valor-final
-           ELSE
-            DISPLAY "Sem desconto para compras abaixo de R$500."
-           END-IF.
-           GO TO INICIO.
-
-           ACCEPT OMITTED.
-           EXIT PROGRAM.
-           STOP RUN.
-      *wrun32 exerc-7
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Exerc-7.
+       AUTHOR. JOAO_PAULO.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  TABELA-DESCONTO-INICIAL.
+           05  FILLER PIC 9(7)   VALUE 0000500.
+           05  FILLER PIC 9V99   VALUE 1.00.
+           05  FILLER PIC 9(3)V99 VALUE 025.00.
+           05  FILLER PIC 9(7)   VALUE 0001500.
+           05  FILLER PIC 9V99   VALUE 1.50.
+           05  FILLER PIC 9(3)V99 VALUE 025.00.
+           05  FILLER PIC 9(7)   VALUE 0003000.
+           05  FILLER PIC 9V99   VALUE 2.00.
+           05  FILLER PIC 9(3)V99 VALUE 025.00.
+
+       01  TABELA-DESCONTO REDEFINES TABELA-DESCONTO-INICIAL.
+           05  FAIXA-DESCONTO OCCURS 3 TIMES.
+               10  faixa-minima       PIC 9(7).
+               10  taxa-por-cem       PIC 9V99.
+               10  desconto-maximo    PIC 9(3)V99.
+
+       01  valor-compra        PIC 9(7)V99 VALUE 0.
+       01  desconto            PIC 9(3)V99 VALUE 0.
+       01  desconto-acumulado  PIC 9(3)V99 VALUE 0.
+       01  valor-final         PIC 9(7)V99 VALUE 0.
+
+       01  qtd-itens           PIC 9(2) VALUE 0.
+       01  indice-item         PIC 9(2).
+       01  indice-faixa        PIC 9(1).
+       01  grande-total-compra PIC 9(8)V99 VALUE 0.
+       01  grande-total-desconto PIC 9(5)V99 VALUE 0.
+       01  WSS-Continuar       PIC X(01) VALUE "S".
+
+       01  TABELA-ITENS.
+           02  ITEM-RECIBO OCCURS 20 TIMES.
+               05  item-valor-compra   PIC 9(7)V99.
+               05  item-desconto       PIC 9(3)V99.
+               05  item-valor-final    PIC 9(7)V99.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "Quantos itens o cliente esta comprando hoje "
+                   "(1 a 20): ".
+           ACCEPT qtd-itens.
+           PERFORM UNTIL qtd-itens >= 1 AND qtd-itens <= 20
+               DISPLAY "Quantidade invalida. Informe de 1 a 20 "
+                       "itens: "
+               ACCEPT qtd-itens
+           END-PERFORM.
+
+           MOVE 0 TO grande-total-compra
+           MOVE 0 TO grande-total-desconto
+
+           PERFORM VARYING indice-item FROM 1 BY 1
+                   UNTIL indice-item > qtd-itens
+               DISPLAY "Informe o valor da compra do item "
+                       indice-item ": "
+               ACCEPT valor-compra
+
+               MOVE 0 TO desconto-acumulado
+               PERFORM VARYING indice-faixa FROM 3 BY -1
+                       UNTIL indice-faixa < 1
+                   IF valor-compra > faixa-minima (indice-faixa)
+                    AND desconto-acumulado = 0
+                       COMPUTE desconto-acumulado =
+                           ((valor-compra - faixa-minima (indice-faixa))
+                           / 100) * taxa-por-cem (indice-faixa)
+                       IF desconto-acumulado >
+                          desconto-maximo (indice-faixa)
+                           MOVE desconto-maximo (indice-faixa)
+                                TO desconto-acumulado
+                       END-IF
+                   END-IF
+               END-PERFORM
+
+               COMPUTE desconto =
+                       valor-compra / 100 * desconto-acumulado
+               COMPUTE valor-final = valor-compra - desconto
+
+               MOVE valor-compra TO item-valor-compra (indice-item)
+               MOVE desconto TO item-desconto (indice-item)
+               MOVE valor-final TO item-valor-final (indice-item)
+
+               ADD valor-compra TO grande-total-compra
+               ADD desconto TO grande-total-desconto
+           END-PERFORM.
+
+           DISPLAY "------ RECIBO ------".
+           PERFORM VARYING indice-item FROM 1 BY 1
+                   UNTIL indice-item > qtd-itens
+               DISPLAY "Item " indice-item
+                       " Valor: " item-valor-compra (indice-item)
+                       " Desconto: " item-desconto (indice-item)
+                       " Final: " item-valor-final (indice-item)
+           END-PERFORM.
+           DISPLAY "Total em compras: " grande-total-compra.
+           DISPLAY "Total de descontos: " grande-total-desconto.
+           COMPUTE valor-final =
+                   grande-total-compra - grande-total-desconto
+           DISPLAY "Total a pagar: " valor-final.
+
+           DISPLAY "Atender outro cliente (S/N): ".
+           ACCEPT WSS-Continuar.
+           IF WSS-Continuar = "S" OR WSS-Continuar = "s"
+               GO TO INICIO
+           END-IF.
+
+           DISPLAY SPACE
+           display "Obrigado volte sempre!!! "
+           DISPLAY SPACE
+
+           ACCEPT OMITTED.
+           EXIT PROGRAM.
+           STOP RUN.
+      *wrun32 exerc-7
